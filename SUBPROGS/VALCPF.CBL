@@ -0,0 +1,126 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          VALCPF.
+       AUTHOR.              WAGNER BIGAL.
+       INSTALLATION.        FATEC-SP.
+       DATE-WRITTEN.        08/08/2026.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.      SUBROTINA QUE CALCULA OS DOIS DIGITOS
+      *              VERIFICADORES DE UM CPF E INFORMA SE OS DIGITOS
+      *              INFORMADOS BATEM COM O CALCULO. EXTRAIDA DE EX06
+      *              (ME02/EXEC06) PARA SER CHAMADA POR QUALQUER PONTO
+      *              DE ENTRADA QUE PRECISE VALIDAR UM CPF (EX06 E
+      *              FUTUROS CADASTROS COMO CADSOC/CADALU). TAMBEM
+      *              DEVOLVE, DIGITO A DIGITO, QUAL DOS DOIS FALHOU E
+      *              O VALOR QUE ERA ESPERADO (REQ 043).
+
+      *==============================================================
+       ENVIRONMENT          DIVISION.
+
+       CONFIGURATION        SECTION.
+       SOURCE-COMPUTER.     IBM-PC.
+       OBJECT-COMPUTER.     IBM-PC.
+
+      *==============================================================
+       DATA                 DIVISION.
+
+       WORKING-STORAGE      SECTION.
+       77 TEMP-CPF          PIC 9(11).
+       77 ATUAL-VALOR       PIC 9(02).
+       77 POS-DIGITO        PIC 9(02) VALUE 2.
+       77 RESULT-DIGITO     PIC 9(03).
+       77 SOMATORIA         PIC 9(03).
+       77 QUOCIENTE         PIC 9(03).
+       77 RESTO             PIC 9(02).
+       77 DIGITO1           PIC 9(01).
+       77 DIGITO2           PIC 9(01).
+       77 DIGITO-VRF        PIC 9(02).
+
+       77 ATUAL-DIGITO1     PIC 9(01).
+       77 ATUAL-DIGITO2     PIC 9(01).
+
+       LINKAGE              SECTION.
+       01  LNK-CPF          PIC 9(11).
+       01  LNK-CPF-VALIDO   PIC X(01).
+       01  LNK-DIGITO1-OK   PIC X(01).
+       01  LNK-DIGITO2-OK   PIC X(01).
+       01  LNK-DIGITO1-ESPERADO PIC 9(01).
+       01  LNK-DIGITO2-ESPERADO PIC 9(01).
+
+      *==============================================================
+       PROCEDURE            DIVISION USING LNK-CPF LNK-CPF-VALIDO
+                   LNK-DIGITO1-OK LNK-DIGITO2-OK
+                   LNK-DIGITO1-ESPERADO LNK-DIGITO2-ESPERADO.
+
+       PGM-VALCPF.
+              IF LNK-CPF EQUAL ZEROES
+                     MOVE "N" TO LNK-CPF-VALIDO
+                     MOVE "N" TO LNK-DIGITO1-OK LNK-DIGITO2-OK
+              ELSE
+                     PERFORM VALIDA-CPF-FORMATO.
+              GOBACK.
+
+       VALIDA-CPF-FORMATO.
+              PERFORM CALCULA-DIGITO-1.
+              PERFORM CALCULA-DIGITO-2.
+              MOVE DIGITO1 TO LNK-DIGITO1-ESPERADO.
+              MOVE DIGITO2 TO LNK-DIGITO2-ESPERADO.
+              DIVIDE LNK-CPF BY 100 GIVING TEMP-CPF
+                                     REMAINDER DIGITO-VRF.
+              DIVIDE DIGITO-VRF BY 10 GIVING ATUAL-DIGITO1
+                                     REMAINDER ATUAL-DIGITO2.
+
+              IF ATUAL-DIGITO1 EQUAL DIGITO1
+                     MOVE "S" TO LNK-DIGITO1-OK
+              ELSE
+                     MOVE "N" TO LNK-DIGITO1-OK.
+              IF ATUAL-DIGITO2 EQUAL DIGITO2
+                     MOVE "S" TO LNK-DIGITO2-OK
+              ELSE
+                     MOVE "N" TO LNK-DIGITO2-OK.
+
+              IF LNK-DIGITO1-OK EQUAL "S" AND LNK-DIGITO2-OK EQUAL "S"
+                     MOVE "S" TO LNK-CPF-VALIDO
+              ELSE
+                     MOVE "N" TO LNK-CPF-VALIDO.
+
+       CALCULA-DIGITO-1.
+              MOVE LNK-CPF  TO TEMP-CPF.
+              MOVE 2        TO POS-DIGITO.
+              MOVE ZEROES   TO SOMATORIA.
+              DIVIDE TEMP-CPF BY 100
+                              GIVING TEMP-CPF.
+              PERFORM CALCULA-DIGITO 9 TIMES.
+
+              DIVIDE SOMATORIA BY 11
+                               GIVING QUOCIENTE
+                               REMAINDER RESTO.
+              IF RESTO LESS THAN 2
+                     MOVE 0 TO DIGITO1
+              ELSE
+                     SUBTRACT 11 FROM RESTO GIVING DIGITO1.
+
+       CALCULA-DIGITO-2.
+              MOVE LNK-CPF  TO TEMP-CPF.
+              MOVE 2        TO POS-DIGITO.
+              MOVE ZEROES   TO SOMATORIA.
+              DIVIDE TEMP-CPF BY 10
+                              GIVING TEMP-CPF.
+              PERFORM CALCULA-DIGITO 10 TIMES.
+
+              DIVIDE SOMATORIA BY 11
+                               GIVING QUOCIENTE
+                               REMAINDER RESTO.
+
+              IF RESTO LESS THAN 2
+                     MOVE 0 TO DIGITO2
+              ELSE
+                     SUBTRACT 11 FROM RESTO GIVING DIGITO2.
+
+       CALCULA-DIGITO.
+              DIVIDE TEMP-CPF BY 10
+                              GIVING TEMP-CPF
+                              REMAINDER ATUAL-VALOR.
+              MULTIPLY ATUAL-VALOR BY POS-DIGITO GIVING RESULT-DIGITO.
+              ADD 1 TO POS-DIGITO.
+              ADD RESULT-DIGITO TO SOMATORIA.
