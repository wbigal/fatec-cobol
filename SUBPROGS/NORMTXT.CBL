@@ -0,0 +1,43 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          NORMTXT.
+       AUTHOR.              WAGNER BIGAL.
+       INSTALLATION.        FATEC-SP.
+       DATE-WRITTEN.        08/08/2026.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.      SUBROTINA QUE REMOVE ACENTOS DE VOGAIS E DE "C"
+      *              CEDILHADO (LATIN-1/ISO-8859-1), PARA QUE NOME E
+      *              CIDADE SE AGRUPEM DA MESMA FORMA INDEPENDENTE DE
+      *              TEREM SIDO DIGITADOS COM OU SEM ACENTO (EX.:
+      *              "SAO PAULO" E "SÃO PAULO" PASSAM A AGRUPAR JUNTOS
+      *              NO CONTROL BREAK DE ESTADO\CIDADE DE EX04, ME03).
+      *              OS BYTES ACENTUADOS SAO EXPRESSOS COMO LITERAIS
+      *              HEXADECIMAIS (E NAO COMO CARACTERES ACENTUADOS NO
+      *              PROPRIO FONTE) PARA MANTER O FONTE SOMENTE-ASCII,
+      *              NO MESMO PADRAO JA USADO NO RESTO DESTE REPOSITO-
+      *              RIO.
+
+      *==============================================================
+       ENVIRONMENT          DIVISION.
+
+       CONFIGURATION        SECTION.
+       SOURCE-COMPUTER.     IBM-PC.
+       OBJECT-COMPUTER.     IBM-PC.
+
+      *==============================================================
+       DATA                 DIVISION.
+
+       LINKAGE              SECTION.
+       01  LNK-TEXTO        PIC X(30).
+
+      *==============================================================
+       PROCEDURE            DIVISION USING LNK-TEXTO.
+
+       PGM-NORMTXT.
+              INSPECT LNK-TEXTO CONVERTING
+                 X"E1E0E2E3E9E8EAEDECEEF3F2F4F5FAF9FBE7"
+                 TO "aaaaeeeiiioooouuuc".
+              INSPECT LNK-TEXTO CONVERTING
+                 X"C1C0C2C3C9C8CACDCCCED3D2D4D5DAD9DBC7"
+                 TO "AAAAEEEIIIOOOOUUUC".
+              GOBACK.
