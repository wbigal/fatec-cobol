@@ -0,0 +1,19 @@
+      * CLIMAST.CPY - registro unificado de cliente (req 026).
+      * Reune todos os campos hoje espalhados por tres extratos
+      * incompatives: REG-CLI de EX02 (ME02, TELEFONE+DATA-ULT-VISITA),
+      * REG-ENT/REG-OK de EX06 (ME02, EMAIL+TELEFONE) e REG-ENT de
+      * EX04 (ME03, CODIGO+EMAIL). Programas que precisam combinar
+      * esses dados (ex.: EX09) devem COPY este layout em vez de
+      * repetir os campos.
+       01     REG-CLI-MASTER.
+              02 CODIGO-MASTER        PIC 9(03).
+              02 CPF-MASTER           PIC 9(11).
+              02 NOME-MASTER          PIC X(30).
+              02 ESTADO-MASTER        PIC X(02).
+              02 CIDADE-MASTER        PIC X(30).
+              02 EMAIL-MASTER         PIC X(30).
+              02 TELEFONE-MASTER      PIC 9(10).
+              02 DATA-ULT-VISITA-MASTER.
+                     03 DIA-MASTER    PIC 9(02).
+                     03 MES-MASTER    PIC 9(02).
+                     03 ANO-MASTER    PIC 9(04).
