@@ -0,0 +1,7 @@
+      * PARMPAG.CPY - registro de parametro compartilhado entre os
+      * programas de relatorio, com o tamanho de pagina (linhas por
+      * pagina) do formulario de impressao em uso. Troca de formulario
+      * passa a ser um unico PARMPAG.DAT, em vez de recompilar cada
+      * programa com um CT-LIN/VALUE diferente (req 038).
+       01     REG-PARM-PAG.
+              02 LINHAS-POR-PAGINA-PARM  PIC 9(02).
