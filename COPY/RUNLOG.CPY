@@ -0,0 +1,18 @@
+      * RUNLOG.CPY: layout de uma linha do log de execucoes
+      * compartilhado entre os programas que gravam um cadastro ou
+      * relatorio de saida (CADCLI2, CADSOC2, CADOK, CADSAI, REL-
+      * GERAL, etc.), para que seja possivel rastrear qual execucao
+      * produziu uma dada versao desses arquivos sem precisar
+      * perguntar a quem lembra (req 046).
+       01     REG-RUNLOG.
+              02     PROGRAMA-RUNLOG      PIC X(08).
+              02     DATA-RUNLOG.
+                     03  ANO-RUNLOG       PIC 9(04).
+                     03  MES-RUNLOG       PIC 9(02).
+                     03  DIA-RUNLOG       PIC 9(02).
+              02     HORA-RUNLOG.
+                     03  HH-RUNLOG        PIC 9(02).
+                     03  MM-RUNLOG        PIC 9(02).
+                     03  SS-RUNLOG        PIC 9(02).
+              02     TOTAL-LIDOS-RUNLOG    PIC 9(07).
+              02     TOTAL-GRAVADOS-RUNLOG PIC 9(07).
