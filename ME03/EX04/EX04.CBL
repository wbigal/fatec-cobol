@@ -28,6 +28,23 @@
               SELECT REL-GERAL ASSIGN TO DISK
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      * REL-CSV: saida do modo "C" (req 036) tem linha mais larga
+      * (CPF,NOME,ESTADO,CIDADE,EMAIL = 107 bytes) do que o registro
+      * de 80 bytes do relatorio/etiqueta; arquivo proprio em vez de
+      * truncar em REG-REL (review).
+              SELECT REL-CSV ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL PARM-EX04 ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL PARM-PAG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
       *==============================================================
        DATA                 DIVISION.
 
@@ -56,12 +73,68 @@
               LABEL RECORD IS OMITTED.
        01     REG-REL              PIC X(80).
 
+       FD     REL-CSV
+              LABEL RECORD IS OMITTED.
+       01     REG-REL-CSV          PIC X(107).
+
+      * PARM-EX04: MODO-SAIDA-PARM "E" troca o relatorio normal por
+      * etiquetas de mala-direta (4 colunas), como o mesmo modo de
+      * EX02 (ME02); "C" gera saida no formato delimitado por virgula
+      * (CSV), para a equipe de vendas importar direto em planilha
+      * (req 036); qualquer outro valor, inclusive ausente, mantem
+      * o relatorio historico.
+       FD     PARM-EX04
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMEX04.DAT".
+       01     REG-PARM-EX04.
+              02     MODO-SAIDA-PARM      PIC X(01).
+
+      * PARM-PAG: tamanho de pagina compartilhado entre os programas
+      * de relatorio (req 038).
+       FD     PARM-PAG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMPAG.DAT".
+       COPY PARMPAG.
+
+      * RUNLOG: log de execucoes compartilhado entre os programas
+      * CADxxx (req 046).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ                  PIC X(03) VALUE "NAO".
-       77 CT-LIN                   PIC 9(02) VALUE 20.
+       77 FIM-CLI                  PIC X(03) VALUE "NAO".
+       77 FIM-PARM                 PIC X(03) VALUE "NAO".
+       77 FIM-PARM-PAG             PIC X(03) VALUE "NAO".
+       77 LINHAS-POR-PAGINA        PIC 9(02) VALUE 20.
+       77 LIMITE-LINHAS            PIC 9(02) VALUE 19.
+       77 CT-LIN                   PIC 9(02) VALUE 99.
        77 CT-PAG                   PIC 9(02) VALUE ZEROES.
        77 ESTADO-ATUAL             PIC X(02) VALUE SPACES.
        77 CIDADE-ATUAL             PIC X(30) VALUE SPACES.
+       77 MODO-SAIDA               PIC X(01) VALUE "R".
+       77 RUNLOG-STATUS            PIC X(02) VALUE "00".
+       77 TOTAL-LIDOS              PIC 9(05) VALUE ZEROES.
+       77 TOTAL-GRAVADOS           PIC 9(05) VALUE ZEROES.
+       01     HORA-ATUAL.
+              02 HH-ATUAL          PIC 99.
+              02 MM-ATUAL          PIC 99.
+              02 SS-ATUAL          PIC 99.
+              02 CS-ATUAL          PIC 99.
+
+      * Etiquetas de mala-direta (4 colunas por linha), no mesmo
+      * layout usado por EX02 (ME02).
+       77 CT-BUF-ETIQ              PIC 9(01) VALUE ZEROES.
+       01     LINHA-ETIQ-NOME.
+              02 BLOCO-NOME-ETIQ   PIC X(20) OCCURS 4 TIMES.
+       01     LINHA-ETIQ-END.
+              02 BLOCO-END-ETIQ OCCURS 4 TIMES.
+                     03 VAR-CID-ETIQ      PIC X(17).
+                     03 FILLER            PIC X(01) VALUE "-".
+                     03 VAR-ESTADO-ETIQ   PIC X(02).
+       01     LINHA-ETIQ-BRANCO    PIC X(80) VALUE SPACES.
 
        01     CAB-01.
               02 FILLER            PIC X(15) VALUE SPACES.
@@ -106,46 +179,217 @@
               02 VAR-EMAIL         PIC X(30).
               02 FILLER            PIC X(01) VALUE SPACES.
 
+      * Indice geral por estado, impresso ao final do relatorio (modo
+      * normal) com a contagem de clientes e a pagina onde cada estado
+      * comeca, nos mesmos moldes do resumo por departamento de EX03
+      * (ME03).
+       77 TOTAL-ESTADOS-IDX        PIC 9(02) VALUE ZEROES.
+       77 IDX-ESTADO-IDX           PIC 9(02) VALUE ZEROES.
+       77 ACHOU-ESTADO-IDX         PIC X(03) VALUE "NAO".
+       77 TOTAL-GERAL-CLIENTES     PIC 9(05) VALUE ZEROES.
+       01     TABELA-INDICE-ESTADO.
+              02 INDICE-ESTADO     OCCURS 27 TIMES.
+                 03 ESTADO-IDX      PIC X(02).
+                 03 CONTADOR-IDX    PIC 9(05).
+                 03 PAGINA-IDX      PIC 9(02).
+
+       01     CAB-INDICE.
+              02 FILLER            PIC X(15) VALUE SPACES.
+              02 FILLER            PIC X(28)
+                  VALUE "INDICE GERAL POR ESTADO".
+              02 FILLER            PIC X(37) VALUE SPACES.
+
+       01     CAB-INDICE-COL.
+              02 FILLER            PIC X(01) VALUE SPACES.
+              02 FILLER            PIC X(06) VALUE "ESTADO".
+              02 FILLER            PIC X(09) VALUE SPACES.
+              02 FILLER            PIC X(10) VALUE "CLIENTES".
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER            PIC X(06) VALUE "PAGINA".
+              02 FILLER            PIC X(43) VALUE SPACES.
+
+       01     DETALHE-INDICE.
+              02 FILLER            PIC X(03) VALUE SPACES.
+              02 VAR-ESTADO-INDICE PIC X(02).
+              02 FILLER            PIC X(14) VALUE SPACES.
+              02 VAR-QTD-INDICE    PIC ZZZZ9.
+              02 FILLER            PIC X(07) VALUE SPACES.
+              02 VAR-PAG-INDICE    PIC ZZ9.
+              02 FILLER            PIC X(43) VALUE SPACES.
+
+      * Saida CSV (req 036): mesmos campos de DETALHE, delimitados por
+      * virgula em vez de alinhados em colunas fixas.
+       77 TOTAL-CSV                PIC 9(05) VALUE ZEROES.
+       01     CAB-CSV              PIC X(45) VALUE
+              "CPF,NOME,ESTADO,CIDADE,EMAIL".
+       01     LINHA-CSV.
+              02 VAR-CPF-CSV       PIC 9(11).
+              02 FILLER            PIC X(01) VALUE ",".
+              02 VAR-NOME-CSV      PIC X(30).
+              02 FILLER            PIC X(01) VALUE ",".
+              02 VAR-ESTADO-CSV    PIC X(02).
+              02 FILLER            PIC X(01) VALUE ",".
+              02 VAR-CIDADE-CSV    PIC X(30).
+              02 FILLER            PIC X(01) VALUE ",".
+              02 VAR-EMAIL-CSV     PIC X(30).
+
+       01     LINHA-TOTAL-GERAL.
+              02 FILLER            PIC X(03) VALUE SPACES.
+              02 FILLER            PIC X(26)
+                  VALUE "TOTAL GERAL DE CLIENTES: ".
+              02 VAR-TOTAL-GERAL   PIC ZZZZ9.
+              02 FILLER            PIC X(46) VALUE SPACES.
+
       *==============================================================
        PROCEDURE            DIVISION.
 
        PGM-EX04.
+      * NOME-TRAB ordena os clientes de cada cidade (staff procura a
+      * lista por nome); CPF-TRAB fica como desempate final, ja que
+      * e unico por cliente.
        SORT   ARQ-SORT
               ASCENDING     KEY ESTADO-TRAB
               ASCENDING     KEY CIDADE-TRAB
+              ASCENDING     KEY NOME-TRAB
               ASCENDING     KEY CPF-TRAB
-              USING         CAD-CLIENTE
+              INPUT PROCEDURE ROT-ENTRADA
               OUTPUT        PROCEDURE ROT-SAIDA
        STOP   RUN.
 
+      * Le CAD-CLIENTE.DAT e normaliza NOME/CIDADE (req 028) antes de
+      * liberar cada registro para o SORT, para que o control break
+      * por ESTADO\CIDADE de ROT-SAIDA agrupe "Sao Paulo" e
+      * "São Paulo" juntos.
+       ROT-ENTRADA          SECTION.
+              PERFORM INICIO-ENTRADA.
+              PERFORM PRINCIPAL-ENTRADA UNTIL FIM-CLI EQUAL "SIM".
+              PERFORM FIM-ENTRADA.
+
+       INICIO-ENTRADA       SECTION.
+              OPEN INPUT CAD-CLIENTE.
+              PERFORM LEITURA-ENTRADA.
+
+       LEITURA-ENTRADA      SECTION.
+              READ CAD-CLIENTE
+                     AT END MOVE "SIM" TO FIM-CLI
+                     NOT AT END ADD 1 TO TOTAL-LIDOS
+              END-READ.
+
+       PRINCIPAL-ENTRADA    SECTION.
+              CALL "NORMTXT" USING NOME.
+              CALL "NORMTXT" USING CIDADE.
+              MOVE    CODIGO    TO CODIGO-TRAB.
+              MOVE    CPF       TO CPF-TRAB.
+              MOVE    NOME      TO NOME-TRAB.
+              MOVE    ESTADO    TO ESTADO-TRAB.
+              MOVE    CIDADE    TO CIDADE-TRAB.
+              MOVE    EMAIL     TO EMAIL-TRAB.
+              RELEASE TRAB-REG.
+              PERFORM LEITURA-ENTRADA.
+
+       FIM-ENTRADA          SECTION.
+              CLOSE CAD-CLIENTE.
+
        ROT-SAIDA            SECTION.
               PERFORM INICIO.
               PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
               PERFORM FIM.
 
        INICIO               SECTION.
-              OPEN        OUTPUT   REL-GERAL.
+              PERFORM     LER-PARAMETRO.
+              PERFORM     LER-PARAMETRO-PAGINA.
+              IF MODO-SAIDA EQUAL "C"
+                     OPEN OUTPUT REL-CSV
+              ELSE
+                     OPEN OUTPUT REL-GERAL
+              END-IF.
               PERFORM     LEITURA.
 
+       LER-PARAMETRO         SECTION.
+              OPEN INPUT PARM-EX04.
+              READ PARM-EX04
+                     AT END
+                     MOVE "SIM" TO FIM-PARM.
+              IF FIM-PARM EQUAL "NAO"
+                AND (MODO-SAIDA-PARM EQUAL "E" OR MODO-SAIDA-PARM
+                     EQUAL "C")
+                     MOVE MODO-SAIDA-PARM TO MODO-SAIDA.
+              CLOSE PARM-EX04.
+
+      * PARM-PAG: se presente e nao-zero, sobrescreve o tamanho de
+      * pagina historico deste programa (req 038).
+       LER-PARAMETRO-PAGINA  SECTION.
+              OPEN INPUT PARM-PAG.
+              READ PARM-PAG
+                     AT END
+                     MOVE "SIM" TO FIM-PARM-PAG.
+              IF FIM-PARM-PAG EQUAL "NAO" AND LINHAS-POR-PAGINA-PARM
+                 GREATER THAN ZEROES
+                     MOVE LINHAS-POR-PAGINA-PARM TO LINHAS-POR-PAGINA
+                     COMPUTE LIMITE-LINHAS = LINHAS-POR-PAGINA - 1
+              END-IF.
+              CLOSE PARM-PAG.
+
        LEITURA              SECTION.
               RETURN ARQ-SORT
                      AT END MOVE "SIM" TO FIM-ARQ.
-   
+
        PRINCIPAL            SECTION.
               PERFORM IMPRESSAO.
               PERFORM LEITURA.
 
        IMPRESSAO            SECTION.
-              PERFORM CABECALHO.
-
-              IF ESTADO-ATUAL NOT EQUAL ESTADO-TRAB OR
-                 CIDADE-ATUAL NOT EQUAL CIDADE-TRAB
-                     PERFORM IMPRIME-ESTADO-CIDADE.
-
-              PERFORM IMPRIME-DETALHE.
+              ADD 1 TO TOTAL-GRAVADOS.
+              EVALUATE MODO-SAIDA
+                  WHEN "E"
+                     PERFORM ACUMULA-ETIQUETA
+                  WHEN "C"
+                     PERFORM IMPRIME-CSV
+                  WHEN OTHER
+                     PERFORM CABECALHO
+
+                     IF ESTADO-ATUAL NOT EQUAL ESTADO-TRAB OR
+                        CIDADE-ATUAL NOT EQUAL CIDADE-TRAB
+                            PERFORM IMPRIME-ESTADO-CIDADE
+                     END-IF
+
+                     PERFORM IMPRIME-DETALHE
+              END-EVALUATE.
+
+      * Grava o cliente no formato CSV, com o cabecalho de colunas
+      * escrito apenas uma vez, no primeiro registro (req 036).
+       IMPRIME-CSV          SECTION.
+              ADD 1 TO TOTAL-CSV.
+              IF TOTAL-CSV EQUAL 1
+                     WRITE REG-REL-CSV FROM CAB-CSV.
+              MOVE   CPF-TRAB      TO VAR-CPF-CSV.
+              MOVE   NOME-TRAB     TO VAR-NOME-CSV.
+              MOVE   ESTADO-TRAB   TO VAR-ESTADO-CSV.
+              MOVE   CIDADE-TRAB   TO VAR-CIDADE-CSV.
+              MOVE   EMAIL-TRAB    TO VAR-EMAIL-CSV.
+              WRITE  REG-REL-CSV FROM LINHA-CSV.
+
+      * Acumula o cliente no bloco de 4 etiquetas; ao completar o
+      * bloco, imprime e reinicia para o proximo (mesmo esquema do
+      * modo de etiquetas de EX02 ME02).
+       ACUMULA-ETIQUETA     SECTION.
+              ADD 1 TO CT-BUF-ETIQ.
+              MOVE NOME-TRAB   TO BLOCO-NOME-ETIQ(CT-BUF-ETIQ).
+              MOVE CIDADE-TRAB TO VAR-CID-ETIQ(CT-BUF-ETIQ).
+              MOVE ESTADO-TRAB TO VAR-ESTADO-ETIQ(CT-BUF-ETIQ).
+              IF CT-BUF-ETIQ EQUAL 4
+                     PERFORM IMPRIME-ETIQUETAS.
+
+       IMPRIME-ETIQUETAS     SECTION.
+              WRITE REG-REL FROM LINHA-ETIQ-NOME AFTER ADVANCING 1 LINE.
+              WRITE REG-REL FROM LINHA-ETIQ-END AFTER ADVANCING 1 LINE.
+              WRITE REG-REL FROM LINHA-ETIQ-BRANCO
+                     AFTER ADVANCING 1 LINE.
+              MOVE SPACES TO LINHA-ETIQ-NOME LINHA-ETIQ-END.
+              MOVE ZEROES TO CT-BUF-ETIQ.
 
        CABECALHO            SECTION.
-              IF CT-LIN GREATER THAN 19
+              IF CT-LIN GREATER THAN LIMITE-LINHAS
                      PERFORM IMPRIME-TITULO.
 
        IMPRIME-TITULO       SECTION.
@@ -157,7 +401,8 @@
 
        IMPRIME-ESTADO-CIDADE SECTION.
               IF ESTADO-ATUAL NOT EQUAL SPACES
-                     PERFORM COMPLETA-LINHAS UNTIL CT-LIN EQUAL 20.
+                     PERFORM COMPLETA-LINHAS UNTIL CT-LIN EQUAL
+                             LINHAS-POR-PAGINA.
 
               PERFORM CABECALHO.
               MOVE   ESTADO-TRAB   TO ESTADO-ATUAL.
@@ -178,6 +423,85 @@
               MOVE    NOME-TRAB    TO VAR-NOME.
               MOVE    EMAIL-TRAB   TO VAR-EMAIL.
               WRITE   REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN.
+              PERFORM ACUMULA-INDICE-ESTADO.
+
+      * Conta os clientes de cada estado e registra a pagina em que o
+      * estado comecou, para o indice geral impresso ao final (mesmo
+      * esquema de tabela em memoria do resumo por departamento de
+      * EX03 ME03).
+       ACUMULA-INDICE-ESTADO SECTION.
+              ADD 1 TO TOTAL-GERAL-CLIENTES.
+              MOVE "NAO" TO ACHOU-ESTADO-IDX.
+              PERFORM VARYING IDX-ESTADO-IDX FROM 1 BY 1
+                      UNTIL IDX-ESTADO-IDX GREATER THAN
+                            TOTAL-ESTADOS-IDX
+                      IF ESTADO-IDX(IDX-ESTADO-IDX) EQUAL ESTADO-TRAB
+                             ADD 1 TO CONTADOR-IDX(IDX-ESTADO-IDX)
+                             MOVE "SIM" TO ACHOU-ESTADO-IDX
+                      END-IF
+              END-PERFORM.
+              IF ACHOU-ESTADO-IDX EQUAL "NAO"
+                AND TOTAL-ESTADOS-IDX LESS THAN 27
+                     ADD 1 TO TOTAL-ESTADOS-IDX
+                     MOVE ESTADO-TRAB TO ESTADO-IDX(TOTAL-ESTADOS-IDX)
+                     MOVE 1 TO CONTADOR-IDX(TOTAL-ESTADOS-IDX)
+                     MOVE CT-PAG TO PAGINA-IDX(TOTAL-ESTADOS-IDX).
+
+       IMPRIME-INDICE-GERAL SECTION.
+              MOVE   SPACES        TO REG-REL.
+              WRITE  REG-REL FROM LINHA-BRANCO AFTER ADVANCING 1 LINE.
+              WRITE  REG-REL FROM CAB-INDICE AFTER ADVANCING 1 LINE.
+              WRITE  REG-REL FROM CAB-INDICE-COL AFTER ADVANCING 2 LINE.
+              PERFORM VARYING IDX-ESTADO-IDX FROM 1 BY 1
+                      UNTIL IDX-ESTADO-IDX GREATER THAN
+                            TOTAL-ESTADOS-IDX
+                      MOVE ESTADO-IDX(IDX-ESTADO-IDX)
+                            TO VAR-ESTADO-INDICE
+                      MOVE CONTADOR-IDX(IDX-ESTADO-IDX)
+                            TO VAR-QTD-INDICE
+                      MOVE PAGINA-IDX(IDX-ESTADO-IDX)
+                            TO VAR-PAG-INDICE
+                      WRITE REG-REL FROM DETALHE-INDICE
+                            AFTER ADVANCING 1 LINE
+              END-PERFORM.
+              MOVE TOTAL-GERAL-CLIENTES TO VAR-TOTAL-GERAL.
+              WRITE REG-REL FROM LINHA-TOTAL-GERAL
+                    AFTER ADVANCING 2 LINE.
 
        FIM                  SECTION.
-              CLOSE REL-GERAL.
+              IF MODO-SAIDA EQUAL "E"
+                AND CT-BUF-ETIQ GREATER THAN ZEROES
+                     PERFORM IMPRIME-ETIQUETAS.
+              IF (MODO-SAIDA EQUAL SPACES OR MODO-SAIDA EQUAL "R")
+                AND TOTAL-GERAL-CLIENTES GREATER THAN ZEROES
+                     PERFORM IMPRIME-INDICE-GERAL.
+              PERFORM GRAVA-RUNLOG.
+              IF MODO-SAIDA EQUAL "C"
+                     CLOSE REL-CSV
+              ELSE
+                     CLOSE REL-GERAL
+              END-IF.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (EX01 ME02, req 041).
+       GRAVA-RUNLOG         SECTION.
+              MOVE   "EX-04"          TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG      FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL       FROM TIME.
+              MOVE   HH-ATUAL         TO HH-RUNLOG.
+              MOVE   MM-ATUAL         TO MM-RUNLOG.
+              MOVE   SS-ATUAL         TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS      TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-GRAVADOS   TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
