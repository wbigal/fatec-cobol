@@ -28,6 +28,15 @@
               SELECT CADSAI ASSIGN TO DISK
               ORGANIZATION IS LINE SEQUENTIAL.
 
+              SELECT RELSAI ASSIGN TO DISK.
+
+              SELECT OPTIONAL PARM-EX03 ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
       *==============================================================
        DATA                 DIVISION.
 
@@ -54,8 +63,76 @@
               02 NOME-SAI          PIC X(30).
               02 DEPARTAMENTO-SAI  PIC 9(02).
 
+       FD     RELSAI
+              LABEL RECORD IS OMITTED.
+       01     REG-REL              PIC X(80).
+
+      * PARM-EX03: um departamento por linha. Se ausente ou vazio,
+      * mantem a extracao historica (deptos 01 e 02); adicionar um
+      * departamento novo ao extrato passa a ser so uma linha nova
+      * no arquivo de parametro, sem recompilar EX03. Nome de
+      * arquivo proprio (review): ME02/EXEC03 ja usa PARMEX03.DAT
+      * para um layout incompativel, e RUNBATCH.sh resolve tudo por
+      * nome simples no diretorio.
+       FD     PARM-EX03
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMEX03M3.DAT".
+       01     REG-PARM-EX03.
+              02     DEPTO-PARM           PIC 9(02).
+
+      * RUNLOG: log de execucoes compartilhado entre os programas
+      * CADxxx (req 046).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
        77  FIM-ARQ      PIC X(03) VALUE "NAO".
+       77  FIM-PARM     PIC X(03) VALUE "NAO".
+       77  TOTAL-LIDOS  PIC 9(05) VALUE ZEROES.
+       77  TOTAL-GRAVADOS PIC 9(05) VALUE ZEROES.
+       77  RUNLOG-STATUS PIC X(02) VALUE "00".
+       01  HORA-ATUAL.
+              02 HH-ATUAL   PIC 99.
+              02 MM-ATUAL   PIC 99.
+              02 SS-ATUAL   PIC 99.
+              02 CS-ATUAL   PIC 99.
+
+      * Lista de departamentos extraidos, carregada de PARM-EX03 em
+      * LER-PARAMETRO (ou com o default 01/02 se o parametro estiver
+      * ausente), e usada em SELECAO no lugar do IF hardcoded.
+       77     TOTAL-DEPTOS-VALIDOS PIC 9(02) VALUE ZEROES.
+       77     IDX-DEPTO-VALIDO     PIC 9(02) VALUE ZEROES.
+       77     DEPTO-E-VALIDO       PIC X(03) VALUE "NAO".
+       01     TABELA-DEPTOS-VALIDOS.
+              02 DEPTO-VALIDO      OCCURS 20 TIMES PIC 9(02).
+
+      * Totais por departamento, acumulados conforme os registros sao
+      * gravados em CADSAI.DAT (ordem de primeira ocorrencia), nos
+      * mesmos moldes do resumo por estado de EX02 (ME02).
+       77     TOTAL-DEPTOS         PIC 9(02) VALUE ZEROES.
+       77     IDX-DEPTO            PIC 9(02) VALUE ZEROES.
+       77     ACHOU-DEPTO          PIC X(03) VALUE "NAO".
+       01     TABELA-RESUMO-DEPTO.
+              02 RESUMO-DEPTO      OCCURS 20 TIMES.
+                 03 DEPTO-TAB       PIC 9(02).
+                 03 CONTADOR-TAB    PIC 9(05).
+
+       01     CAB-RESUMO.
+              02 FILLER            PIC X(06) VALUE SPACES.
+              02 FILLER            PIC X(35)
+                 VALUE "Total de funcionarios por depto:  ".
+              02 FILLER            PIC X(39) VALUE SPACES.
+
+       01     DETALHE-RESUMO.
+              02 FILLER            PIC X(10) VALUE SPACES.
+              02 FILLER            PIC X(05) VALUE "DEPTO".
+              02 FILLER            PIC X(02) VALUE SPACES.
+              02 VAR-DEPTO-RESUMO  PIC 99.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 VAR-QTD-RESUMO    PIC ZZZZ9.
+              02 FILLER            PIC X(51) VALUE SPACES.
 
       *==============================================================
        PROCEDURE            DIVISION.
@@ -73,19 +150,51 @@
               PERFORM FIM.
 
        INICIO               SECTION.
-              OPEN        OUTPUT   CADSAI.
+              OPEN        OUTPUT   CADSAI
+                          OUTPUT   RELSAI.
+              PERFORM     LER-PARAMETRO.
               PERFORM     LEITURA.
 
+       LER-PARAMETRO         SECTION.
+              OPEN INPUT PARM-EX03.
+              PERFORM UNTIL FIM-PARM EQUAL "SIM"
+                      READ PARM-EX03
+                             AT END MOVE "SIM" TO FIM-PARM
+                             NOT AT END
+                                  IF TOTAL-DEPTOS-VALIDOS LESS THAN 20
+                                       ADD 1 TO TOTAL-DEPTOS-VALIDOS
+                                       MOVE DEPTO-PARM TO
+                                            DEPTO-VALIDO
+                                              (TOTAL-DEPTOS-VALIDOS)
+                                  END-IF
+                      END-READ
+              END-PERFORM.
+              CLOSE PARM-EX03.
+              IF TOTAL-DEPTOS-VALIDOS EQUAL ZEROES
+                     MOVE 2 TO TOTAL-DEPTOS-VALIDOS
+                     MOVE 01 TO DEPTO-VALIDO(1)
+                     MOVE 02 TO DEPTO-VALIDO(2).
+
        LEITURA              SECTION.
               RETURN TRAB
-                     AT END MOVE "SIM" TO FIM-ARQ.
-   
+                     AT END MOVE "SIM" TO FIM-ARQ
+                     NOT AT END ADD 1 TO TOTAL-LIDOS.
+
        PRINCIPAL            SECTION.
               PERFORM SELECAO.
               PERFORM LEITURA.
 
        SELECAO              SECTION.
-              IF DEPARTAMENTO-TRAB EQUAL 01 OR 02
+              MOVE "NAO" TO DEPTO-E-VALIDO.
+              PERFORM VARYING IDX-DEPTO-VALIDO FROM 1 BY 1
+                      UNTIL IDX-DEPTO-VALIDO GREATER THAN
+                            TOTAL-DEPTOS-VALIDOS
+                      IF DEPTO-VALIDO(IDX-DEPTO-VALIDO) EQUAL
+                            DEPARTAMENTO-TRAB
+                             MOVE "SIM" TO DEPTO-E-VALIDO
+                      END-IF
+              END-PERFORM.
+              IF DEPTO-E-VALIDO EQUAL "SIM"
                      PERFORM GRAVACAO.
 
        GRAVACAO             SECTION.
@@ -93,6 +202,72 @@
               MOVE    DEPARTAMENTO-TRAB TO DEPARTAMENTO-SAI.
               MOVE    NOME-TRAB         TO NOME-SAI.
               WRITE   REG-SAI.
+              ADD 1 TO TOTAL-GRAVADOS.
+              PERFORM ACUMULA-DEPTO.
+
+       ACUMULA-DEPTO        SECTION.
+              MOVE "NAO" TO ACHOU-DEPTO.
+              PERFORM VARYING IDX-DEPTO FROM 1 BY 1
+                      UNTIL IDX-DEPTO GREATER THAN TOTAL-DEPTOS
+                      IF DEPTO-TAB(IDX-DEPTO) EQUAL DEPARTAMENTO-TRAB
+                             ADD 1 TO CONTADOR-TAB(IDX-DEPTO)
+                             MOVE "SIM" TO ACHOU-DEPTO
+                      END-IF
+              END-PERFORM.
+              IF ACHOU-DEPTO EQUAL "NAO"
+                AND TOTAL-DEPTOS LESS THAN 20
+                     ADD 1 TO TOTAL-DEPTOS
+                     MOVE DEPARTAMENTO-TRAB TO DEPTO-TAB(TOTAL-DEPTOS)
+                     MOVE 1 TO CONTADOR-TAB(TOTAL-DEPTOS).
 
        FIM                  SECTION.
-              CLOSE CADSAI.
+              IF TOTAL-GRAVADOS GREATER THAN ZEROES
+                     PERFORM IMPRIME-RESUMO-DEPTO.
+              PERFORM VERIFICA-RETURN-CODE.
+              PERFORM GRAVA-RUNLOG.
+              CLOSE CADSAI
+                    RELSAI.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (EX01 ME02, req 041).
+       GRAVA-RUNLOG         SECTION.
+              MOVE   "EX-03"          TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG      FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL       FROM TIME.
+              MOVE   HH-ATUAL         TO HH-RUNLOG.
+              MOVE   MM-ATUAL         TO MM-RUNLOG.
+              MOVE   SS-ATUAL         TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS      TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-GRAVADOS   TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
+
+       IMPRIME-RESUMO-DEPTO SECTION.
+              WRITE  REG-REL FROM CAB-RESUMO.
+              PERFORM VARYING IDX-DEPTO FROM 1 BY 1
+                      UNTIL IDX-DEPTO GREATER THAN TOTAL-DEPTOS
+                      MOVE DEPTO-TAB(IDX-DEPTO)
+                            TO VAR-DEPTO-RESUMO
+                      MOVE CONTADOR-TAB(IDX-DEPTO)
+                            TO VAR-QTD-RESUMO
+                      WRITE REG-REL FROM DETALHE-RESUMO
+                            AFTER ADVANCING 1 LINE
+              END-PERFORM.
+
+      * Sinaliza para o batch driver (req 019) que este run merece
+      * atencao: nenhum registro gravado em CADSAI.DAT apesar de ter
+      * lido registros de CADENT.DAT.
+       VERIFICA-RETURN-CODE SECTION.
+              MOVE ZEROES TO RETURN-CODE.
+              IF TOTAL-LIDOS GREATER THAN ZEROES
+                AND TOTAL-GRAVADOS EQUAL ZEROES
+                     MOVE 1 TO RETURN-CODE.
