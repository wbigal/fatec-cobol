@@ -27,6 +27,13 @@
               SELECT CADSAI ASSIGN TO DISK
               ORGANIZATION IS LINE SEQUENTIAL.
 
+              SELECT OPTIONAL PARM-EX01 ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
       *==============================================================
        DATA                 DIVISION.
 
@@ -53,13 +60,98 @@
               02 NOME-SAI         PIC X(30).
               02 SEXO-SAI          PIC X(01).
 
+      * PARM-EX01: MODO-ORDEM-PARM "D" produz CADSAI.DAT ordenado
+      * DESCENDING por CODIGO-TRAB (revisao de fechamento de ano
+      * quer o codigo mais novo primeiro); qualquer outro valor,
+      * inclusive ausente, mantem a ordenacao historica ASCENDING.
+       FD     PARM-EX01
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMEX01.DAT".
+       01     REG-PARM-EX01.
+              02     MODO-ORDEM-PARM      PIC X(01).
+
+      * RUNLOG: log de execucoes compartilhado entre os programas
+      * CADxxx (req 046).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
+       WORKING-STORAGE      SECTION.
+       77     FIM-PARM             PIC X(03) VALUE "NAO".
+       77     MODO-ORDEM           PIC X(01) VALUE "A".
+       77     RUNLOG-STATUS        PIC X(02) VALUE "00".
+       77     FIM-SAI-CONTA        PIC X(03) VALUE "NAO".
+       77     TOTAL-REGISTROS-SAI  PIC 9(05) VALUE ZEROES.
+       01     HORA-ATUAL.
+              02 HH-ATUAL          PIC 99.
+              02 MM-ATUAL          PIC 99.
+              02 SS-ATUAL          PIC 99.
+              02 CS-ATUAL          PIC 99.
+
       *==============================================================
        PROCEDURE            DIVISION.
 
        PGM-EX01.
-       SORT   TRAB
-              ASCENDING     KEY CODIGO-TRAB
-              ASCENDING     KEY NOME-TRAB
-              USING         CADENT
-              GIVING        CADSAI
-       STOP   RUN.
+              PERFORM LER-PARAMETRO.
+              IF MODO-ORDEM EQUAL "D"
+                     SORT   TRAB
+                            DESCENDING   KEY CODIGO-TRAB
+                            ASCENDING    KEY NOME-TRAB
+                            USING        CADENT
+                            GIVING       CADSAI
+              ELSE
+                     SORT   TRAB
+                            ASCENDING    KEY CODIGO-TRAB
+                            ASCENDING    KEY NOME-TRAB
+                            USING        CADENT
+                            GIVING       CADSAI
+              END-IF.
+              PERFORM CONTA-REGISTROS-SAIDA.
+              PERFORM GRAVA-RUNLOG.
+              STOP RUN.
+
+      * SORT USING...GIVING nao filtra nenhum registro, entao basta
+      * contar o arquivo de saida para saber tanto o total lido
+      * quanto o total gravado (req 046).
+       CONTA-REGISTROS-SAIDA.
+              OPEN INPUT CADSAI.
+              PERFORM UNTIL FIM-SAI-CONTA EQUAL "SIM"
+                      READ CADSAI
+                             AT END MOVE "SIM" TO FIM-SAI-CONTA
+                             NOT AT END ADD 1 TO TOTAL-REGISTROS-SAI
+                      END-READ
+              END-PERFORM.
+              CLOSE CADSAI.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (EX01 ME02, req 041).
+       GRAVA-RUNLOG.
+              MOVE   "EX-01"             TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG         FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL          FROM TIME.
+              MOVE   HH-ATUAL            TO HH-RUNLOG.
+              MOVE   MM-ATUAL            TO MM-RUNLOG.
+              MOVE   SS-ATUAL            TO SS-RUNLOG.
+              MOVE   TOTAL-REGISTROS-SAI TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-REGISTROS-SAI TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
+
+       LER-PARAMETRO.
+              OPEN INPUT PARM-EX01.
+              READ PARM-EX01
+                     AT END
+                     MOVE "SIM" TO FIM-PARM.
+              IF FIM-PARM EQUAL "NAO" AND MODO-ORDEM-PARM EQUAL "D"
+                     MOVE "D" TO MODO-ORDEM.
+              CLOSE PARM-EX01.
