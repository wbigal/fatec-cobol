@@ -28,6 +28,13 @@
               SELECT CADSAI ASSIGN TO DISK
               ORGANIZATION IS LINE SEQUENTIAL.
 
+              SELECT OPTIONAL PARM-EX02 ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
       *==============================================================
        DATA                 DIVISION.
 
@@ -54,8 +61,37 @@
               02 NOME-SAI          PIC X(30).
               02 SEXO-SAI          PIC X(01).
 
+      * PARM-EX02: sexo do roster a extrair. Se ausente ou vazio,
+      * mantem o criterio historico (SEXO="M"), entao o mesmo
+      * programa compilado gera o roster feminino sob pedido sem
+      * precisar de recompilacao. Nome de arquivo proprio (review):
+      * ME02/EXEC02 ja usa PARMEX02.DAT para um layout incompativel,
+      * e RUNBATCH.sh resolve tudo por nome simples no diretorio.
+       FD     PARM-EX02
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMEX02M3.DAT".
+       01     REG-PARM-EX02.
+              02     SEXO-PARM            PIC X(01).
+
+      * RUNLOG: log de execucoes compartilhado entre os programas
+      * CADxxx (req 046).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
        77  FIM-ARQ      PIC X(03) VALUE "NAO".
+       77  FIM-PARM     PIC X(03) VALUE "NAO".
+       77  SEXO-FILTRO  PIC X(01) VALUE "M".
+       77  RUNLOG-STATUS PIC X(02) VALUE "00".
+       77  TOTAL-LIDOS   PIC 9(05) VALUE ZEROES.
+       77  TOTAL-GRAVADOS PIC 9(05) VALUE ZEROES.
+       01  HORA-ATUAL.
+              02 HH-ATUAL   PIC 99.
+              02 MM-ATUAL   PIC 99.
+              02 SS-ATUAL   PIC 99.
+              02 CS-ATUAL   PIC 99.
 
       *==============================================================
        PROCEDURE            DIVISION.
@@ -74,18 +110,30 @@
 
        INICIO-ENTRADA       SECTION.
               OPEN        INPUT   CADENT.
+              PERFORM     LER-PARAMETRO.
               PERFORM     LEITURA-ENTRADA.
 
+       LER-PARAMETRO         SECTION.
+              OPEN INPUT PARM-EX02.
+              READ PARM-EX02
+                     AT END
+                     MOVE "SIM" TO FIM-PARM.
+              IF FIM-PARM EQUAL "NAO" AND SEXO-PARM NOT EQUAL SPACES
+                     MOVE SEXO-PARM TO SEXO-FILTRO.
+              CLOSE PARM-EX02.
+
        LEITURA-ENTRADA      SECTION.
               READ   CADENT
-                     AT END MOVE "SIM" TO FIM-ARQ.
-   
+                     AT END MOVE "SIM" TO FIM-ARQ
+                     NOT AT END ADD 1 TO TOTAL-LIDOS
+              END-READ.
+
        PRINCIPAL-ENTRADA    SECTION.
               PERFORM SELECAO-ENTRADA.
               PERFORM LEITURA-ENTRADA.
 
        SELECAO-ENTRADA      SECTION.
-              IF SEXO EQUAL "M"
+              IF SEXO EQUAL SEXO-FILTRO
                      PERFORM GRAVACAO-ENTRADA.
 
        GRAVACAO-ENTRADA     SECTION.
@@ -93,6 +141,31 @@
               MOVE      SEXO       TO SEXO-TRAB.
               MOVE      NOME       TO NOME-TRAB.
               RELEASE   TRAB-REG.
+              ADD 1 TO TOTAL-GRAVADOS.
 
        FIM-ENTRADA          SECTION.
+              PERFORM GRAVA-RUNLOG.
               CLOSE CADENT.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (EX01 ME02, req 041).
+       GRAVA-RUNLOG         SECTION.
+              MOVE   "EX-02"          TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG      FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL       FROM TIME.
+              MOVE   HH-ATUAL         TO HH-RUNLOG.
+              MOVE   MM-ATUAL         TO MM-RUNLOG.
+              MOVE   SS-ATUAL         TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS      TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-GRAVADOS   TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
