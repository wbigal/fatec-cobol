@@ -0,0 +1,106 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          EX11.
+       AUTHOR.              WAGNER BIGAL.
+       INSTALLATION.        FATEC-SP.
+       DATE-WRITTEN.        08/08/2026.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.      TRANSACAO ONLINE DE CONSULTA AO CADOK.DAT POR
+      *              CPF, PARA QUE A RECEPCAO NAO PRECISE MAIS PEDIR
+      *              UM EXTRATO AVULSO AO TI CADA VEZ QUE UM CLIENTE
+      *              LIGA. EXECUTA CONTRA O CADOK JA CONVERTIDO PARA
+      *              ARQUIVO INDEXADO (REQ 016).
+
+      *==============================================================
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      IBM-PC.
+       OBJECT-COMPUTER.      IBM-PC.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+              SELECT OPTIONAL CADOK ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CPF2
+              FILE STATUS IS CADOK-STATUS.
+
+      *==============================================================
+       DATA                 DIVISION.
+       FILE                 SECTION.
+
+      * CADOK: mesmo layout de REG-OK gravado pelo EX06 (ME02/EXEC06).
+       FD     CADOK
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "CADOK.DAT".
+       01     REG-OK.
+              02 CPF2              PIC 9(11).
+              02 NOME2             PIC X(30).
+              02 ESTADO2           PIC X(02).
+              02 CIDADE2           PIC X(30).
+              02 EMAIL2            PIC X(30).
+              02 TELEFONE2         PIC 9(10).
+
+       WORKING-STORAGE      SECTION.
+       77 CADOK-STATUS             PIC X(02) VALUE "00".
+       77 FIM-CONSULTA             PIC X(03) VALUE "NAO".
+       77 CPF-CONSULTA             PIC 9(11) VALUE ZEROES.
+
+       SCREEN                SECTION.
+       01     TELA-CONSULTA.
+              05 BLANK SCREEN.
+              05 LINE 2  COLUMN 25
+                 VALUE "CONSULTA DE CLIENTE - CADOK".
+              05 LINE 4  COLUMN 5
+                 VALUE "CPF (0 para encerrar): ".
+              05 LINE 4  COLUMN 29 PIC 9(11)
+                 USING CPF-CONSULTA.
+
+       01     TELA-ENCONTRADO.
+              05 LINE 6  COLUMN 5  VALUE "NOME....: ".
+              05 LINE 6  COLUMN 15 PIC X(30) FROM NOME2.
+              05 LINE 7  COLUMN 5  VALUE "ESTADO..: ".
+              05 LINE 7  COLUMN 15 PIC X(02) FROM ESTADO2.
+              05 LINE 8  COLUMN 5  VALUE "CIDADE..: ".
+              05 LINE 8  COLUMN 15 PIC X(30) FROM CIDADE2.
+              05 LINE 9  COLUMN 5  VALUE "EMAIL...: ".
+              05 LINE 9  COLUMN 15 PIC X(30) FROM EMAIL2.
+              05 LINE 10 COLUMN 5  VALUE "TELEFONE: ".
+              05 LINE 10 COLUMN 15 PIC 9(10) FROM TELEFONE2.
+
+       01     TELA-NAO-ENCONTRADO.
+              05 LINE 6  COLUMN 5
+                 VALUE "CLIENTE NAO ENCONTRADO NO CADOK.DAT.".
+
+      *==============================================================
+       PROCEDURE            DIVISION.
+
+       PGM-EX11.
+              PERFORM INICIO.
+              PERFORM CONSULTA UNTIL FIM-CONSULTA EQUAL "SIM".
+              PERFORM TERMINO.
+              STOP RUN.
+
+       INICIO.
+              OPEN INPUT CADOK.
+
+       CONSULTA.
+              DISPLAY TELA-CONSULTA.
+              ACCEPT  TELA-CONSULTA.
+              IF CPF-CONSULTA EQUAL ZEROES
+                     MOVE "SIM" TO FIM-CONSULTA
+              ELSE
+                     PERFORM BUSCA-CLIENTE.
+
+       BUSCA-CLIENTE.
+              MOVE CPF-CONSULTA TO CPF2.
+              READ CADOK KEY IS CPF2
+                     INVALID KEY
+                            DISPLAY TELA-NAO-ENCONTRADO
+                     NOT INVALID KEY
+                            DISPLAY TELA-ENCONTRADO
+              END-READ.
+
+       TERMINO.
+              CLOSE CADOK.
