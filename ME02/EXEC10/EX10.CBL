@@ -0,0 +1,316 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          EX10.
+       AUTHOR.              WAGNER BIGAL.
+       INSTALLATION.        FATEC-SP.
+       DATE-WRITTEN.        08/08/2026.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.      JOB DE FIM DE ANO: MOVE PARA UM ARQUIVO DE
+      *              ARQUIVO-MORTO (ARQSOC2.DAT) OS REGISTROS DE
+      *              CADSOC2.DAT CUJA DATA-PAGAMENTO2 (REQ 032) SEJA
+      *              DE UM ANO-EXERCICIO ANTERIOR AO ANO-PARM,
+      *              MANTENDO EM CADSOC2.DAT SOMENTE OS PAGAMENTOS DO
+      *              ANO ATUAL.
+
+      *==============================================================
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      IBM-PC.
+       OBJECT-COMPUTER.      IBM-PC.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+              SELECT CADSOC2 ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL ARQSOC2 ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL PARM-EX10 ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT RELARQ ASSIGN TO DISK.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
+      *==============================================================
+       DATA                 DIVISION.
+       FILE                 SECTION.
+
+      * CADSOC2: mesmo layout gravado pelo EX01 (ME02/EXEC01),
+      * incluindo DATA-PAGAMENTO2 (req 032).
+       FD     CADSOC2
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "CADSOC2.DAT".
+       01     REG-SOC2.
+              02 NUMERO-SOCIO2     PIC 9(02).
+              02 NOME-SOCIO2       PIC X(30).
+              02 VALOR-PAGAMENTO2  PIC 9(09)V9(02).
+              02 DATA-PAGAMENTO2.
+                     03 ANO-PAGAMENTO2  PIC 9(04).
+                     03 MES-PAGAMENTO2  PIC 9(02).
+                     03 DIA-PAGAMENTO2  PIC 9(02).
+
+      * ARQSOC2: arquivo-morto acumulado ano a ano - mesmo layout de
+      * CADSOC2, crescendo a cada execucao deste job (mesmo esquema
+      * de carregar-em-memoria/regravar-por-completo usado no
+      * historico de HISTGPA, EX04 do ME01, req 031).
+       FD     ARQSOC2
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "ARQSOC2.DAT".
+       01     REG-ARQ.
+              02 NUMERO-SOCIO-ARQ     PIC 9(02).
+              02 NOME-SOCIO-ARQ       PIC X(30).
+              02 VALOR-PAGAMENTO-ARQ  PIC 9(09)V9(02).
+              02 DATA-PAGAMENTO-ARQ.
+                     03 ANO-PAGAMENTO-ARQ  PIC 9(04).
+                     03 MES-PAGAMENTO-ARQ  PIC 9(02).
+                     03 DIA-PAGAMENTO-ARQ  PIC 9(02).
+
+      * PARM-EX10: ano-exercicio corrente. Registros com
+      * ANO-PAGAMENTO2 menor que este vao para o arquivo-morto; os
+      * demais permanecem em CADSOC2.DAT. Se ausente, usa o ano
+      * corrente do sistema.
+       FD     PARM-EX10
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMEX10.DAT".
+       01     REG-PARM-EX10.
+              02     ANO-EXERCICIO-PARM   PIC 9(04).
+
+       FD     RELARQ
+              LABEL RECORD IS OMITTED.
+       01     REG-REL              PIC X(80).
+
+      * RUNLOG: log de execucoes compartilhado entre os programas que
+      * gravam um cadastro ou relatorio de saida; CADSOC2 e citado
+      * explicitamente no pedido original do req 046 (review).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
+       WORKING-STORAGE      SECTION.
+       77     FIM-SOC2      PIC X(03) VALUE "NAO".
+       77     FIM-ARQ-LEIT  PIC X(03) VALUE "NAO".
+       77     FIM-PARM      PIC X(03) VALUE "NAO".
+       77     RUNLOG-STATUS PIC X(02) VALUE "00".
+       77     TOTAL-LIDOS   PIC 9(04) VALUE ZEROS.
+       01     HORA-ATUAL.
+              02 HH-ATUAL   PIC 9(02).
+              02 MM-ATUAL   PIC 9(02).
+              02 SS-ATUAL   PIC 9(02).
+
+       77     ANO-EXERCICIO PIC 9(04) VALUE ZEROS.
+       01     DATA-HOJE.
+              02 ANO-HOJE   PIC 9(04).
+              02 MES-HOJE   PIC 9(02).
+              02 DIA-HOJE   PIC 9(02).
+
+       77     TOTAL-ARQ     PIC 9(04) VALUE ZEROS.
+       77     IDX-ARQ       PIC 9(04) VALUE ZEROS.
+       01     TABELA-ARQ.
+              02 ARQ-REG    OCCURS 2000 TIMES.
+                     03 NUMERO-ARQ-TAB PIC 9(02).
+                     03 NOME-ARQ-TAB   PIC X(30).
+                     03 VALOR-ARQ-TAB  PIC 9(09)V9(02).
+                     03 DATA-ARQ-TAB.
+                            04 ANO-ARQ-TAB PIC 9(04).
+                            04 MES-ARQ-TAB PIC 9(02).
+                            04 DIA-ARQ-TAB PIC 9(02).
+
+       77     TOTAL-KEPT    PIC 9(04) VALUE ZEROS.
+       77     IDX-KEPT      PIC 9(04) VALUE ZEROS.
+       01     TABELA-KEPT.
+              02 KEPT-REG   OCCURS 2000 TIMES.
+                     03 NUMERO-KEPT-TAB PIC 9(02).
+                     03 NOME-KEPT-TAB   PIC X(30).
+                     03 VALOR-KEPT-TAB  PIC 9(09)V9(02).
+                     03 DATA-KEPT-TAB.
+                            04 ANO-KEPT-TAB PIC 9(04).
+                            04 MES-KEPT-TAB PIC 9(02).
+                            04 DIA-KEPT-TAB PIC 9(02).
+
+       77     TOTAL-ARQUIVADOS-AGORA PIC 9(04) VALUE ZEROS.
+
+       01     CAB-ARQ-01.
+              02 FILLER     PIC X(13) VALUE SPACES.
+              02 FILLER     PIC X(42)
+                 VALUE "PURGA/ARQUIVAMENTO DE FIM DE ANO - CADSOC2".
+              02 FILLER     PIC X(25) VALUE SPACES.
+
+       01     LINHA-ARQ-ANO.
+              02 FILLER       PIC X(05) VALUE SPACES.
+              02 FILLER       PIC X(22)
+                 VALUE "ANO EXERCICIO ATUAL: ".
+              02 VAR-ANO-EXERCICIO PIC 9(04).
+
+       01     LINHA-ARQ-TOTAIS.
+              02 FILLER       PIC X(05) VALUE SPACES.
+              02 FILLER       PIC X(24)
+                 VALUE "REGISTROS ARQUIVADOS:  ".
+              02 VAR-TOTAL-ARQUIVADOS PIC ZZZ9.
+              02 FILLER       PIC X(05) VALUE SPACES.
+              02 FILLER       PIC X(24)
+                 VALUE "REGISTROS MANTIDOS:    ".
+              02 VAR-TOTAL-MANTIDOS PIC ZZZ9.
+
+      *==============================================================
+       PROCEDURE            DIVISION.
+
+       PGM-EX10.
+              PERFORM INICIO.
+              PERFORM SEPARA-REGISTROS.
+              PERFORM REGRAVA-ARQUIVO-MORTO.
+              PERFORM REGRAVA-CADSOC2.
+              PERFORM IMPRIME-RESUMO.
+              PERFORM GRAVA-RUNLOG.
+              STOP RUN.
+
+       INICIO.
+              PERFORM LER-PARAMETRO.
+              PERFORM CARREGA-ARQUIVO-MORTO.
+
+      * Se PARM-EX10 ausente/vazio, usa o ano corrente do sistema
+      * como ano-exercicio (comportamento padrao sem necessidade de
+      * parametro todo fim de ano).
+       LER-PARAMETRO.
+              MOVE "NAO" TO FIM-PARM.
+              OPEN INPUT PARM-EX10.
+              READ PARM-EX10
+                     AT END MOVE "SIM" TO FIM-PARM.
+              IF FIM-PARM EQUAL "NAO"
+                AND ANO-EXERCICIO-PARM GREATER THAN ZEROS
+                     MOVE ANO-EXERCICIO-PARM TO ANO-EXERCICIO
+              ELSE
+                     ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+                     MOVE ANO-HOJE TO ANO-EXERCICIO.
+              CLOSE PARM-EX10.
+
+      * Carrega o arquivo-morto ja existente (se houver) para a
+      * tabela em memoria, para ser regravado junto com os novos
+      * registros arquivados nesta execucao.
+       CARREGA-ARQUIVO-MORTO.
+              OPEN INPUT ARQSOC2.
+              PERFORM UNTIL FIM-ARQ-LEIT EQUAL "SIM"
+                      READ ARQSOC2
+                             AT END MOVE "SIM" TO FIM-ARQ-LEIT
+                             NOT AT END
+                                  IF TOTAL-ARQ LESS THAN 2000
+                                       ADD 1 TO TOTAL-ARQ
+                                       MOVE NUMERO-SOCIO-ARQ TO
+                                          NUMERO-ARQ-TAB(TOTAL-ARQ)
+                                       MOVE NOME-SOCIO-ARQ TO
+                                          NOME-ARQ-TAB(TOTAL-ARQ)
+                                       MOVE VALOR-PAGAMENTO-ARQ TO
+                                          VALOR-ARQ-TAB(TOTAL-ARQ)
+                                       MOVE DATA-PAGAMENTO-ARQ TO
+                                          DATA-ARQ-TAB(TOTAL-ARQ)
+                                  END-IF
+                      END-READ
+              END-PERFORM.
+              CLOSE ARQSOC2.
+
+      * Le CADSOC2.DAT por completo, separando cada registro entre
+      * "vai para o arquivo-morto" (ano anterior ao ano-exercicio) e
+      * "permanece em CADSOC2.DAT" (ano atual ou mais recente).
+       SEPARA-REGISTROS.
+              OPEN INPUT CADSOC2.
+              PERFORM UNTIL FIM-SOC2 EQUAL "SIM"
+                      READ CADSOC2
+                             AT END MOVE "SIM" TO FIM-SOC2
+                             NOT AT END
+                                  ADD 1 TO TOTAL-LIDOS
+                                  PERFORM CLASSIFICA-REGISTRO
+                      END-READ
+              END-PERFORM.
+              CLOSE CADSOC2.
+
+       CLASSIFICA-REGISTRO.
+              IF ANO-PAGAMENTO2 LESS THAN ANO-EXERCICIO
+                AND TOTAL-ARQ LESS THAN 2000
+                     ADD 1 TO TOTAL-ARQ
+                     ADD 1 TO TOTAL-ARQUIVADOS-AGORA
+                     MOVE NUMERO-SOCIO2    TO NUMERO-ARQ-TAB(TOTAL-ARQ)
+                     MOVE NOME-SOCIO2      TO NOME-ARQ-TAB(TOTAL-ARQ)
+                     MOVE VALOR-PAGAMENTO2 TO VALOR-ARQ-TAB(TOTAL-ARQ)
+                     MOVE DATA-PAGAMENTO2  TO DATA-ARQ-TAB(TOTAL-ARQ)
+              ELSE
+                IF TOTAL-KEPT LESS THAN 2000
+                     ADD 1 TO TOTAL-KEPT
+                     MOVE NUMERO-SOCIO2    TO
+                        NUMERO-KEPT-TAB(TOTAL-KEPT)
+                     MOVE NOME-SOCIO2      TO NOME-KEPT-TAB(TOTAL-KEPT)
+                     MOVE VALOR-PAGAMENTO2 TO
+                        VALOR-KEPT-TAB(TOTAL-KEPT)
+                     MOVE DATA-PAGAMENTO2  TO
+                        DATA-KEPT-TAB(TOTAL-KEPT).
+
+       REGRAVA-ARQUIVO-MORTO.
+              OPEN OUTPUT ARQSOC2.
+              PERFORM VARYING IDX-ARQ FROM 1 BY 1
+                      UNTIL IDX-ARQ GREATER THAN TOTAL-ARQ
+                      MOVE NUMERO-ARQ-TAB(IDX-ARQ) TO
+                         NUMERO-SOCIO-ARQ
+                      MOVE NOME-ARQ-TAB(IDX-ARQ)   TO NOME-SOCIO-ARQ
+                      MOVE VALOR-ARQ-TAB(IDX-ARQ)  TO
+                         VALOR-PAGAMENTO-ARQ
+                      MOVE DATA-ARQ-TAB(IDX-ARQ)   TO
+                         DATA-PAGAMENTO-ARQ
+                      WRITE REG-ARQ
+              END-PERFORM.
+              CLOSE ARQSOC2.
+
+       REGRAVA-CADSOC2.
+              OPEN OUTPUT CADSOC2.
+              PERFORM VARYING IDX-KEPT FROM 1 BY 1
+                      UNTIL IDX-KEPT GREATER THAN TOTAL-KEPT
+                      MOVE NUMERO-KEPT-TAB(IDX-KEPT) TO NUMERO-SOCIO2
+                      MOVE NOME-KEPT-TAB(IDX-KEPT)   TO NOME-SOCIO2
+                      MOVE VALOR-KEPT-TAB(IDX-KEPT)  TO
+                         VALOR-PAGAMENTO2
+                      MOVE DATA-KEPT-TAB(IDX-KEPT)   TO
+                         DATA-PAGAMENTO2
+                      WRITE REG-SOC2
+              END-PERFORM.
+              CLOSE CADSOC2.
+
+       IMPRIME-RESUMO.
+              MOVE   ANO-EXERCICIO           TO VAR-ANO-EXERCICIO.
+              MOVE   TOTAL-ARQUIVADOS-AGORA   TO VAR-TOTAL-ARQUIVADOS.
+              MOVE   TOTAL-KEPT               TO VAR-TOTAL-MANTIDOS.
+              OPEN OUTPUT RELARQ.
+              WRITE  REG-REL FROM CAB-ARQ-01 AFTER ADVANCING 1 LINE.
+              WRITE  REG-REL FROM LINHA-ARQ-ANO AFTER ADVANCING 2
+                     LINES.
+              WRITE  REG-REL FROM LINHA-ARQ-TOTAIS AFTER ADVANCING 2
+                     LINES.
+              CLOSE  RELARQ.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (req 041). TOTAL-GRAVADOS-RUNLOG soma os registros
+      * regravados em CADSOC2.DAT (mantidos) e em ARQSOC2.DAT (recem-
+      * arquivados nesta execucao) - juntos, todo REG-SOC2 lido.
+       GRAVA-RUNLOG.
+              MOVE   "ME02EX10"       TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG      FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL       FROM TIME.
+              MOVE   HH-ATUAL         TO HH-RUNLOG.
+              MOVE   MM-ATUAL         TO MM-RUNLOG.
+              MOVE   SS-ATUAL         TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS      TO TOTAL-LIDOS-RUNLOG.
+              COMPUTE TOTAL-GRAVADOS-RUNLOG =
+                     TOTAL-KEPT + TOTAL-ARQUIVADOS-AGORA.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
