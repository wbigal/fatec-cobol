@@ -22,6 +22,18 @@
 
               SELECT RELCLI ASSIGN TO DISK.
 
+              SELECT RELBLACK ASSIGN TO DISK.
+
+              SELECT OPTIONAL PARM-EX02 ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL PARM-PAG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
       *==============================================================
        DATA                 DIVISION.
        FILE                 SECTION.
@@ -39,16 +51,105 @@
                      03 DIA           PIC 9(02).
                      03 MES           PIC 9(02).
                      03 ANO           PIC 9(04).
+      * STATUS-CLIENTE: "A" (ativo) ou "B" (blacklist) - req 033.
+              02 STATUS-CLIENTE       PIC X(01).
 
        FD     RELCLI
               LABEL RECORD IS OMITTED.
        01     REG-REL              PIC X(80).
 
+      * RELBLACK: clientes bloqueados (STATUS-CLIENTE "B") que, pela
+      * janela de datas, entrariam no relatorio/etiquetas normais -
+      * sao desviados para ca em vez de serem mailados (req 033).
+       FD     RELBLACK
+              LABEL RECORD IS OMITTED.
+       01     REG-REL-BLACK        PIC X(80).
+
+      * PARM-EX02: janela de anos de ultima visita considerada pelo
+      * relatorio. Se ausente ou vazio, mantem o periodo historico
+      * 2010-2011. MODO-SAIDA-PARM "E" troca o relatorio normal por
+      * etiquetas de mala-direta (4 colunas); "C" gera saida no
+      * formato delimitado por virgula (CSV), para a equipe de vendas
+      * importar direto em planilha (req 036); qualquer outro valor,
+      * inclusive ausente, mantem o relatorio historico.
+       FD     PARM-EX02
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMEX02.DAT".
+       01     REG-PARM-EX02.
+              02     ANO-INICIO-PARM      PIC 9(04).
+              02     ANO-FIM-PARM         PIC 9(04).
+              02     MODO-SAIDA-PARM      PIC X(01).
+
+      * PARM-PAG: tamanho de pagina compartilhado entre os programas
+      * de relatorio (req 038).
+       FD     PARM-PAG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMPAG.DAT".
+       COPY PARMPAG.
+
+      * RUNLOG: log de execucoes compartilhado entre os programas
+      * CADxxx (req 046/049).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
        WORKING-STORAGE      SECTION.
        77     FIM-ARQ              PIC X(03) VALUE "NAO".
-       77     CT-LIN               PIC 9(02) VALUE 25.
+       77     FIM-PARM             PIC X(03) VALUE "NAO".
+       77     FIM-PARM-PAG         PIC X(03) VALUE "NAO".
+       77     LINHAS-POR-PAGINA    PIC 9(02) VALUE 25.
+       77     LIMITE-LINHAS        PIC 9(02) VALUE 24.
+       77     CT-LIN               PIC 9(02) VALUE 99.
        77     CT-PAG               PIC 9(02) VALUE ZEROES.
        77     TOTAL-CLIENTES       PIC 9(04) VALUE ZEROES.
+       77     ANO-INICIO           PIC 9(04) VALUE 2010.
+       77     ANO-FIM              PIC 9(04) VALUE 2011.
+       77     MODO-SAIDA           PIC X(01) VALUE "R".
+       77     RUNLOG-STATUS        PIC X(02) VALUE "00".
+       77     TOTAL-LIDOS          PIC 9(05) VALUE ZEROES.
+       01     HORA-ATUAL.
+              02 HH-ATUAL          PIC 99.
+              02 MM-ATUAL          PIC 99.
+              02 SS-ATUAL          PIC 99.
+              02 CS-ATUAL          PIC 99.
+
+      * Etiquetas de mala-direta (4 colunas por linha): os clientes
+      * selecionados sao acumulados 4 a 4 e impressos em bloco; o
+      * ultimo bloco, se incompleto, e impresso em branco no resto
+      * das colunas.
+       77     CT-BUF-ETIQ          PIC 9(01) VALUE ZEROES.
+       01     LINHA-ETIQ-NOME.
+              02 BLOCO-NOME-ETIQ   PIC X(20) OCCURS 4 TIMES.
+       01     LINHA-ETIQ-END.
+              02 BLOCO-END-ETIQ OCCURS 4 TIMES.
+                     03 VAR-CID-ETIQ      PIC X(17).
+                     03 FILLER            PIC X(01) VALUE "-".
+                     03 VAR-ESTADO-ETIQ   PIC X(02).
+       01     LINHA-ETIQ-BRANCO    PIC X(80) VALUE SPACES.
+
+      * Subtotais por estado, acumulados conforme os clientes sao
+      * selecionados (ordem de primeira ocorrencia).
+       77     TOTAL-ESTADOS        PIC 9(02) VALUE ZEROES.
+       77     IDX-ESTADO           PIC 9(02) VALUE ZEROES.
+       77     ACHOU-ESTADO         PIC X(03) VALUE "NAO".
+       01     TABELA-RESUMO-ESTADO.
+              02 RESUMO-ESTADO     OCCURS 27 TIMES.
+                 03 ESTADO-TAB      PIC X(02).
+                 03 CONTADOR-TAB    PIC 9(04).
+
+       01     CAB-RESUMO.
+              02 FILLER            PIC X(06) VALUE SPACES.
+              02 FILLER            PIC X(29)
+                 VALUE "Total de clientes por estado:".
+              02 FILLER            PIC X(45) VALUE SPACES.
+
+       01     DETALHE-RESUMO.
+              02 FILLER            PIC X(10) VALUE SPACES.
+              02 VAR-ESTADO-RESUMO PIC X(02).
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 VAR-QTD-RESUMO    PIC ZZZ9.
+              02 FILLER            PIC X(59) VALUE SPACES.
 
        01     CAB-01.
               02 FILLER            PIC X(70) VALUE SPACES.
@@ -63,9 +164,12 @@
 
        01     CAB-03.
               02 FILLER            PIC X(22) VALUE SPACES.
-              02 FILLER            PIC X(35)
-                 VALUE "CLIENTES NO PERIODO DE: 2010 A 2011".
-              02 FILLER            PIC X(23) VALUE SPACES.
+              02 FILLER            PIC X(24)
+                 VALUE "CLIENTES NO PERIODO DE: ".
+              02 VAR-ANO-INICIO    PIC 9(04).
+              02 FILLER            PIC X(03) VALUE " A ".
+              02 VAR-ANO-FIM       PIC 9(04).
+              02 FILLER            PIC X(27) VALUE SPACES.
 
        01     CAB-04.
               02 FILLER            PIC X(18) VALUE SPACES.
@@ -91,6 +195,18 @@
               02 VAR-FONE          PIC 99999999.
               02 FILLER            PIC X(11) VALUE SPACES.
 
+      * Saida CSV (req 036): mesmos campos de DETALHE, delimitados por
+      * virgula em vez de alinhados em colunas fixas.
+       77 TOTAL-CSV                PIC 9(05) VALUE ZEROES.
+       01     CAB-CSV              PIC X(35) VALUE
+              "NOME,ESTADO,TELEFONE".
+       01     LINHA-CSV.
+              02 VAR-NOME-CSV      PIC X(30).
+              02 FILLER            PIC X(01) VALUE ",".
+              02 VAR-ESTADO-CSV    PIC X(02).
+              02 FILLER            PIC X(01) VALUE ",".
+              02 VAR-FONE-CSV      PIC 9(08).
+
        01     ROD-01.
               02 FILLER            PIC X(06) VALUE SPACES.
               02 FILLER            PIC X(20)
@@ -98,6 +214,20 @@
               02 VAR-TOTAL         PIC 9999.
               02 FILLER            PIC X(50) VALUE SPACES.
 
+       77     TOTAL-BLACKLIST      PIC 9(04) VALUE ZEROES.
+       01     CAB-BLACK-01.
+              02 FILLER            PIC X(10) VALUE SPACES.
+              02 FILLER            PIC X(44)
+                 VALUE "CLIENTES BLOQUEADOS (BLACKLIST) - NAO MAILAR".
+              02 FILLER            PIC X(26) VALUE SPACES.
+
+       01     DETALHE-BLACK.
+              02 FILLER            PIC X(06) VALUE SPACES.
+              02 VAR-NOME-BLACK    PIC X(30).
+              02 FILLER            PIC X(09) VALUE SPACES.
+              02 VAR-ESTADO-BLACK  PIC X(02).
+              02 FILLER            PIC X(33) VALUE SPACES.
+
       *==============================================================
        PROCEDURE            DIVISION.
        PGM-EX02.
@@ -108,28 +238,124 @@
 
        INICIO.
               OPEN   INPUT  CADCLI
-                     OUTPUT RELCLI.
+                     OUTPUT RELCLI
+                     OUTPUT RELBLACK.
+              PERFORM LER-PARAMETRO.
+              PERFORM LER-PARAMETRO-PAGINA.
               PERFORM LEITURA.
 
+       LER-PARAMETRO.
+              OPEN INPUT PARM-EX02.
+              READ PARM-EX02
+                     AT END
+                     MOVE "SIM" TO FIM-PARM.
+              IF FIM-PARM EQUAL "NAO"
+                     MOVE ANO-INICIO-PARM TO ANO-INICIO
+                     MOVE ANO-FIM-PARM    TO ANO-FIM
+                     IF MODO-SAIDA-PARM EQUAL "E" OR MODO-SAIDA-PARM
+                               EQUAL "C"
+                            MOVE MODO-SAIDA-PARM TO MODO-SAIDA
+                     END-IF
+              END-IF.
+              CLOSE PARM-EX02.
+
+      * PARM-PAG: se presente e nao-zero, sobrescreve o tamanho de
+      * pagina historico deste programa (req 038).
+       LER-PARAMETRO-PAGINA.
+              OPEN INPUT PARM-PAG.
+              READ PARM-PAG
+                     AT END
+                     MOVE "SIM" TO FIM-PARM-PAG.
+              IF FIM-PARM-PAG EQUAL "NAO" AND LINHAS-POR-PAGINA-PARM
+                 GREATER THAN ZEROES
+                     MOVE LINHAS-POR-PAGINA-PARM TO LINHAS-POR-PAGINA
+                     COMPUTE LIMITE-LINHAS = LINHAS-POR-PAGINA - 1
+              END-IF.
+              CLOSE PARM-PAG.
+
        LEITURA.
-              READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+              READ CADCLI
+                     AT END MOVE "SIM" TO FIM-ARQ
+                     NOT AT END ADD 1 TO TOTAL-LIDOS
+              END-READ.
 
        PRINCIPAL.
               PERFORM SELECAO.
               PERFORM LEITURA.
 
        SELECAO.
-              IF ANO EQUAL 2010 OR 2011
-                     PERFORM IMPRECAO.
+              IF ANO NOT LESS THAN ANO-INICIO
+                AND ANO NOT GREATER THAN ANO-FIM
+                     IF STATUS-CLIENTE EQUAL "B"
+                            PERFORM IMPRIME-BLACKLIST
+                     ELSE
+                            PERFORM IMPRECAO
+                     END-IF.
+
+      * Cliente bloqueado que, pela janela de datas, entraria no
+      * relatorio ou na mala-direta normal - desviado para RELBLACK
+      * em vez de ser mailado (req 033).
+       IMPRIME-BLACKLIST.
+              ADD 1 TO TOTAL-BLACKLIST.
+              IF TOTAL-BLACKLIST EQUAL 1
+                     WRITE REG-REL-BLACK FROM CAB-BLACK-01
+                           AFTER ADVANCING 1 LINE.
+              MOVE   NOME          TO VAR-NOME-BLACK.
+              MOVE   ESTADO        TO VAR-ESTADO-BLACK.
+              WRITE  REG-REL-BLACK FROM DETALHE-BLACK
+                     AFTER ADVANCING 2 LINES.
 
        IMPRECAO.
-              IF CT-LIN GREATER THAN 24
-                     PERFORM CABECALHO.
-              PERFORM IMPDET.
+              EVALUATE MODO-SAIDA
+                  WHEN "E"
+                     PERFORM ACUMULA-ETIQUETA
+                  WHEN "C"
+                     PERFORM IMPRIME-CSV
+                  WHEN OTHER
+                     IF CT-LIN GREATER THAN LIMITE-LINHAS
+                            PERFORM CABECALHO
+                     END-IF
+                     PERFORM IMPDET
+              END-EVALUATE.
+
+      * Grava o cliente no formato CSV, com o cabecalho de colunas
+      * escrito apenas uma vez, no primeiro registro (req 036).
+       IMPRIME-CSV.
+              ADD 1 TO TOTAL-CSV.
+              IF TOTAL-CSV EQUAL 1
+                     WRITE REG-REL FROM CAB-CSV.
+              MOVE   NOME          TO VAR-NOME-CSV.
+              MOVE   ESTADO        TO VAR-ESTADO-CSV.
+              MOVE   TELEFONE      TO VAR-FONE-CSV.
+              WRITE  REG-REL FROM LINHA-CSV.
+              ADD 1 TO TOTAL-CLIENTES.
+              PERFORM ACUMULA-ESTADO.
+
+      * Acumula o cliente selecionado no bloco de 4 etiquetas; ao
+      * completar o bloco, imprime e reinicia para o proximo.
+       ACUMULA-ETIQUETA.
+              ADD 1 TO CT-BUF-ETIQ.
+              MOVE NOME    TO BLOCO-NOME-ETIQ(CT-BUF-ETIQ).
+              MOVE CIDADE  TO VAR-CID-ETIQ(CT-BUF-ETIQ).
+              MOVE ESTADO  TO VAR-ESTADO-ETIQ(CT-BUF-ETIQ).
+              ADD 1 TO TOTAL-CLIENTES.
+              PERFORM ACUMULA-ESTADO.
+              IF CT-BUF-ETIQ EQUAL 4
+                     PERFORM IMPRIME-ETIQUETAS.
+
+       IMPRIME-ETIQUETAS.
+              WRITE REG-REL FROM LINHA-ETIQ-NOME AFTER ADVANCING 1 LINE.
+              WRITE REG-REL FROM LINHA-ETIQ-END AFTER ADVANCING 1 LINE.
+              WRITE REG-REL FROM LINHA-ETIQ-BRANCO
+                     AFTER ADVANCING 1 LINE.
+              MOVE SPACES TO LINHA-ETIQ-NOME LINHA-ETIQ-END.
+              MOVE ZEROES TO CT-BUF-ETIQ.
 
        CABECALHO.
               ADD 1 TO CT-PAG.
               MOVE   CT-PAG        TO VAR-PAG.
+              MOVE   ANO-INICIO    TO VAR-ANO-INICIO.
+              MOVE   ANO-FIM       TO VAR-ANO-FIM.
               MOVE   SPACES        TO REG-REL.
               WRITE  REG-REL FROM CAB-01.
               WRITE  REG-REL FROM CAB-02 AFTER ADVANCING 1 LINE.
@@ -146,13 +372,73 @@
               WRITE  REG-REL FROM DETALHE AFTER 1 LINE.
               ADD 1 TO TOTAL-CLIENTES.
               ADD 1 TO CT-LIN.
+              PERFORM ACUMULA-ESTADO.
+
+      * Mantem, em memoria, a contagem de clientes por estado. Como
+      * o arquivo e lido sequencialmente (sem SORT), o subtotal e
+      * impresso como um resumo ao final, e nao como quebra inline.
+       ACUMULA-ESTADO.
+              MOVE "NAO" TO ACHOU-ESTADO.
+              PERFORM VARYING IDX-ESTADO FROM 1 BY 1
+                      UNTIL IDX-ESTADO GREATER THAN TOTAL-ESTADOS
+                      IF ESTADO-TAB(IDX-ESTADO) EQUAL ESTADO
+                             ADD 1 TO CONTADOR-TAB(IDX-ESTADO)
+                             MOVE "SIM" TO ACHOU-ESTADO
+                      END-IF
+              END-PERFORM.
+              IF ACHOU-ESTADO EQUAL "NAO"
+                AND TOTAL-ESTADOS LESS THAN 27
+                     ADD 1 TO TOTAL-ESTADOS
+                     MOVE ESTADO TO ESTADO-TAB(TOTAL-ESTADOS)
+                     MOVE 1      TO CONTADOR-TAB(TOTAL-ESTADOS).
 
        FIM.
+              IF MODO-SAIDA EQUAL "E"
+                AND CT-BUF-ETIQ GREATER THAN ZEROES
+                     PERFORM IMPRIME-ETIQUETAS.
               IF TOTAL-CLIENTES GREATER THAN ZEROES
-                     PERFORM RODAPE.
+                     PERFORM RODAPE
+                     PERFORM IMPRIME-RESUMO-ESTADO.
+              PERFORM GRAVA-RUNLOG.
               CLOSE  CADCLI
-                     RELCLI.
+                     RELCLI
+                     RELBLACK.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046/049); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (EX01 ME02, req 041).
+       GRAVA-RUNLOG.
+              MOVE   "EX02"          TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG     FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL      FROM TIME.
+              MOVE   HH-ATUAL        TO HH-RUNLOG.
+              MOVE   MM-ATUAL        TO MM-RUNLOG.
+              MOVE   SS-ATUAL        TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS     TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-CLIENTES  TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
 
        RODAPE.
               MOVE   TOTAL-CLIENTES       TO VAR-TOTAL.
               WRITE  REG-REL FROM ROD-01 AFTER ADVANCING 3 LINES.
+
+       IMPRIME-RESUMO-ESTADO.
+              WRITE  REG-REL FROM CAB-RESUMO AFTER ADVANCING 2 LINES.
+              PERFORM VARYING IDX-ESTADO FROM 1 BY 1
+                      UNTIL IDX-ESTADO GREATER THAN TOTAL-ESTADOS
+                      MOVE ESTADO-TAB(IDX-ESTADO)
+                            TO VAR-ESTADO-RESUMO
+                      MOVE CONTADOR-TAB(IDX-ESTADO)
+                            TO VAR-QTD-RESUMO
+                      WRITE REG-REL FROM DETALHE-RESUMO
+                            AFTER ADVANCING 1 LINE
+              END-PERFORM.
