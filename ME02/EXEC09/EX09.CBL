@@ -0,0 +1,239 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          EX09.
+       AUTHOR.              WAGNER BIGAL.
+       INSTALLATION.        FATEC-SP.
+       DATE-WRITTEN.        08/08/2026.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.      RELATORIO CONSOLIDADO DE CLIENTES: LE O CADCLI.DAT
+      *              (TELEFONE + DATA DA ULTIMA VISITA, MESMO LAYOUT DE
+      *              EX02) E BUSCA O EMAIL DE CADA CPF NO CADOK.DAT
+      *              INDEXADO (MESMO ARQUIVO MANTIDO POR EX06/EX08),
+      *              IMPRIMINDO NUMA UNICA LINHA OS DADOS QUE HOJE SO
+      *              EXISTEM SEPARADOS NOS TRES EXTRATOS (EX02/EX06/
+      *              EX04).
+
+      *==============================================================
+       ENVIRONMENT          DIVISION.
+
+       CONFIGURATION        SECTION.
+       SOURCE-COMPUTER.     IBM-PC.
+       OBJECT-COMPUTER.     IBM-PC.
+       SPECIAL-NAMES.       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+              SELECT CADCLI ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL CADOK ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CPF2
+              FILE STATUS IS CADOK-STATUS.
+
+              SELECT RELCONS ASSIGN TO DISK.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
+      *==============================================================
+       DATA                 DIVISION.
+
+       FILE                 SECTION.
+
+      * Mesmo layout de REG-CLI de EX02 (ME02).
+       FD     CADCLI
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "CADCLI.DAT".
+       01     REG-CLI.
+              02 CPF                  PIC 9(11).
+              02 NOME                 PIC X(30).
+              02 ESTADO               PIC X(02).
+              02 CIDADE               PIC X(30).
+              02 TELEFONE             PIC 9(08).
+              02 DATA-ULT-VISITA.
+                     03 DIA           PIC 9(02).
+                     03 MES           PIC 9(02).
+                     03 ANO           PIC 9(04).
+
+      * Mesmo layout de REG-OK, gravado/mantido por EX06 e EX08.
+       FD     CADOK
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "CADOK.DAT".
+       01     REG-OK.
+              02 CPF2              PIC 9(11).
+              02 NOME2             PIC X(30).
+              02 ESTADO2           PIC X(02).
+              02 CIDADE2           PIC X(30).
+              02 EMAIL2            PIC X(30).
+              02 TELEFONE2         PIC 9(10).
+
+       FD     RELCONS
+              LABEL RECORD IS OMITTED.
+       01     REG-REL              PIC X(80).
+
+      * RUNLOG: log de execucoes compartilhado entre os programas que
+      * gravam um cadastro ou relatorio de saida (req 046).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
+       WORKING-STORAGE      SECTION.
+       77 CADOK-STATUS             PIC X(02) VALUE "00".
+       77 FIM-ARQ                  PIC X(03) VALUE "NAO".
+       77 CT-LIN                   PIC 9(02) VALUE 40.
+       77 CT-PAG                   PIC 9(02) VALUE ZEROES.
+       77 RUNLOG-STATUS            PIC X(02) VALUE "00".
+       77 TOTAL-LIDOS              PIC 9(05) VALUE ZEROES.
+       77 TOTAL-GRAVADOS           PIC 9(05) VALUE ZEROES.
+       01 HORA-ATUAL.
+              02 HH-ATUAL          PIC 9(02).
+              02 MM-ATUAL          PIC 9(02).
+              02 SS-ATUAL          PIC 9(02).
+
+      * Registro unificado (req 026) usado para montar cada linha do
+      * relatorio consolidado a partir das duas fontes acima.
+       COPY CLIMAST.
+
+       01     CAB-01.
+              02 FILLER            PIC X(70) VALUE SPACES.
+              02 FILLER            PIC X(05) VALUE "PAG. ".
+              02 VAR-PAG           PIC ZZ9.
+              02 FILLER            PIC X(03) VALUE SPACES.
+
+       01     CAB-02.
+              02 FILLER            PIC X(15) VALUE SPACES.
+              02 FILLER            PIC X(50) VALUE
+                 "RELATORIO CONSOLIDADO DE CLIENTES - VISITA/EMAIL".
+              02 FILLER            PIC X(15) VALUE SPACES.
+
+       01     CAB-03.
+              02 FILLER            PIC X(03) VALUE SPACES.
+              02 FILLER            PIC X(04) VALUE "NOME".
+              02 FILLER            PIC X(26) VALUE SPACES.
+              02 FILLER            PIC X(08) VALUE "TELEFONE".
+              02 FILLER            PIC X(04) VALUE SPACES.
+              02 FILLER            PIC X(11) VALUE "ULT. VISITA".
+              02 FILLER            PIC X(04) VALUE SPACES.
+              02 FILLER            PIC X(05) VALUE "EMAIL".
+              02 FILLER            PIC X(15) VALUE SPACES.
+
+       01     CAB-04.
+              02 FILLER            PIC X(80) VALUE ALL "-".
+
+       01     DETALHE.
+              02 FILLER            PIC X(03) VALUE SPACES.
+              02 VAR-NOME          PIC X(30).
+              02 FILLER            PIC X(02) VALUE SPACES.
+              02 VAR-TELEFONE      PIC 9(10).
+              02 FILLER            PIC X(02) VALUE SPACES.
+              02 VAR-DIA           PIC 99.
+              02 FILLER            PIC X(01) VALUE "/".
+              02 VAR-MES           PIC 99.
+              02 FILLER            PIC X(01) VALUE "/".
+              02 VAR-ANO           PIC 9999.
+              02 FILLER            PIC X(02) VALUE SPACES.
+              02 VAR-EMAIL         PIC X(30).
+
+      *==============================================================
+       PROCEDURE            DIVISION.
+
+       PGM-EX09.
+              PERFORM INICIO.
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+              PERFORM FIM.
+              STOP RUN.
+
+       INICIO.
+              OPEN   INPUT  CADCLI
+                     INPUT  CADOK
+                     OUTPUT RELCONS.
+              PERFORM LEITURA.
+
+       LEITURA.
+              READ CADCLI
+                     AT END MOVE "SIM" TO FIM-ARQ
+                     NOT AT END ADD 1 TO TOTAL-LIDOS
+              END-READ.
+
+       PRINCIPAL.
+              PERFORM MONTA-REGISTRO-MASTER.
+              PERFORM IMPRESSAO.
+              PERFORM LEITURA.
+
+      * Monta REG-CLI-MASTER (copybook CLIMAST) com os campos do
+      * CADCLI.DAT e, quando o CPF existe no CADOK.DAT indexado,
+      * completa com o EMAIL mantido la.
+       MONTA-REGISTRO-MASTER.
+              MOVE   CPF               TO CPF-MASTER.
+              MOVE   NOME              TO NOME-MASTER.
+              MOVE   ESTADO            TO ESTADO-MASTER.
+              MOVE   CIDADE            TO CIDADE-MASTER.
+              MOVE   TELEFONE          TO TELEFONE-MASTER.
+              MOVE   DATA-ULT-VISITA   TO DATA-ULT-VISITA-MASTER.
+              MOVE   SPACES            TO EMAIL-MASTER.
+              MOVE   CPF               TO CPF2.
+              READ   CADOK KEY IS CPF2
+                     INVALID KEY
+                            MOVE "EMAIL NAO CADASTRADO" TO EMAIL-MASTER
+                     NOT INVALID KEY
+                            MOVE EMAIL2 TO EMAIL-MASTER
+              END-READ.
+
+       IMPRESSAO.
+              IF CT-LIN GREATER THAN 39
+                     PERFORM CABECALHO.
+              PERFORM IMPDET.
+
+       CABECALHO.
+              ADD 1 TO CT-PAG.
+              MOVE   CT-PAG        TO VAR-PAG.
+              MOVE   SPACES        TO REG-REL.
+              WRITE  REG-REL FROM CAB-01.
+              WRITE  REG-REL FROM CAB-02 AFTER ADVANCING 1 LINE.
+              WRITE  REG-REL FROM CAB-03 AFTER ADVANCING 3 LINES.
+              WRITE  REG-REL FROM CAB-04 AFTER ADVANCING 1 LINE.
+              MOVE   ZEROES        TO CT-LIN.
+
+       IMPDET.
+              ADD 1 TO TOTAL-GRAVADOS.
+              MOVE   NOME-MASTER          TO VAR-NOME.
+              MOVE   TELEFONE-MASTER      TO VAR-TELEFONE.
+              MOVE   DIA-MASTER           TO VAR-DIA.
+              MOVE   MES-MASTER           TO VAR-MES.
+              MOVE   ANO-MASTER           TO VAR-ANO.
+              MOVE   EMAIL-MASTER         TO VAR-EMAIL.
+              WRITE  REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN.
+
+       FIM.
+              PERFORM GRAVA-RUNLOG.
+              CLOSE  CADCLI
+                     CADOK
+                     RELCONS.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (req 041).
+       GRAVA-RUNLOG.
+              MOVE   "ME02EX09"       TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG      FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL       FROM TIME.
+              MOVE   HH-ATUAL         TO HH-RUNLOG.
+              MOVE   MM-ATUAL         TO MM-RUNLOG.
+              MOVE   SS-ATUAL         TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS      TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-GRAVADOS   TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
