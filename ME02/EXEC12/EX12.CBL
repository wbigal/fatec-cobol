@@ -0,0 +1,230 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          EX12.
+       AUTHOR.              WAGNER BIGAL.
+       INSTALLATION.        FATEC-SP.
+       DATE-WRITTEN.        08/08/2026.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.      DASHBOARD CONSOLIDADO DE CLIENTES: LE O RUNLOG.DAT
+      *              COMPARTILHADO (REQ 046) E IMPRIME, EM UMA UNICA
+      *              PAGINA, A ULTIMA EXECUCAO REGISTRADA DE EX02
+      *              (CLIENTES VISITADOS), EX03 (CLIENTES SEXO
+      *              FEMININO/SALARIO ALTO) E EX06 (CLIENTES
+      *              VALIDADOS NO CADOK), EM VEZ DE GRAMPEAR TRES
+      *              RELATORIOS SEPARADOS PARA A REUNIAO SEMANAL DE
+      *              OPERACOES (REQ 049).
+
+      *==============================================================
+       ENVIRONMENT          DIVISION.
+
+       CONFIGURATION        SECTION.
+       SOURCE-COMPUTER.     IBM-PC.
+       OBJECT-COMPUTER.     IBM-PC.
+       SPECIAL-NAMES.       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
+              SELECT RELDASH ASSIGN TO DISK.
+
+      *==============================================================
+       DATA                 DIVISION.
+
+       FILE                 SECTION.
+
+      * RUNLOG: log de execucoes compartilhado entre os programas
+      * CADxxx (req 046).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
+       FD     RELDASH
+              LABEL RECORD IS OMITTED.
+       01     REG-REL              PIC X(80).
+
+       WORKING-STORAGE      SECTION.
+       77     RUNLOG-STATUS        PIC X(02) VALUE "00".
+       77     FIM-ARQ              PIC X(03) VALUE "NAO".
+
+      * Ultima execucao registrada de cada programa de interesse; RUN-
+      * LOG.DAT acumula uma linha por execucao (OPEN EXTEND), entao a
+      * varredura sequencial do arquivo, sobrescrevendo a cada
+      * ocorrencia do mesmo PROGRAMA-RUNLOG, deixa a mais recente de
+      * cada um ao final (req 049).
+       01     DASH-EX02.
+              02 ACHOU-EX02        PIC X(03) VALUE "NAO".
+              02 TOTAL-EX02        PIC 9(07) VALUE ZEROES.
+              02 DATA-EX02         PIC 9(08) VALUE ZEROES.
+              02 HORA-EX02         PIC 9(06) VALUE ZEROES.
+
+       01     DASH-EX03.
+              02 ACHOU-EX03        PIC X(03) VALUE "NAO".
+              02 TOTAL-EX03        PIC 9(07) VALUE ZEROES.
+              02 DATA-EX03         PIC 9(08) VALUE ZEROES.
+              02 HORA-EX03         PIC 9(06) VALUE ZEROES.
+
+       01     DASH-EX06.
+              02 ACHOU-EX06        PIC X(03) VALUE "NAO".
+              02 TOTAL-EX06        PIC 9(07) VALUE ZEROES.
+              02 DATA-EX06         PIC 9(08) VALUE ZEROES.
+              02 HORA-EX06         PIC 9(06) VALUE ZEROES.
+
+       01     CAB-01.
+              02 FILLER            PIC X(18) VALUE SPACES.
+              02 FILLER            PIC X(44)
+                 VALUE "DASHBOARD CONSOLIDADO DE CLIENTES - SEMANAL".
+              02 FILLER            PIC X(18) VALUE SPACES.
+
+       01     LINHA-BRANCO         PIC X(80) VALUE SPACES.
+
+       01     DET-DASH.
+              02 FILLER            PIC X(02) VALUE SPACES.
+              02 VAR-DESC-DASH     PIC X(40).
+              02 FILLER            PIC X(01) VALUE SPACES.
+              02 VAR-QTD-DASH      PIC ZZZ.ZZ9.
+              02 FILLER            PIC X(03) VALUE SPACES.
+              02 VAR-EXEC-DASH     PIC X(27).
+
+       01     SEM-EXEC-DASH.
+              02 FILLER            PIC X(02) VALUE SPACES.
+              02 VAR-DESC-SEM-DASH PIC X(40).
+              02 FILLER            PIC X(01) VALUE SPACES.
+              02 FILLER            PIC X(37)
+                 VALUE "SEM EXECUCAO REGISTRADA NO RUNLOG.DAT".
+
+      * Data/hora da ultima execucao de cada item, formatada por
+      * extenso para impressao (mesma conversao que DATA-RUNLOG/HORA-
+      * RUNLOG guardam em RUNLOG.CPY).
+       01     VAR-EXEC-FMT.
+              02 VAR-EXEC-DIA      PIC 99.
+              02 FILLER            PIC X(01) VALUE "/".
+              02 VAR-EXEC-MES      PIC 99.
+              02 FILLER            PIC X(01) VALUE "/".
+              02 VAR-EXEC-ANO      PIC 9999.
+              02 FILLER            PIC X(01) VALUE SPACES.
+              02 VAR-EXEC-HH       PIC 99.
+              02 FILLER            PIC X(01) VALUE ":".
+              02 VAR-EXEC-MM       PIC 99.
+              02 FILLER            PIC X(01) VALUE ":".
+              02 VAR-EXEC-SS       PIC 99.
+
+      *==============================================================
+       PROCEDURE            DIVISION.
+
+       PGM-EX12.
+              PERFORM INICIO.
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+              PERFORM FIM.
+              STOP RUN.
+
+       INICIO.
+              OPEN   INPUT  RUNLOG
+                     OUTPUT RELDASH.
+              PERFORM LEITURA.
+
+       LEITURA.
+              READ RUNLOG
+                     AT END MOVE "SIM" TO FIM-ARQ
+                     NOT AT END PERFORM ATUALIZA-DASHBOARD
+              END-READ.
+
+       PRINCIPAL.
+              PERFORM LEITURA.
+
+      * Guarda a execucao mais recente de cada programa de interesse;
+      * qualquer outro PROGRAMA-RUNLOG (ex.: EX01, EX-01) e ignorado,
+      * pois nao faz parte deste dashboard (req 049).
+       ATUALIZA-DASHBOARD.
+              EVALUATE PROGRAMA-RUNLOG
+                  WHEN "EX02"
+                     MOVE "SIM"                 TO ACHOU-EX02
+                     MOVE TOTAL-GRAVADOS-RUNLOG  TO TOTAL-EX02
+                     MOVE DATA-RUNLOG            TO DATA-EX02
+                     MOVE HORA-RUNLOG            TO HORA-EX02
+                  WHEN "EX03"
+                     MOVE "SIM"                 TO ACHOU-EX03
+                     MOVE TOTAL-GRAVADOS-RUNLOG  TO TOTAL-EX03
+                     MOVE DATA-RUNLOG            TO DATA-EX03
+                     MOVE HORA-RUNLOG            TO HORA-EX03
+                  WHEN "EX06"
+                     MOVE "SIM"                 TO ACHOU-EX06
+                     MOVE TOTAL-GRAVADOS-RUNLOG  TO TOTAL-EX06
+                     MOVE DATA-RUNLOG            TO DATA-EX06
+                     MOVE HORA-RUNLOG            TO HORA-EX06
+              END-EVALUATE.
+
+       FIM.
+              MOVE SPACES TO REG-REL.
+              WRITE REG-REL FROM CAB-01.
+              WRITE REG-REL FROM LINHA-BRANCO AFTER ADVANCING 1 LINE.
+              PERFORM IMPRIME-ITEM-EX02.
+              PERFORM IMPRIME-ITEM-EX03.
+              PERFORM IMPRIME-ITEM-EX06.
+              CLOSE RUNLOG
+                    RELDASH.
+
+       IMPRIME-ITEM-EX02.
+              IF ACHOU-EX02 EQUAL "SIM"
+                     MOVE "Clientes Visitados (EX02)............."
+                       TO VAR-DESC-DASH
+                     MOVE TOTAL-EX02 TO VAR-QTD-DASH
+                     MOVE DATA-EX02 TO DATA-RUNLOG
+                     MOVE HORA-EX02 TO HORA-RUNLOG
+                     PERFORM FORMATA-DATA-EXEC
+                     MOVE VAR-EXEC-FMT TO VAR-EXEC-DASH
+                     WRITE REG-REL FROM DET-DASH AFTER ADVANCING 1 LINE
+              ELSE
+                     MOVE "Clientes Visitados (EX02)............."
+                       TO VAR-DESC-SEM-DASH
+                     WRITE REG-REL FROM SEM-EXEC-DASH
+                           AFTER ADVANCING 1 LINE
+              END-IF.
+
+       IMPRIME-ITEM-EX03.
+              IF ACHOU-EX03 EQUAL "SIM"
+                     MOVE "Clientes Sexo Fem./Salario Alto (EX03).."
+                       TO VAR-DESC-DASH
+                     MOVE TOTAL-EX03 TO VAR-QTD-DASH
+                     MOVE DATA-EX03 TO DATA-RUNLOG
+                     MOVE HORA-EX03 TO HORA-RUNLOG
+                     PERFORM FORMATA-DATA-EXEC
+                     MOVE VAR-EXEC-FMT TO VAR-EXEC-DASH
+                     WRITE REG-REL FROM DET-DASH AFTER ADVANCING 1 LINE
+              ELSE
+                     MOVE "Clientes Sexo Fem./Salario Alto (EX03).."
+                       TO VAR-DESC-SEM-DASH
+                     WRITE REG-REL FROM SEM-EXEC-DASH
+                           AFTER ADVANCING 1 LINE
+              END-IF.
+
+       IMPRIME-ITEM-EX06.
+              IF ACHOU-EX06 EQUAL "SIM"
+                     MOVE "Clientes Validados no Cadastro (EX06)..."
+                       TO VAR-DESC-DASH
+                     MOVE TOTAL-EX06 TO VAR-QTD-DASH
+                     MOVE DATA-EX06 TO DATA-RUNLOG
+                     MOVE HORA-EX06 TO HORA-RUNLOG
+                     PERFORM FORMATA-DATA-EXEC
+                     MOVE VAR-EXEC-FMT TO VAR-EXEC-DASH
+                     WRITE REG-REL FROM DET-DASH AFTER ADVANCING 1 LINE
+              ELSE
+                     MOVE "Clientes Validados no Cadastro (EX06)..."
+                       TO VAR-DESC-SEM-DASH
+                     WRITE REG-REL FROM SEM-EXEC-DASH
+                           AFTER ADVANCING 1 LINE
+              END-IF.
+
+      * Usa o DATA-RUNLOG/HORA-RUNLOG de RUNLOG.CPY como area de
+      * trabalho de conversao (reaproveitado aqui so para a formata-
+      * cao de impressao, ja fechado a essa altura).
+       FORMATA-DATA-EXEC.
+              MOVE DIA-RUNLOG  TO VAR-EXEC-DIA.
+              MOVE MES-RUNLOG  TO VAR-EXEC-MES.
+              MOVE ANO-RUNLOG  TO VAR-EXEC-ANO.
+              MOVE HH-RUNLOG   TO VAR-EXEC-HH.
+              MOVE MM-RUNLOG   TO VAR-EXEC-MM.
+              MOVE SS-RUNLOG   TO VAR-EXEC-SS.
