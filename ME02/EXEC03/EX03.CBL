@@ -24,6 +24,16 @@
 
               SELECT RELSAI ASSIGN TO DISK.
 
+              SELECT OPTIONAL PARM-EX03 ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL PARM-PAG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
       *==============================================================
        DATA                 DIVISION.
 
@@ -42,12 +52,60 @@
               LABEL RECORD IS OMITTED.
        01     REG-REL              PIC X(80).
 
+      * PARM-EX03: criterio de selecao (sexo e piso salarial). Se
+      * ausente ou vazio, mantem o criterio historico (SEXO=F,
+      * SALARIO >= 5.000,00). OPERADOR-PARM segue a convencao
+      * generica de comparacao (EQ/NE/GT/GE/LT/LE) adotada para
+      * os mecanismos de selecao por parametro deste sistema, para
+      * que o criterio salarial nao fique fixo em ">=" (req 035).
+       FD     PARM-EX03
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMEX03.DAT".
+       01     REG-PARM-EX03.
+              02     SEXO-PARM            PIC X(01).
+              02     SALARIO-MIN-PARM     PIC 9(05)V9(02).
+              02     OPERADOR-PARM        PIC X(02).
+
+      * PARM-PAG: tamanho de pagina compartilhado entre os programas
+      * de relatorio (req 038).
+       FD     PARM-PAG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMPAG.DAT".
+       COPY PARMPAG.
+
+      * RUNLOG: log de execucoes compartilhado entre os programas
+      * CADxxx (req 046/049).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
        WORKING-STORAGE      SECTION.
        77 FIM-ARQ                  PIC X(03) VALUE "NAO".
-       77 CT-LIN                   PIC 9(02) VALUE 20.
+       77 FIM-PARM                 PIC X(03) VALUE "NAO".
+       77 FIM-PARM-PAG              PIC X(03) VALUE "NAO".
+       77 SEXO-FILTRO              PIC X(01) VALUE "F".
+       77 SALARIO-MINIMO           PIC 9(05)V9(02) VALUE 5000,00.
+       77 OPERADOR-SALARIO         PIC X(02) VALUE "GE".
+       77 CRITERIO-OK              PIC X(03) VALUE "NAO".
+       77 LINHAS-POR-PAGINA        PIC 9(02) VALUE 20.
+       77 LIMITE-LINHAS            PIC 9(02) VALUE 19.
+       77 CT-LIN                   PIC 9(02) VALUE 99.
        77 CT-PAG                   PIC 9(02) VALUE ZEROES.
        77 TOTAL-CLIENTES           PIC 9(05) VALUE ZEROES.
        77 TOTAL-SALARIOS           PIC 9(09)V9(02) VALUE ZEROES.
+       77 RUNLOG-STATUS            PIC X(02) VALUE "00".
+       77 TOTAL-LIDOS              PIC 9(05) VALUE ZEROES.
+       01     HORA-ATUAL.
+              02 HH-ATUAL          PIC 99.
+              02 MM-ATUAL          PIC 99.
+              02 SS-ATUAL          PIC 99.
+              02 CS-ATUAL          PIC 99.
+
+      * Histograma de faixas salariais: 5-7k, 7-10k, 10k+.
+       77 CT-FAIXA-5-7              PIC 9(05) VALUE ZEROES.
+       77 CT-FAIXA-7-10             PIC 9(05) VALUE ZEROES.
+       77 CT-FAIXA-10-MAIS          PIC 9(05) VALUE ZEROES.
 
        01     CAB-01.
               02 FILLER            PIC X(70) VALUE SPACES.
@@ -57,15 +115,18 @@
 
        01     CAB-02.
               02 FILLER            PIC X(21) VALUE SPACES.
-              02 FILLER            PIC X(38)
-                 VALUE "LISTAGEM DOS CLIENTES DO SEXO FEMININO".
-              02 FILLER            PIC X(21) VALUE SPACES.
+              02 FILLER            PIC X(30)
+                 VALUE "LISTAGEM DOS CLIENTES DO SEXO ".
+              02 VAR-SEXO-DESC      PIC X(09).
+              02 FILLER            PIC X(20) VALUE SPACES.
 
        01     CAB-03.
               02 FILLER            PIC X(23) VALUE SPACES.
-              02 FILLER            PIC X(34)
-                 VALUE "COM SALARIOS SUPERIORES A 5.000,00".
-              02 FILLER            PIC X(23).
+              02 FILLER            PIC X(25)
+                 VALUE "COM SALARIOS SUPERIORES A".
+              02 FILLER            PIC X(01) VALUE SPACES.
+              02 VAR-SALARIO-MIN-DESC PIC ZZ.999,99.
+              02 FILLER            PIC X(22) VALUE SPACES.
 
        01     CAB-04.
               02 FILLER            PIC X(10) VALUE SPACES.
@@ -102,6 +163,19 @@
               02 VAR-TTL-SALARIOS  PIC ZZZ.ZZZ.ZZ9,99.
               02 FILLER            PIC X(29) VALUE SPACES.
 
+       01     CAB-FAIXA.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER            PIC X(36)
+                 VALUE "Distribuicao por faixa salarial:   ".
+              02 FILLER            PIC X(39) VALUE SPACES.
+
+       01     DET-FAIXA.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 VAR-FAIXA-DESC    PIC X(25).
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 VAR-FAIXA-QTD     PIC ZZ.999.
+              02 FILLER            PIC X(40) VALUE SPACES.
+
       *==============================================================
        PROCEDURE            DIVISION.
 
@@ -114,27 +188,100 @@
        INICIO.
               OPEN   INPUT  CADENT
                      OUTPUT RELSAI.
+              PERFORM LER-PARAMETRO.
+              PERFORM LER-PARAMETRO-PAGINA.
               PERFORM LEITURA.
 
+      * PARM-PAG: se presente e nao-zero, sobrescreve o tamanho de
+      * pagina historico deste programa (req 038).
+       LER-PARAMETRO-PAGINA.
+              OPEN INPUT PARM-PAG.
+              READ PARM-PAG
+                     AT END
+                     MOVE "SIM" TO FIM-PARM-PAG.
+              IF FIM-PARM-PAG EQUAL "NAO" AND LINHAS-POR-PAGINA-PARM
+                 GREATER THAN ZEROES
+                     MOVE LINHAS-POR-PAGINA-PARM TO LINHAS-POR-PAGINA
+                     COMPUTE LIMITE-LINHAS = LINHAS-POR-PAGINA - 1
+              END-IF.
+              CLOSE PARM-PAG.
+
+      * PARM-EX03: criterio de selecao (sexo e piso salarial). Se
+      * ausente ou vazio, mantem o criterio historico (SEXO=F,
+      * SALARIO >= 5.000,00).
+       LER-PARAMETRO.
+              OPEN INPUT PARM-EX03.
+              READ PARM-EX03
+                     AT END
+                     MOVE "SIM" TO FIM-PARM.
+              IF FIM-PARM EQUAL "NAO"
+                     MOVE SEXO-PARM        TO SEXO-FILTRO
+                     MOVE SALARIO-MIN-PARM TO SALARIO-MINIMO
+                     IF OPERADOR-PARM NOT EQUAL SPACES
+                            MOVE OPERADOR-PARM TO OPERADOR-SALARIO
+                     END-IF.
+              CLOSE PARM-EX03.
+
        LEITURA.
-              READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
+              READ CADENT
+                     AT END MOVE "SIM" TO FIM-ARQ
+                     NOT AT END ADD 1 TO TOTAL-LIDOS
+              END-READ.
 
        PRINCIPAL.
               PERFORM SELECIONA.
               PERFORM LEITURA.
 
+      * Criterio generico de comparacao salarial, dirigido pelo
+      * operador lido em PARM-EX03, em vez de um unico teste fixo.
+       AVALIA-CRITERIO-SALARIO.
+              MOVE "NAO" TO CRITERIO-OK.
+              EVALUATE OPERADOR-SALARIO
+                  WHEN "EQ"
+                     IF SALARIO EQUAL SALARIO-MINIMO
+                            MOVE "SIM" TO CRITERIO-OK
+                     END-IF
+                  WHEN "NE"
+                     IF SALARIO NOT EQUAL SALARIO-MINIMO
+                            MOVE "SIM" TO CRITERIO-OK
+                     END-IF
+                  WHEN "GT"
+                     IF SALARIO GREATER THAN SALARIO-MINIMO
+                            MOVE "SIM" TO CRITERIO-OK
+                     END-IF
+                  WHEN "LT"
+                     IF SALARIO LESS THAN SALARIO-MINIMO
+                            MOVE "SIM" TO CRITERIO-OK
+                     END-IF
+                  WHEN "LE"
+                     IF SALARIO NOT GREATER THAN SALARIO-MINIMO
+                            MOVE "SIM" TO CRITERIO-OK
+                     END-IF
+                  WHEN OTHER
+                     IF SALARIO NOT LESS THAN SALARIO-MINIMO
+                            MOVE "SIM" TO CRITERIO-OK
+                     END-IF
+              END-EVALUATE.
+
        SELECIONA.
-              IF SEXO EQUAL "F" AND SALARIO NOT LESS THAN 5000,00
+              PERFORM AVALIA-CRITERIO-SALARIO.
+              IF SEXO EQUAL SEXO-FILTRO
+                AND CRITERIO-OK EQUAL "SIM"
                      PERFORM IMPRESSAO.
 
        IMPRESSAO.
-              IF CT-LIN GREATER THAN 19
+              IF CT-LIN GREATER THAN LIMITE-LINHAS
                      PERFORM CABECALHO.
               PERFORM IMPED.
 
        CABECALHO.
               ADD 1 TO CT-PAG.
               MOVE   CT-PAG         TO VAR-PAG.
+              IF SEXO-FILTRO EQUAL "M"
+                     MOVE "MASCULINO" TO VAR-SEXO-DESC
+              ELSE
+                     MOVE "FEMININO " TO VAR-SEXO-DESC.
+              MOVE   SALARIO-MINIMO TO VAR-SALARIO-MIN-DESC.
               MOVE   SPACES         TO REG-REL.
               WRITE  REG-REL FROM CAB-01.
               WRITE  REG-REL FROM CAB-02 AFTER ADVANCING 1 LINE.
@@ -151,16 +298,59 @@
               ADD 1         TO CT-LIN.
               ADD 1         TO TOTAL-CLIENTES.
               ADD SALARIO   TO TOTAL-SALARIOS.
+              PERFORM ACUMULA-FAIXA.
+
+       ACUMULA-FAIXA.
+              IF SALARIO LESS THAN 7000,00
+                     ADD 1 TO CT-FAIXA-5-7
+              ELSE IF SALARIO LESS THAN 10000,00
+                     ADD 1 TO CT-FAIXA-7-10
+              ELSE
+                     ADD 1 TO CT-FAIXA-10-MAIS.
 
        FIM.
               IF TOTAL-CLIENTES GREATER THAN ZEROES
                      PERFORM RODAPE.
 
+              PERFORM GRAVA-RUNLOG.
               CLOSE  CADENT
                      RELSAI.
 
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046/049); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (EX01 ME02, req 041).
+       GRAVA-RUNLOG.
+              MOVE   "EX03"          TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG     FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL      FROM TIME.
+              MOVE   HH-ATUAL        TO HH-RUNLOG.
+              MOVE   MM-ATUAL        TO MM-RUNLOG.
+              MOVE   SS-ATUAL        TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS     TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-CLIENTES  TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
+
        RODAPE.
               MOVE TOTAL-CLIENTES TO VAR-TOTAL.
               MOVE TOTAL-SALARIOS  TO VAR-TTL-SALARIOS.
               WRITE REG-REL FROM ROD-01 AFTER ADVANCING 3 LINES.
               WRITE REG-REL FROM ROD-02 AFTER ADVANCING 1 LINE.
+              WRITE REG-REL FROM CAB-FAIXA AFTER ADVANCING 2 LINES.
+              MOVE "5.000,00 a 6.999,99"    TO VAR-FAIXA-DESC.
+              MOVE CT-FAIXA-5-7             TO VAR-FAIXA-QTD.
+              WRITE REG-REL FROM DET-FAIXA AFTER ADVANCING 1 LINE.
+              MOVE "7.000,00 a 9.999,99"    TO VAR-FAIXA-DESC.
+              MOVE CT-FAIXA-7-10            TO VAR-FAIXA-QTD.
+              WRITE REG-REL FROM DET-FAIXA AFTER ADVANCING 1 LINE.
+              MOVE "10.000,00 ou mais"      TO VAR-FAIXA-DESC.
+              MOVE CT-FAIXA-10-MAIS         TO VAR-FAIXA-QTD.
+              WRITE REG-REL FROM DET-FAIXA AFTER ADVANCING 1 LINE.
