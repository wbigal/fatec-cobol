@@ -0,0 +1,317 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          EX08.
+       AUTHOR.              WAGNER BIGAL.
+       INSTALLATION.        FATEC-SP.
+       DATE-WRITTEN.        08/08/2026.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.      APLICA TRANSACOES DE INCLUSAO, ALTERACAO E
+      *              EXCLUSAO CONTRA O CADASTRO INDEXADO CADOK.DAT,
+      *              LIDAS DE UM ARQUIVO DE TRANSACOES (TRANOK.DAT),
+      *              E IMPRIME UM RELATORIO DO RESULTADO DE CADA UMA.
+
+      *==============================================================
+       ENVIRONMENT          DIVISION.
+
+       CONFIGURATION        SECTION.
+       SOURCE-COMPUTER.     IBM-PC.
+       OBJECT-COMPUTER.     IBM-PC.
+       SPECIAL-NAMES.       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+              SELECT TRANOK ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL CADOK ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CPF2
+              FILE STATUS IS CADOK-STATUS.
+
+              SELECT RELMANUT ASSIGN TO DISK.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
+      *==============================================================
+       DATA                 DIVISION.
+
+       FILE                 SECTION.
+
+      * TRANOK: uma transacao por linha. TIPO-TRANS "I" inclui,
+      * "A" altera (reescreve todos os campos menos a chave) e
+      * "E" exclui pelo CPF-TRANS; os demais campos ficam em
+      * branco/zero para exclusao.
+       FD     TRANOK
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "TRANOK.DAT".
+       01     REG-TRANS.
+              02 TIPO-TRANS        PIC X(01).
+              02 CPF-TRANS         PIC 9(11).
+              02 NOME-TRANS        PIC X(30).
+              02 ESTADO-TRANS      PIC X(02).
+              02 CIDADE-TRANS      PIC X(30).
+              02 EMAIL-TRANS       PIC X(30).
+              02 TELEFONE-TRANS    PIC 9(10).
+
+      * Mesmo layout de REG-OK gravado por EX06, ja que EX08 mantem
+      * o mesmo CADOK.DAT indexado por CPF2.
+       FD     CADOK
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "CADOK.DAT".
+       01     REG-OK.
+              02 CPF2              PIC 9(11).
+              02 NOME2             PIC X(30).
+              02 ESTADO2           PIC X(02).
+              02 CIDADE2           PIC X(30).
+              02 EMAIL2            PIC X(30).
+              02 TELEFONE2         PIC 9(10).
+
+       FD     RELMANUT
+              LABEL RECORD IS OMITTED.
+       01     REG-REL              PIC X(80).
+
+      * RUNLOG: log de execucoes compartilhado entre os programas que
+      * gravam um cadastro ou relatorio de saida; CADOK.DAT e citado
+      * explicitamente no pedido original do req 046 (review).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
+       WORKING-STORAGE      SECTION.
+       77 CADOK-STATUS             PIC X(02) VALUE "00".
+       77 FIM-ARQ                  PIC X(03) VALUE "NAO".
+       77 CT-LIN                   PIC 9(02) VALUE 40.
+       77 CT-PAG                   PIC 9(02) VALUE ZEROES.
+       77 VAR-SITUACAO             PIC X(20) VALUE SPACES.
+       77 RUNLOG-STATUS            PIC X(02) VALUE "00".
+       77 TOTAL-LIDOS              PIC 9(05) VALUE ZEROES.
+       01 HORA-ATUAL.
+              02 HH-ATUAL          PIC 9(02).
+              02 MM-ATUAL          PIC 9(02).
+              02 SS-ATUAL          PIC 9(02).
+
+       77 TOTAL-INCLUSOES          PIC 9(05) VALUE ZEROES.
+       77 TOTAL-ALTERACOES         PIC 9(05) VALUE ZEROES.
+       77 TOTAL-EXCLUSOES          PIC 9(05) VALUE ZEROES.
+       77 TOTAL-REJEITADAS         PIC 9(05) VALUE ZEROES.
+
+       01     CAB-01.
+              02 FILLER            PIC X(70) VALUE SPACES.
+              02 FILLER            PIC X(05) VALUE "PAG. ".
+              02 VAR-PAG           PIC ZZ9.
+              02 FILLER            PIC X(03) VALUE SPACES.
+
+       01     CAB-02.
+              02 FILLER            PIC X(20) VALUE SPACES.
+              02 FILLER            PIC X(40)
+                 VALUE "MANUTENCAO DE CADASTROS - CADOK.DAT".
+              02 FILLER            PIC X(20) VALUE SPACES.
+
+       01     CAB-03.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER            PIC X(04) VALUE "TIPO".
+              02 FILLER            PIC X(04) VALUE SPACES.
+              02 FILLER            PIC X(03) VALUE "CPF".
+              02 FILLER            PIC X(08) VALUE SPACES.
+              02 FILLER            PIC X(04) VALUE "NOME".
+              02 FILLER            PIC X(27) VALUE SPACES.
+              02 FILLER            PIC X(09) VALUE "SITUACAO".
+              02 FILLER            PIC X(11) VALUE SPACES.
+
+       01     CAB-04.
+              02 FILLER            PIC X(80) VALUE ALL "-".
+
+       01     DETALHE.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 VAR-TIPO          PIC X(10).
+              02 FILLER            PIC X(02) VALUE SPACES.
+              02 VAR-CPF           PIC 9(11).
+              02 FILLER            PIC X(02) VALUE SPACES.
+              02 VAR-NOME          PIC X(30).
+              02 FILLER            PIC X(02) VALUE SPACES.
+              02 VAR-SITUACAO-DET  PIC X(20).
+              02 FILLER            PIC X(06) VALUE SPACES.
+
+       01     CAB-RODAPE.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER            PIC X(30)
+                 VALUE "Resumo da execucao:          ".
+              02 FILLER            PIC X(45) VALUE SPACES.
+
+       01     DET-RODAPE.
+              02 FILLER            PIC X(07) VALUE SPACES.
+              02 VAR-ROD-DESC      PIC X(25).
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 VAR-ROD-QTD       PIC ZZ.999.
+              02 FILLER            PIC X(38) VALUE SPACES.
+
+      *==============================================================
+       PROCEDURE            DIVISION.
+
+       PGM-EX08.
+              PERFORM INICIO.
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+              PERFORM FIM.
+              STOP RUN.
+
+       INICIO.
+              OPEN   INPUT  TRANOK
+                     I-O    CADOK
+                     OUTPUT RELMANUT.
+              PERFORM LEITURA.
+
+       LEITURA.
+              READ TRANOK
+                     AT END MOVE "SIM" TO FIM-ARQ
+                     NOT AT END ADD 1 TO TOTAL-LIDOS
+              END-READ.
+
+       PRINCIPAL.
+              EVALUATE TIPO-TRANS
+                     WHEN "I" PERFORM INCLUIR
+                     WHEN "A" PERFORM ALTERAR
+                     WHEN "E" PERFORM EXCLUIR
+                     WHEN OTHER PERFORM TIPO-INVALIDO
+              END-EVALUATE.
+              PERFORM LEITURA.
+
+       INCLUIR.
+              MOVE   CPF-TRANS     TO CPF2.
+              MOVE   NOME-TRANS    TO NOME2.
+              MOVE   ESTADO-TRANS  TO ESTADO2.
+              MOVE   CIDADE-TRANS  TO CIDADE2.
+              MOVE   EMAIL-TRANS   TO EMAIL2.
+              MOVE   TELEFONE-TRANS TO TELEFONE2.
+              WRITE  REG-OK
+                     INVALID KEY
+                            MOVE "CPF JA EXISTE"  TO VAR-SITUACAO
+                            ADD 1 TO TOTAL-REJEITADAS
+                     NOT INVALID KEY
+                            MOVE "INCLUIDO"       TO VAR-SITUACAO
+                            ADD 1 TO TOTAL-INCLUSOES
+              END-WRITE.
+              PERFORM IMPRESSAO-TRANS.
+
+       ALTERAR.
+              MOVE   CPF-TRANS     TO CPF2.
+              READ   CADOK KEY IS CPF2
+                     INVALID KEY
+                            MOVE "CPF NAO ENCONTRADO" TO VAR-SITUACAO
+                            ADD 1 TO TOTAL-REJEITADAS
+                     NOT INVALID KEY
+                            PERFORM REESCREVER-CADOK
+              END-READ.
+              PERFORM IMPRESSAO-TRANS.
+
+       REESCREVER-CADOK.
+              MOVE   NOME-TRANS    TO NOME2.
+              MOVE   ESTADO-TRANS  TO ESTADO2.
+              MOVE   CIDADE-TRANS  TO CIDADE2.
+              MOVE   EMAIL-TRANS   TO EMAIL2.
+              MOVE   TELEFONE-TRANS TO TELEFONE2.
+              REWRITE REG-OK
+                     INVALID KEY
+                            MOVE "CPF NAO ENCONTRADO" TO VAR-SITUACAO
+                            ADD 1 TO TOTAL-REJEITADAS
+                     NOT INVALID KEY
+                            MOVE "ALTERADO"      TO VAR-SITUACAO
+                            ADD 1 TO TOTAL-ALTERACOES
+              END-REWRITE.
+
+       EXCLUIR.
+              MOVE   CPF-TRANS     TO CPF2.
+              DELETE CADOK
+                     INVALID KEY
+                            MOVE "CPF NAO ENCONTRADO" TO VAR-SITUACAO
+                            ADD 1 TO TOTAL-REJEITADAS
+                     NOT INVALID KEY
+                            MOVE "EXCLUIDO"      TO VAR-SITUACAO
+                            ADD 1 TO TOTAL-EXCLUSOES
+              END-DELETE.
+              PERFORM IMPRESSAO-TRANS.
+
+       TIPO-INVALIDO.
+              MOVE "TIPO-TRANS INVALIDO" TO VAR-SITUACAO.
+              ADD 1 TO TOTAL-REJEITADAS.
+              PERFORM IMPRESSAO-TRANS.
+
+       IMPRESSAO-TRANS.
+              IF CT-LIN GREATER THAN 39
+                     PERFORM CABECALHO.
+              PERFORM IMPDET.
+
+       CABECALHO.
+              ADD 1 TO CT-PAG.
+              MOVE   CT-PAG        TO VAR-PAG.
+              MOVE   SPACES        TO REG-REL.
+              WRITE  REG-REL FROM CAB-01.
+              WRITE  REG-REL FROM CAB-02 AFTER ADVANCING 1 LINE.
+              WRITE  REG-REL FROM CAB-03 AFTER ADVANCING 3 LINES.
+              WRITE  REG-REL FROM CAB-04 AFTER ADVANCING 1 LINE.
+              MOVE   ZEROES        TO CT-LIN.
+
+       IMPDET.
+              EVALUATE TIPO-TRANS
+                     WHEN "I" MOVE "INCLUSAO"  TO VAR-TIPO
+                     WHEN "A" MOVE "ALTERACAO" TO VAR-TIPO
+                     WHEN "E" MOVE "EXCLUSAO"  TO VAR-TIPO
+                     WHEN OTHER MOVE TIPO-TRANS TO VAR-TIPO
+              END-EVALUATE.
+              MOVE   CPF-TRANS     TO VAR-CPF.
+              MOVE   NOME-TRANS    TO VAR-NOME.
+              MOVE   VAR-SITUACAO  TO VAR-SITUACAO-DET.
+              WRITE  REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN.
+
+       FIM.
+              PERFORM RODAPE.
+              PERFORM GRAVA-RUNLOG.
+              CLOSE  TRANOK
+                     CADOK
+                     RELMANUT.
+
+       RODAPE.
+              WRITE REG-REL FROM CAB-RODAPE AFTER ADVANCING 3 LINES.
+              MOVE "Inclusoes realizadas:   " TO VAR-ROD-DESC.
+              MOVE TOTAL-INCLUSOES             TO VAR-ROD-QTD.
+              WRITE REG-REL FROM DET-RODAPE AFTER ADVANCING 1 LINE.
+              MOVE "Alteracoes realizadas:  " TO VAR-ROD-DESC.
+              MOVE TOTAL-ALTERACOES            TO VAR-ROD-QTD.
+              WRITE REG-REL FROM DET-RODAPE AFTER ADVANCING 1 LINE.
+              MOVE "Exclusoes realizadas:   " TO VAR-ROD-DESC.
+              MOVE TOTAL-EXCLUSOES             TO VAR-ROD-QTD.
+              WRITE REG-REL FROM DET-RODAPE AFTER ADVANCING 1 LINE.
+              MOVE "Transacoes rejeitadas:  " TO VAR-ROD-DESC.
+              MOVE TOTAL-REJEITADAS            TO VAR-ROD-QTD.
+              WRITE REG-REL FROM DET-RODAPE AFTER ADVANCING 1 LINE.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (req 041). TOTAL-GRAVADOS-RUNLOG soma toda
+      * transacao que efetivamente mudou CADOK.DAT (inclusao,
+      * alteracao ou exclusao); rejeitadas nao contam.
+       GRAVA-RUNLOG.
+              MOVE   "ME02EX08"       TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG      FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL       FROM TIME.
+              MOVE   HH-ATUAL         TO HH-RUNLOG.
+              MOVE   MM-ATUAL         TO MM-RUNLOG.
+              MOVE   SS-ATUAL         TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS      TO TOTAL-LIDOS-RUNLOG.
+              COMPUTE TOTAL-GRAVADOS-RUNLOG =
+                     TOTAL-INCLUSOES + TOTAL-ALTERACOES
+                     + TOTAL-EXCLUSOES.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
