@@ -25,6 +25,34 @@
 
               SELECT RELSOCIO ASSIGN TO DISK.
 
+              SELECT RELDUP ASSIGN TO DISK.
+
+              SELECT RELINVAL ASSIGN TO DISK.
+
+              SELECT OPTIONAL BANCODEP ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT RELNCONC ASSIGN TO DISK.
+
+              SELECT OPTIONAL CADMSOC ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT RELNPAG ASSIGN TO DISK.
+
+              SELECT OPTIONAL PARM-PAG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL HISTSOC ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS HISTSOC-STATUS.
+
+              SELECT OPTIONAL SALDOANT ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
       *==============================================================
        DATA                 DIVISION.
        FILE SECTION.
@@ -37,26 +65,287 @@
               02 NUMERO-SOCIO1     PIC 9(06).
               02 NOME-SOCIO1       PIC X(30).
               02 VALOR-PAGAMENTO1  PIC 9(09)V9(02).
+              02 DIAS-ATRASO1      PIC 9(03).
+      * FORMA-PAGAMENTO1: 1=dinheiro, 2=cartao, 3=transferencia.
+      * Ausente ou fora dessa faixa cai no total "outros" do rodape,
+      * para nao rejeitar CADSOC1.DAT antigos gravados sem esse campo
+      * (req 048).
+              02 FORMA-PAGAMENTO1  PIC 9(01).
 
        FD     CADSOC2
-              LABEL RECORD ARE STANDART
+              LABEL RECORD ARE STANDARD
               VALUE OF FILE-ID IS "CADSOC2.DAT".
        01     REG-SOC2.
               02 NUMERO-SOCIO2     PIC 9(02).
               02 NOME-SOCIO2       PIC X(30).
               02 VALOR-PAGAMENTO2  PIC 9(09)V9(02).
+      * DATA-PAGAMENTO2: data em que o pagamento foi efetivamente
+      * postado em CADSOC2.DAT, para que o ANO-PAGAMENTO2 identifique
+      * a que ano-exercicio cada registro pertence (req 032).
+              02 DATA-PAGAMENTO2.
+                     03 ANO-PAGAMENTO2  PIC 9(04).
+                     03 MES-PAGAMENTO2  PIC 9(02).
+                     03 DIA-PAGAMENTO2  PIC 9(02).
 
        FD     RELSOCIO
               LABEL RECORD IS OMITTED.
-       01     REG-REL              PIC X(80).              
+       01     REG-REL              PIC X(80).
+
+       FD     RELDUP
+              LABEL RECORD IS OMITTED.
+       01     REG-REL-DUP          PIC X(80).
+
+      * RELINVAL: pagamentos com NUMERO-SOCIO1 ou VALOR-PAGAMENTO1
+      * invalidos, desviados antes mesmo da checagem de duplicidade e
+      * de GRAVACAO (req 039, mesmo esquema do RELOCOR do EX06 para
+      * CADCLI).
+       FD     RELINVAL
+              LABEL RECORD IS OMITTED.
+       01     REG-REL-INVAL        PIC X(80).
+
+      * BANCODEP: confirmacao de deposito fornecida pelo banco, um
+      * por linha (numero do socio + valor efetivamente depositado).
+      * Carregada inteira em memoria no INICIO (mesmo esquema da
+      * tabela de CPFs ja pagos usada em VERIFICA-DUPLICADO) e
+      * consultada em VERIFICA-DEPOSITO antes de um pagamento ser
+      * postado em CADSOC2.
+       FD     BANCODEP
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "BANCODEP.DAT".
+       01     REG-BANCODEP.
+              02 NUMERO-SOCIO-DEP      PIC 9(06).
+              02 VALOR-DEPOSITO-DEP    PIC 9(09)V9(02).
+
+       FD     RELNCONC
+              LABEL RECORD IS OMITTED.
+       01     REG-REL-NCONC        PIC X(80).
+
+      * CADMSOC: relacao completa dos socios associados (numero +
+      * nome), independente de terem movimentado algo nesta execucao.
+      * Carregada inteira em memoria no INICIO (mesmo esquema de
+      * BANCODEP) e usada por IMPRIME-NUNCA-PAGOS para apontar, no
+      * FIM, quem nao apareceu nem uma vez em CADSOC1.DAT neste
+      * periodo (req 044).
+       FD     CADMSOC
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "CADMSOC.DAT".
+       01     REG-MSOC.
+              02 NUMERO-SOCIO-MSOC PIC 9(06).
+              02 NOME-SOCIO-MSOC   PIC X(30).
+
+      * RELNPAG: socios da relacao completa (CADMSOC) que nao tiveram
+      * nenhuma movimentacao (pagamento, atraso, duplicidade ou
+      * invalido) em CADSOC1.DAT nesta execucao - os mais propensos a
+      * terem "sumido" silenciosamente (req 044).
+       FD     RELNPAG
+              LABEL RECORD IS OMITTED.
+       01     REG-REL-NPAG         PIC X(80).
+
+      * PARM-PAG: tamanho de pagina (linhas por pagina) compartilhado
+      * entre os programas de relatorio, para troca de formulario sem
+      * recompilar (req 038).
+       FD     PARM-PAG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMPAG.DAT".
+       COPY PARMPAG.
+
+      * HISTSOC: extrato de pagamentos do socio, acumulado execucao
+      * apos execucao (em vez de CADSOC2, que e recriado do zero a
+      * cada run e por isso so mostra a postagem mais recente) - req
+      * 041. Cada GRAVACAO neste run tambem acrescenta uma linha aqui.
+       FD     HISTSOC
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "HISTSOC.DAT".
+       01     REG-HISTSOC.
+              02 NUMERO-SOCIO-HIST PIC 9(06).
+              02 NOME-SOCIO-HIST   PIC X(30).
+              02 VALOR-PGTO-HIST   PIC 9(09)V9(02).
+              02 DATA-PGTO-HIST.
+                     03 ANO-PGTO-HIST  PIC 9(04).
+                     03 MES-PGTO-HIST  PIC 9(02).
+                     03 DIA-PGTO-HIST  PIC 9(02).
+
+      * SALDOANT: saldo total atrasado (VALOR-TOTAL) da execucao
+      * anterior, carregado como checkpoint (mesmo esquema de
+      * CKPT-EX06, req 015) e regravado no FIM com o saldo desta
+      * execucao, para que RODAPE compare as duas (req 045).
+       FD     SALDOANT
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "SALDOEX1.DAT".
+       01     REG-SALDOANT.
+              02 VALOR-TOTAL-ANT-ARQ PIC 9(12)V9(02).
+
+      * RUNLOG: log de execucoes compartilhado entre os programas
+      * CADxxx (req 046).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
 
        WORKING-STORAGE      SECTION.
        77 FIM-ARQ                  PIC X(03) VALUE "NAO".
-       77 CT-LIN                   PIC 9(02) VALUE 30.
+       77 FIM-DEP                  PIC X(03) VALUE "NAO".
+       77 FIM-MSOC                 PIC X(03) VALUE "NAO".
+       77 FIM-PARM-PAG             PIC X(03) VALUE "NAO".
+       77 HISTSOC-STATUS           PIC X(02) VALUE "00".
+       77 RUNLOG-STATUS            PIC X(02) VALUE "00".
+       77 TOTAL-LIDOS              PIC 9(05) VALUE ZEROES.
+       01 HORA-ATUAL.
+              02 HH-ATUAL          PIC 99.
+              02 MM-ATUAL          PIC 99.
+              02 SS-ATUAL          PIC 99.
+              02 CS-ATUAL          PIC 99.
+       01 DATA-HOJE.
+              02 ANO-HOJE          PIC 9(04).
+              02 MES-HOJE          PIC 9(02).
+              02 DIA-HOJE          PIC 9(02).
+       77 LINHAS-POR-PAGINA        PIC 9(02) VALUE 30.
+       77 LIMITE-LINHAS            PIC 9(02) VALUE 29.
+       77 CT-LIN                   PIC 9(02) VALUE 99.
        77 CT-PAG                   PIC 9(02) VALUE ZEROES.
        77 TOTAL-SOCIOS             PIC 9(05) VALUE ZEROES.
        77 VALOR-TOTAL              PIC 9(12)V9(02) VALUE ZEROES.
 
+      * Percentual do total atrasado sobre o total faturado no
+      * periodo, e comparativo contra o saldo atrasado da execucao
+      * anterior (req 045).
+       77 FIM-SALDO                PIC X(03) VALUE "NAO".
+       77 VALOR-TOTAL-FATURADO     PIC 9(12)V9(02) VALUE ZEROES.
+       77 PERC-ATRASADO            PIC 999V99 VALUE ZEROES.
+       77 VALOR-TOTAL-ANT          PIC 9(12)V9(02) VALUE ZEROES.
+       77 VARIACAO-TOTAL           PIC S9(12)V9(02) VALUE ZEROES.
+
+      * Total faturado por forma de pagamento, sobre todo posting de
+      * CADSOC1.DAT (pago em dia ou atrasado), para o financeiro
+      * identificar quanto entrou por canal sem precisar cruzar
+      * CADSOC1.DAT na mao (req 048).
+       77 VALOR-FORMA-DINHEIRO     PIC 9(12)V9(02) VALUE ZEROES.
+       77 VALOR-FORMA-CARTAO       PIC 9(12)V9(02) VALUE ZEROES.
+       77 VALOR-FORMA-TRANSF       PIC 9(12)V9(02) VALUE ZEROES.
+       77 VALOR-FORMA-OUTROS       PIC 9(12)V9(02) VALUE ZEROES.
+
+      * Mesma quebra por canal, mas restrita ao que de fato entrou
+      * (GRAVACAO, pagamento confirmado) - isola "quanto entrou por
+      * canal" do total faturado acima, que tambem inclui postings
+      * ainda em atraso (review, req 048).
+       77 VALOR-FORMA-DINHEIRO-PAGO PIC 9(12)V9(02) VALUE ZEROES.
+       77 VALOR-FORMA-CARTAO-PAGO  PIC 9(12)V9(02) VALUE ZEROES.
+       77 VALOR-FORMA-TRANSF-PAGO  PIC 9(12)V9(02) VALUE ZEROES.
+       77 VALOR-FORMA-OUTROS-PAGO  PIC 9(12)V9(02) VALUE ZEROES.
+
+      * Faixas de atraso (aging) e multa por atraso (2% ao mes).
+       77 CT-FAIXA-30              PIC 9(05) VALUE ZEROES.
+       77 CT-FAIXA-60              PIC 9(05) VALUE ZEROES.
+       77 CT-FAIXA-90              PIC 9(05) VALUE ZEROES.
+       77 FAIXA-ATUAL              PIC X(10) VALUE SPACES.
+       77 MESES-ATRASO             PIC 9(02) VALUE ZEROES.
+       77 RESTO-ATRASO             PIC 9(02) VALUE ZEROES.
+       77 TAXA-MULTA               PIC 9V9(04) VALUE 0,0200.
+       77 VALOR-MULTA              PIC 9(09)V9(02) VALUE ZEROES.
+       77 VALOR-TOTAL-MULTAS       PIC 9(12)V9(02) VALUE ZEROES.
+
+      * Validacao do pagamento antes de GRAVACAO (req 039): NUMERO-
+      * SOCIO1 zerado ou VALOR-PAGAMENTO1 zerado indica registro
+      * malformado, que nao deve ser postado em CADSOC2 sem protesto.
+       77 PAGAMENTO-VALIDO         PIC X(03) VALUE "SIM".
+       77 MSG-INVALIDO-PAG         PIC X(30) VALUE SPACES.
+       77 TOTAL-INVALIDOS          PIC 9(05) VALUE ZEROES.
+
+      * Deteccao de pagamento duplicado do mesmo socio no mesmo
+      * arquivo CADSOC1.DAT.
+       77 TOTAL-PAGOS              PIC 9(05) VALUE ZEROES.
+       77 IDX-PAGO                 PIC 9(05) VALUE ZEROES.
+
+      * Soma de todo posting efetivamente processado (pago, atrasado
+      * ou nao-conciliado), independente do contador especifico de
+      * cada caminho - usado so para decidir se o RODAPE tem o que
+      * imprimir (review).
+       77 TOTAL-PROCESSADOS        PIC 9(05) VALUE ZEROES.
+       77 DUPLICADO-SW             PIC X(03) VALUE "NAO".
+       77 TOTAL-DUPLICADOS         PIC 9(05) VALUE ZEROES.
+       01     TABELA-PAGOS.
+              02 SOCIO-PAGO        PIC 9(06) OCCURS 2000 TIMES.
+
+      * Reconciliacao contra BANCODEP.DAT (req 029).
+       77 TOTAL-DEPOSITOS          PIC 9(05) VALUE ZEROES.
+       77 IDX-DEPOSITO             PIC 9(05) VALUE ZEROES.
+       77 ACHOU-DEPOSITO           PIC X(03) VALUE "NAO".
+       77 TOTAL-NAO-CONCILIADOS    PIC 9(05) VALUE ZEROES.
+       01     TABELA-DEPOSITOS.
+              02 DEPOSITO-REG      OCCURS 2000 TIMES.
+                 03 NUMERO-SOCIO-DEP-TAB   PIC 9(06).
+                 03 VALOR-DEPOSITO-DEP-TAB PIC 9(09)V9(02).
+
+      * Relacao completa de socios (req 044), carregada para a mesma
+      * tabela em memoria da qual IMPRIME-NUNCA-PAGOS le no FIM.
+       77     TOTAL-SOCIOS-MSOC    PIC 9(05) VALUE ZEROES.
+       77     IDX-MSOC             PIC 9(05) VALUE ZEROES.
+       77     TOTAL-NUNCA-PAGOS    PIC 9(05) VALUE ZEROES.
+       01     TABELA-SOCIOS-MSOC.
+              02 SOCIO-MSOC-REG    OCCURS 2000 TIMES.
+                 03 NUMERO-SOCIO-MSOC-TAB PIC 9(06).
+                 03 NOME-SOCIO-MSOC-TAB   PIC X(30).
+                 03 VISTO-MSOC-TAB        PIC X(03) VALUE "NAO".
+
+       01     DETALHE-NPAG.
+              02 FILLER            PIC X(09) VALUE SPACES.
+              02 NUMERO-SOCIO-NPAG PIC 999.999.
+              02 FILLER            PIC X(06) VALUE SPACES.
+              02 NOME-SOCIO-NPAG   PIC X(30).
+              02 FILLER            PIC X(24) VALUE SPACES.
+
+       01     CAB-NPAG-01.
+              02 FILLER     PIC X(16) VALUE SPACES.
+              02 FILLER PIC X(48) VALUE
+                 "SOCIOS SEM NENHUMA MOVIMENTACAO NESTA EXECUCAO".
+              02 FILLER     PIC X(16) VALUE SPACES.
+
+       01     DETALHE-NCONC.
+              02 FILLER            PIC X(09) VALUE SPACES.
+              02 NUMERO-SOCIO-NCONC PIC 999.999.
+              02 FILLER            PIC X(06) VALUE SPACES.
+              02 NOME-SOCIO-NCONC  PIC X(30).
+              02 FILLER            PIC X(03) VALUE SPACES.
+              02 VALOR-PGTO-NCONC  PIC ZZZ.ZZZ.ZZ9,99.
+              02 FILLER            PIC X(11) VALUE SPACES.
+
+       01     CAB-NCONC-01.
+              02 FILLER     PIC X(14) VALUE SPACES.
+              02 FILLER PIC X(52) VALUE
+                 "PAGAMENTOS SEM CONFIRMACAO DE DEPOSITO BANCARIO".
+              02 FILLER     PIC X(14) VALUE SPACES.
+
+       01     DETALHE-DUP.
+              02 FILLER            PIC X(09) VALUE SPACES.
+              02 NUMERO-SOCIO-DUP  PIC 999.999.
+              02 FILLER            PIC X(06) VALUE SPACES.
+              02 NOME-SOCIO-DUP    PIC X(30).
+              02 FILLER            PIC X(03) VALUE SPACES.
+              02 VALOR-PGTO-DUP    PIC ZZZ.ZZZ.ZZ9,99.
+              02 FILLER            PIC X(11) VALUE SPACES.
+
+       01     CAB-DUP-01.
+              02 FILLER     PIC X(22) VALUE SPACES.
+              02 FILLER PIC X(36)
+                 VALUE "PAGAMENTOS DUPLICADOS NESTA EXECUCAO".
+              02 FILLER     PIC X(22) VALUE SPACES.
+
+       01     DETALHE-INVAL.
+              02 FILLER            PIC X(09) VALUE SPACES.
+              02 NUMERO-SOCIO-INVAL PIC 999.999.
+              02 FILLER            PIC X(06) VALUE SPACES.
+              02 NOME-SOCIO-INVAL  PIC X(30).
+              02 FILLER            PIC X(03) VALUE SPACES.
+              02 VALOR-PGTO-INVAL  PIC ZZZ.ZZZ.ZZ9,99.
+              02 FILLER            PIC X(03) VALUE SPACES.
+              02 MOTIVO-INVAL      PIC X(26).
+
+       01     CAB-INVAL-01.
+              02 FILLER     PIC X(22) VALUE SPACES.
+              02 FILLER PIC X(36)
+                 VALUE "PAGAMENTOS INVALIDOS NESTA EXECUCAO".
+              02 FILLER     PIC X(22) VALUE SPACES.
+
        01     CAB-01.
               02 FILLER     PIC X(70) VALUE SPACES.
               02 FILLER     PIC X(05) VALUE "PAG. ".
@@ -78,13 +367,24 @@
               02 FILLER     PIC X(7) VALUE SPACES.
 
        01     DETALHE.
-              02 FILLER            PIC X(09) VALUE SPACES.
+              02 FILLER            PIC X(02) VALUE SPACES.
               02 NUMERO-SOCIO      PIC 999.999.
-              02 FILLER            PIC X(06) VALUE SPACES.
+              02 FILLER            PIC X(02) VALUE SPACES.
               02 NOME-SOCIO        PIC X(30).
-              02 FILLER            PIC X(03) VALUE SPACES.
+              02 FILLER            PIC X(01) VALUE SPACES.
               02 VALOR-PAGAMENTO   PIC ZZZ.ZZZ.ZZ9,99.
-              02 FILLER            PIC X(11) VALUE SPACES.
+              02 FILLER            PIC X(02) VALUE SPACES.
+              02 VAR-FAIXA         PIC X(10).
+              02 FILLER            PIC X(01) VALUE SPACES.
+              02 VALOR-MULTA-DET   PIC ZZZ.ZZ9,99.
+              02 FILLER            PIC X(01) VALUE SPACES.
+
+       01     CAB-03B.
+              02 FILLER            PIC X(60) VALUE SPACES.
+              02 FILLER            PIC X(05) VALUE "FAIXA".
+              02 FILLER            PIC X(06) VALUE SPACES.
+              02 FILLER            PIC X(05) VALUE "MULTA".
+              02 FILLER            PIC X(04) VALUE SPACES.
 
        01     ROD-01.
               02 FILLER            PIC X(05) VALUE SPACES.
@@ -96,7 +396,83 @@
               02 FILLER            PIC X(05) VALUE SPACES.
               02 FILLER PIC X(27) VALUE "Valor Total atrasado     :".
               02 VAR-TOTAL         PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
-              02 FILLER            PIC X(32) VALUES SPACES.
+              02 FILLER            PIC X(32) VALUE SPACES.
+
+       01     ROD-03.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Faixa 1-30 dias          :".
+              02 VAR-FAIXA-30      PIC ZZZZ9.
+              02 FILLER            PIC X(43) VALUE SPACES.
+
+       01     ROD-04.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Faixa 31-60 dias         :".
+              02 VAR-FAIXA-60      PIC ZZZZ9.
+              02 FILLER            PIC X(43) VALUE SPACES.
+
+       01     ROD-05.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Faixa 61+ dias           :".
+              02 VAR-FAIXA-90      PIC ZZZZ9.
+              02 FILLER            PIC X(43) VALUE SPACES.
+
+       01     ROD-06.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Total de Multas          :".
+              02 VAR-TOTAL-MULTAS  PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+              02 FILLER            PIC X(32) VALUE SPACES.
+
+       01     ROD-07.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Pct s/ Total Faturado    :".
+              02 VAR-PERC-ATRASADO PIC ZZ9,99.
+              02 FILLER            PIC X(01) VALUE "%".
+              02 FILLER            PIC X(39) VALUE SPACES.
+
+       01     ROD-08.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Var. s/ Execucao Anterior:".
+              02 VAR-VARIACAO      PIC -ZZZ.ZZZ.ZZ9,99.
+              02 FILLER            PIC X(03) VALUE SPACES.
+              02 VAR-TENDENCIA     PIC X(14).
+              02 FILLER            PIC X(16) VALUE SPACES.
+
+      * Breakdown do total faturado por forma de pagamento (req 048).
+       01     ROD-09.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Faturado em Dinheiro     :".
+              02 VAR-FORMA-DINHEIRO PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+              02 FILLER            PIC X(32) VALUE SPACES.
+
+       01     ROD-10.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Faturado em Cartao       :".
+              02 VAR-FORMA-CARTAO  PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+              02 FILLER            PIC X(32) VALUE SPACES.
+
+       01     ROD-11.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Faturado em Transferencia:".
+              02 VAR-FORMA-TRANSF  PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+              02 FILLER            PIC X(32) VALUE SPACES.
+
+       01     ROD-12.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Recebido em Dinheiro    :".
+              02 VAR-FORMA-DINHEIRO-PAGO PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+              02 FILLER            PIC X(32) VALUE SPACES.
+
+       01     ROD-13.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Recebido em Cartao      :".
+              02 VAR-FORMA-CARTAO-PAGO PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+              02 FILLER            PIC X(32) VALUE SPACES.
+
+       01     ROD-14.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER PIC X(27) VALUE "Recebido em Transferenc.:".
+              02 VAR-FORMA-TRANSF-PAGO PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+              02 FILLER            PIC X(32) VALUE SPACES.
 
       *==============================================================
        PROCEDURE            DIVISION.
@@ -110,35 +486,330 @@
        INICIO.
               OPEN   INPUT  CADSOC1
                      OUTPUT CADSOC2
-                     OUTPUT RELSOCIO.
+                     OUTPUT RELSOCIO
+                     OUTPUT RELDUP
+                     OUTPUT RELINVAL
+                     OUTPUT RELNCONC
+                     OUTPUT RELNPAG.
+              PERFORM CARREGA-DEPOSITOS.
+              PERFORM CARREGA-SOCIOS.
+              PERFORM LER-PARAMETRO-PAGINA.
+              PERFORM ABRE-HISTORICO.
+              PERFORM LER-SALDO-ANTERIOR.
               PERFORM LEITURA.
 
+      * Le o saldo total atrasado da execucao anterior, se existir
+      * (mesmo esquema de LER-CHECKPOINT do EX06, req 015). Arquivo
+      * ausente (primeira execucao) mantem VALOR-TOTAL-ANT zerado
+      * (req 045).
+       LER-SALDO-ANTERIOR.
+              OPEN INPUT SALDOANT.
+              READ SALDOANT
+                     AT END MOVE "SIM" TO FIM-SALDO.
+              IF FIM-SALDO EQUAL "NAO"
+                     MOVE VALOR-TOTAL-ANT-ARQ TO VALOR-TOTAL-ANT.
+              CLOSE SALDOANT.
+
+      * Se HISTSOC.DAT ainda nao existe (primeiro run), cria vazio;
+      * se ja existe, reabre em EXTEND para acrescentar sem truncar o
+      * historico acumulado de runs anteriores (req 041).
+       ABRE-HISTORICO.
+              OPEN INPUT HISTSOC.
+              IF HISTSOC-STATUS EQUAL "35"
+                     CLOSE HISTSOC
+                     OPEN OUTPUT HISTSOC
+              ELSE
+                     CLOSE HISTSOC
+                     OPEN EXTEND HISTSOC
+              END-IF.
+
+      * PARM-PAG: se presente e nao-zero, sobrescreve o tamanho de
+      * pagina historico deste programa (req 038).
+       LER-PARAMETRO-PAGINA.
+              OPEN INPUT PARM-PAG.
+              READ PARM-PAG
+                     AT END
+                     MOVE "SIM" TO FIM-PARM-PAG.
+              IF FIM-PARM-PAG EQUAL "NAO" AND LINHAS-POR-PAGINA-PARM
+                 GREATER THAN ZEROES
+                     MOVE LINHAS-POR-PAGINA-PARM TO LINHAS-POR-PAGINA
+                     COMPUTE LIMITE-LINHAS = LINHAS-POR-PAGINA - 1
+              END-IF.
+              CLOSE PARM-PAG.
+
+      * Le BANCODEP.DAT por completo para a tabela em memoria antes
+      * de processar CADSOC1.DAT (mesmo esquema de EX06 antes de
+      * CADOK ser convertido para indexado, req 015).
+       CARREGA-DEPOSITOS.
+              OPEN INPUT BANCODEP.
+              PERFORM UNTIL FIM-DEP EQUAL "SIM"
+                      READ BANCODEP
+                             AT END MOVE "SIM" TO FIM-DEP
+                             NOT AT END
+                                  IF TOTAL-DEPOSITOS LESS THAN 2000
+                                       ADD 1 TO TOTAL-DEPOSITOS
+                                       MOVE NUMERO-SOCIO-DEP TO
+                                          NUMERO-SOCIO-DEP-TAB
+                                             (TOTAL-DEPOSITOS)
+                                       MOVE VALOR-DEPOSITO-DEP TO
+                                          VALOR-DEPOSITO-DEP-TAB
+                                             (TOTAL-DEPOSITOS)
+                                  END-IF
+                      END-READ
+              END-PERFORM.
+              CLOSE BANCODEP.
+
+      * Le CADMSOC.DAT (relacao completa de socios) por completo para
+      * a tabela em memoria, com VISTO-MSOC-TAB "NAO" ate que
+      * MARCA-ATIVIDADE veja o respectivo NUMERO-SOCIO em
+      * CADSOC1.DAT. Opcional: se ausente, a conferencia de "nunca
+      * pagos" simplesmente nao gera linhas (req 044).
+       CARREGA-SOCIOS.
+              OPEN INPUT CADMSOC.
+              PERFORM UNTIL FIM-MSOC EQUAL "SIM"
+                      READ CADMSOC
+                             AT END MOVE "SIM" TO FIM-MSOC
+                             NOT AT END
+                                  IF TOTAL-SOCIOS-MSOC LESS THAN 2000
+                                       ADD 1 TO TOTAL-SOCIOS-MSOC
+                                       MOVE NUMERO-SOCIO-MSOC TO
+                                          NUMERO-SOCIO-MSOC-TAB
+                                             (TOTAL-SOCIOS-MSOC)
+                                       MOVE NOME-SOCIO-MSOC TO
+                                          NOME-SOCIO-MSOC-TAB
+                                             (TOTAL-SOCIOS-MSOC)
+                                       MOVE "NAO" TO
+                                          VISTO-MSOC-TAB
+                                             (TOTAL-SOCIOS-MSOC)
+                                  END-IF
+                      END-READ
+              END-PERFORM.
+              CLOSE CADMSOC.
+
        LEITURA.
-              READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ.
+              READ CADSOC1
+                     AT END MOVE "SIM" TO FIM-ARQ
+                     NOT AT END ADD 1 TO TOTAL-LIDOS
+              END-READ.
 
        PRINCIPAL.
+              PERFORM MARCA-ATIVIDADE.
               PERFORM SELECAO.
               PERFORM LEITURA.
 
+      * Marca em TABELA-SOCIOS-MSOC que este socio teve alguma
+      * movimentacao em CADSOC1.DAT nesta execucao, seja pagamento,
+      * atraso, duplicidade ou registro invalido - qualquer presenca
+      * conta, so o silencio total e que interessa ao RELNPAG (req
+      * 044).
+       MARCA-ATIVIDADE.
+              PERFORM VARYING IDX-MSOC FROM 1 BY 1
+                      UNTIL IDX-MSOC GREATER THAN TOTAL-SOCIOS-MSOC
+                      IF NUMERO-SOCIO-MSOC-TAB(IDX-MSOC) EQUAL
+                            NUMERO-SOCIO1
+                             MOVE "SIM" TO VISTO-MSOC-TAB(IDX-MSOC)
+                      END-IF
+              END-PERFORM.
+
        SELECAO.
               IF CODIGO-PAGAMENTO1 EQUAL 1
-                     PERFORM GRAVACAO
+                     PERFORM VALIDA-PAGAMENTO
+                     IF PAGAMENTO-VALIDO EQUAL "NAO"
+                            PERFORM IMPRIME-INVALIDO
+                     ELSE
+                            PERFORM POSTA-PAGAMENTO
+                     END-IF
               ELSE IF CODIGO-PAGAMENTO1 EQUAL 2
                      PERFORM RELATORIO.
 
+      * Fluxo historico de duplicidade/conciliacao bancaria (reqs 004
+      * e 029), isolado em paragrafo proprio para so executar sobre
+      * pagamentos que ja passaram por VALIDA-PAGAMENTO (req 039).
+       POSTA-PAGAMENTO.
+              PERFORM VERIFICA-DUPLICADO.
+              IF DUPLICADO-SW EQUAL "SIM"
+                     PERFORM IMPRIME-DUP
+              ELSE
+                     PERFORM VERIFICA-DEPOSITO
+                     IF ACHOU-DEPOSITO EQUAL "SIM"
+                            PERFORM GRAVACAO
+                     ELSE
+                            PERFORM IMPRIME-NAO-CONCILIADO
+                     END-IF
+              END-IF.
+
+      * NUMERO-SOCIO1 zerado ou VALOR-PAGAMENTO1 zerado indica um
+      * registro malformado, que deve ser desviado para RELINVAL antes
+      * mesmo da checagem de duplicidade/conciliacao (req 039).
+       VALIDA-PAGAMENTO.
+              MOVE "SIM"   TO PAGAMENTO-VALIDO.
+              MOVE SPACES  TO MSG-INVALIDO-PAG.
+              IF NUMERO-SOCIO1 EQUAL ZEROES
+                     MOVE "NAO" TO PAGAMENTO-VALIDO
+                     MOVE "NUMERO DO SOCIO INVALIDO"
+                       TO MSG-INVALIDO-PAG
+              ELSE IF VALOR-PAGAMENTO1 EQUAL ZEROES
+                     MOVE "NAO" TO PAGAMENTO-VALIDO
+                     MOVE "VALOR DO PAGAMENTO ZERADO"
+                       TO MSG-INVALIDO-PAG.
+
+       IMPRIME-INVALIDO.
+              ADD 1 TO TOTAL-INVALIDOS.
+              IF TOTAL-INVALIDOS EQUAL 1
+                     WRITE REG-REL-INVAL FROM CAB-INVAL-01
+                           AFTER ADVANCING 1 LINE.
+              MOVE   NUMERO-SOCIO1        TO NUMERO-SOCIO-INVAL.
+              MOVE   NOME-SOCIO1          TO NOME-SOCIO-INVAL.
+              MOVE   VALOR-PAGAMENTO1     TO VALOR-PGTO-INVAL.
+              MOVE   MSG-INVALIDO-PAG     TO MOTIVO-INVAL.
+              WRITE  REG-REL-INVAL FROM DETALHE-INVAL
+                     AFTER ADVANCING 2 LINES.
+
+      * Verifica se ja foi recebido um pagamento do mesmo socio
+      * nesta mesma execucao, antes de posta-lo em CADSOC2.
+       VERIFICA-DUPLICADO.
+              MOVE "NAO" TO DUPLICADO-SW.
+              PERFORM VARYING IDX-PAGO FROM 1 BY 1
+                      UNTIL IDX-PAGO GREATER THAN TOTAL-PAGOS
+                      IF SOCIO-PAGO(IDX-PAGO) EQUAL NUMERO-SOCIO1
+                             MOVE "SIM" TO DUPLICADO-SW
+                      END-IF
+              END-PERFORM.
+
+      * So considera o pagamento conciliado se o banco confirmou um
+      * deposito daquele socio com o mesmo valor (req 029) - um
+      * pagamento registrado em CADSOC1.DAT cujo deposito nunca
+      * caiu nao deve ser marcado como pago.
+       VERIFICA-DEPOSITO.
+              MOVE "NAO" TO ACHOU-DEPOSITO.
+              PERFORM VARYING IDX-DEPOSITO FROM 1 BY 1
+                      UNTIL IDX-DEPOSITO GREATER THAN TOTAL-DEPOSITOS
+                      IF NUMERO-SOCIO-DEP-TAB(IDX-DEPOSITO) EQUAL
+                            NUMERO-SOCIO1
+                        AND VALOR-DEPOSITO-DEP-TAB(IDX-DEPOSITO) EQUAL
+                            VALOR-PAGAMENTO1
+                             MOVE "SIM" TO ACHOU-DEPOSITO
+                      END-IF
+              END-PERFORM.
+
+      * Pagamento nao conciliado ainda e um debito legitimamente
+      * cobrado do socio (ja passou por VALIDA-PAGAMENTO); precisa
+      * entrar em VALOR-TOTAL-FATURADO como GRAVACAO/RELATORIO,
+      * senao o denominador do req 045 fica subestimado (review).
+       IMPRIME-NAO-CONCILIADO.
+              ADD 1 TO TOTAL-NAO-CONCILIADOS.
+              ADD 1 TO TOTAL-PROCESSADOS.
+              ADD    VALOR-PAGAMENTO1     TO VALOR-TOTAL-FATURADO.
+              PERFORM ACUMULA-FORMA-PAGAMENTO.
+              IF TOTAL-NAO-CONCILIADOS EQUAL 1
+                     WRITE REG-REL-NCONC FROM CAB-NCONC-01
+                           AFTER ADVANCING 1 LINE.
+              MOVE   NUMERO-SOCIO1        TO NUMERO-SOCIO-NCONC.
+              MOVE   NOME-SOCIO1          TO NOME-SOCIO-NCONC.
+              MOVE   VALOR-PAGAMENTO1     TO VALOR-PGTO-NCONC.
+              WRITE  REG-REL-NCONC FROM DETALHE-NCONC
+                     AFTER ADVANCING 2 LINES.
+
        GRAVACAO.
+              ADD 1 TO TOTAL-PROCESSADOS.
+              IF TOTAL-PAGOS LESS THAN 2000
+                     ADD 1 TO TOTAL-PAGOS
+                     MOVE NUMERO-SOCIO1 TO SOCIO-PAGO(TOTAL-PAGOS).
               MOVE   NUMERO-SOCIO1        TO NUMERO-SOCIO2.
               MOVE   NOME-SOCIO1          TO NOME-SOCIO2.
               MOVE   VALOR-PAGAMENTO1     TO VALOR-PAGAMENTO2.
+              ADD    VALOR-PAGAMENTO1     TO VALOR-TOTAL-FATURADO.
+              PERFORM ACUMULA-FORMA-PAGAMENTO.
+              PERFORM ACUMULA-FORMA-PAGAMENTO-PAGO.
+              ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+              MOVE   DATA-HOJE            TO DATA-PAGAMENTO2.
               WRITE  REG-SOC2.
+              PERFORM GRAVA-HISTORICO.
+
+      * Acrescenta o pagamento postado ao extrato acumulado do socio
+      * (req 041).
+       GRAVA-HISTORICO.
+              MOVE   NUMERO-SOCIO1        TO NUMERO-SOCIO-HIST.
+              MOVE   NOME-SOCIO1          TO NOME-SOCIO-HIST.
+              MOVE   VALOR-PAGAMENTO1     TO VALOR-PGTO-HIST.
+              MOVE   DATA-HOJE            TO DATA-PGTO-HIST.
+              WRITE  REG-HISTSOC.
+
+       IMPRIME-DUP.
+              ADD 1 TO TOTAL-DUPLICADOS.
+              IF TOTAL-DUPLICADOS EQUAL 1
+                     WRITE REG-REL-DUP FROM CAB-DUP-01
+                           AFTER ADVANCING 1 LINE.
+              MOVE   NUMERO-SOCIO1        TO NUMERO-SOCIO-DUP.
+              MOVE   NOME-SOCIO1          TO NOME-SOCIO-DUP.
+              MOVE   VALOR-PAGAMENTO1     TO VALOR-PGTO-DUP.
+              WRITE  REG-REL-DUP FROM DETALHE-DUP
+                     AFTER ADVANCING 2 LINES.
 
        RELATORIO.
               ADD 1 TO TOTAL-SOCIOS.
+              ADD 1 TO TOTAL-PROCESSADOS.
               ADD VALOR-PAGAMENTO1 TO VALOR-TOTAL.
+              ADD VALOR-PAGAMENTO1 TO VALOR-TOTAL-FATURADO.
+              PERFORM ACUMULA-FORMA-PAGAMENTO.
+              PERFORM CLASSIFICA-FAIXA.
+              PERFORM CALCULA-MULTA.
               PERFORM IMPRESSAO.
 
+      * Classifica o VALOR-PAGAMENTO1 pelo canal usado (req 048),
+      * sobre todo pagamento postado em CADSOC1.DAT, pago em dia ou
+      * atrasado.
+       ACUMULA-FORMA-PAGAMENTO.
+              IF FORMA-PAGAMENTO1 EQUAL 1
+                     ADD VALOR-PAGAMENTO1 TO VALOR-FORMA-DINHEIRO
+              ELSE IF FORMA-PAGAMENTO1 EQUAL 2
+                     ADD VALOR-PAGAMENTO1 TO VALOR-FORMA-CARTAO
+              ELSE IF FORMA-PAGAMENTO1 EQUAL 3
+                     ADD VALOR-PAGAMENTO1 TO VALOR-FORMA-TRANSF
+              ELSE
+                     ADD VALOR-PAGAMENTO1 TO VALOR-FORMA-OUTROS.
+
+      * Mesma classificacao por canal de ACUMULA-FORMA-PAGAMENTO, mas
+      * so chamada de GRAVACAO - o pagamento efetivamente recebido
+      * (review, req 048).
+       ACUMULA-FORMA-PAGAMENTO-PAGO.
+              IF FORMA-PAGAMENTO1 EQUAL 1
+                     ADD VALOR-PAGAMENTO1 TO VALOR-FORMA-DINHEIRO-PAGO
+              ELSE IF FORMA-PAGAMENTO1 EQUAL 2
+                     ADD VALOR-PAGAMENTO1 TO VALOR-FORMA-CARTAO-PAGO
+              ELSE IF FORMA-PAGAMENTO1 EQUAL 3
+                     ADD VALOR-PAGAMENTO1 TO VALOR-FORMA-TRANSF-PAGO
+              ELSE
+                     ADD VALOR-PAGAMENTO1 TO VALOR-FORMA-OUTROS-PAGO.
+
+      * Classifica o socio em atraso em uma das faixas de
+      * envelhecimento (aging) 1-30 / 31-60 / 61+ dias.
+       CLASSIFICA-FAIXA.
+              IF DIAS-ATRASO1 NOT GREATER THAN 30
+                     ADD 1 TO CT-FAIXA-30
+                     MOVE "1-30"  TO FAIXA-ATUAL
+              ELSE IF DIAS-ATRASO1 NOT GREATER THAN 60
+                     ADD 1 TO CT-FAIXA-60
+                     MOVE "31-60" TO FAIXA-ATUAL
+              ELSE
+                     ADD 1 TO CT-FAIXA-90
+                     MOVE "61+"   TO FAIXA-ATUAL.
+
+      * Multa de 2% por mes de atraso (fracao de mes conta como
+      * mes cheio).
+       CALCULA-MULTA.
+              DIVIDE DIAS-ATRASO1 BY 30
+                     GIVING MESES-ATRASO
+                     REMAINDER RESTO-ATRASO.
+              IF RESTO-ATRASO GREATER THAN ZEROES
+                     ADD 1 TO MESES-ATRASO.
+              COMPUTE VALOR-MULTA ROUNDED =
+                      VALOR-PAGAMENTO1 * TAXA-MULTA * MESES-ATRASO.
+              ADD VALOR-MULTA TO VALOR-TOTAL.
+              ADD VALOR-MULTA TO VALOR-TOTAL-MULTAS.
+
        IMPRESSAO.
-              IF CT-LIN GREATER THAN 29
+              IF CT-LIN GREATER THAN LIMITE-LINHAS
                      PERFORM CABECALHO.
               PERFORM IMPDET.
 
@@ -146,6 +817,8 @@
               MOVE   NUMERO-SOCIO1        TO NUMERO-SOCIO.
               MOVE   NOME-SOCIO1          TO NOME-SOCIO.
               MOVE   VALOR-PAGAMENTO1     TO VALOR-PAGAMENTO.
+              MOVE   FAIXA-ATUAL          TO VAR-FAIXA.
+              MOVE   VALOR-MULTA          TO VALOR-MULTA-DET.
               WRITE  REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
               ADD 1 TO CT-LIN.
 
@@ -156,19 +829,143 @@
               WRITE  REG-REL FROM CAB-01 AFTER ADVANCING 1 LINE.
               WRITE  REG-REL FROM CAB-02 AFTER ADVANCING 3 LINES.
               WRITE  REG-REL FROM CAB-03 AFTER ADVANCING 3 LINES.
+              WRITE  REG-REL FROM CAB-03B AFTER ADVANCING 1 LINE.
               MOVE   ZEROES               TO CT-LIN.
-              
+
        RODAPE.
               MOVE   SPACES               TO REG-REL.
               MOVE   TOTAL-SOCIOS         TO VAR-SOCIOS.
               MOVE   VALOR-TOTAL          TO VAR-TOTAL.
               WRITE  REG-REL FROM ROD-01 AFTER ADVANCING 3 LINES.
               WRITE  REG-REL FROM ROD-02 AFTER ADVANCING 1 LINE.
+              MOVE   CT-FAIXA-30          TO VAR-FAIXA-30.
+              MOVE   CT-FAIXA-60          TO VAR-FAIXA-60.
+              MOVE   CT-FAIXA-90          TO VAR-FAIXA-90.
+              MOVE   VALOR-TOTAL-MULTAS   TO VAR-TOTAL-MULTAS.
+              WRITE  REG-REL FROM ROD-03 AFTER ADVANCING 2 LINES.
+              WRITE  REG-REL FROM ROD-04 AFTER ADVANCING 1 LINE.
+              WRITE  REG-REL FROM ROD-05 AFTER ADVANCING 1 LINE.
+              WRITE  REG-REL FROM ROD-06 AFTER ADVANCING 1 LINE.
+              PERFORM CALCULA-PERC-E-VARIACAO.
+              MOVE   PERC-ATRASADO        TO VAR-PERC-ATRASADO.
+              WRITE  REG-REL FROM ROD-07 AFTER ADVANCING 2 LINES.
+              MOVE   VARIACAO-TOTAL       TO VAR-VARIACAO.
+              WRITE  REG-REL FROM ROD-08 AFTER ADVANCING 1 LINE.
+              MOVE   VALOR-FORMA-DINHEIRO TO VAR-FORMA-DINHEIRO.
+              WRITE  REG-REL FROM ROD-09 AFTER ADVANCING 2 LINES.
+              MOVE   VALOR-FORMA-CARTAO   TO VAR-FORMA-CARTAO.
+              WRITE  REG-REL FROM ROD-10 AFTER ADVANCING 1 LINE.
+              MOVE   VALOR-FORMA-TRANSF   TO VAR-FORMA-TRANSF.
+              WRITE  REG-REL FROM ROD-11 AFTER ADVANCING 1 LINE.
+              MOVE   VALOR-FORMA-DINHEIRO-PAGO
+                     TO VAR-FORMA-DINHEIRO-PAGO.
+              WRITE  REG-REL FROM ROD-12 AFTER ADVANCING 2 LINES.
+              MOVE   VALOR-FORMA-CARTAO-PAGO
+                     TO VAR-FORMA-CARTAO-PAGO.
+              WRITE  REG-REL FROM ROD-13 AFTER ADVANCING 1 LINE.
+              MOVE   VALOR-FORMA-TRANSF-PAGO
+                     TO VAR-FORMA-TRANSF-PAGO.
+              WRITE  REG-REL FROM ROD-14 AFTER ADVANCING 1 LINE.
+
+      * Percentual do total atrasado (com multa) sobre o total
+      * faturado no periodo, e variacao do saldo atrasado contra a
+      * execucao anterior - o board quer saber se o atraso subiu ou
+      * desceu sem ter que reabrir a planilha (req 045).
+       CALCULA-PERC-E-VARIACAO.
+              IF VALOR-TOTAL-FATURADO GREATER THAN ZEROES
+                     COMPUTE PERC-ATRASADO ROUNDED =
+                             VALOR-TOTAL / VALOR-TOTAL-FATURADO * 100
+              ELSE
+                     MOVE ZEROES TO PERC-ATRASADO.
+              COMPUTE VARIACAO-TOTAL = VALOR-TOTAL - VALOR-TOTAL-ANT.
+              IF VARIACAO-TOTAL GREATER THAN ZEROES
+                     MOVE "AUMENTOU"      TO VAR-TENDENCIA
+              ELSE IF VARIACAO-TOTAL LESS THAN ZEROES
+                     MOVE "DIMINUIU"      TO VAR-TENDENCIA
+              ELSE
+                     MOVE "SEM ALTERACAO" TO VAR-TENDENCIA.
 
        FIM.
-              IF TOTAL-SOCIOS GREATER THAN ZEROES
+              IF TOTAL-PROCESSADOS GREATER THAN ZEROES
                      PERFORM RODAPE.
+              PERFORM IMPRIME-NUNCA-PAGOS.
+              PERFORM GRAVA-SALDO-ATUAL.
+              PERFORM GRAVA-RUNLOG.
+              PERFORM VERIFICA-RETURN-CODE.
               CLOSE CADSOC1
                     CADSOC2
-                    RELSOCIO.
+                    RELSOCIO
+                    RELDUP
+                    RELINVAL
+                    RELNCONC
+                    RELNPAG
+                    HISTSOC.
+
+      * Percorre a relacao completa de socios e reporta, em RELNPAG,
+      * quem permaneceu com VISTO-MSOC-TAB "NAO" ate o fim da leitura
+      * de CADSOC1.DAT (req 044).
+       IMPRIME-NUNCA-PAGOS.
+              PERFORM VARYING IDX-MSOC FROM 1 BY 1
+                      UNTIL IDX-MSOC GREATER THAN TOTAL-SOCIOS-MSOC
+                      IF VISTO-MSOC-TAB(IDX-MSOC) EQUAL "NAO"
+                             PERFORM GRAVA-NUNCA-PAGO
+                      END-IF
+              END-PERFORM.
+
+      * Regrava SALDOEX1.DAT com o saldo total atrasado desta
+      * execucao, para servir de comparativo na proxima (req 045).
+       GRAVA-SALDO-ATUAL.
+              OPEN OUTPUT SALDOANT.
+              MOVE VALOR-TOTAL TO VALOR-TOTAL-ANT-ARQ.
+              WRITE REG-SALDOANT.
+              CLOSE SALDOANT.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (req 041).
+       GRAVA-RUNLOG.
+              MOVE   "ME02EX01"       TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG      FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL       FROM TIME.
+              MOVE   HH-ATUAL         TO HH-RUNLOG.
+              MOVE   MM-ATUAL         TO MM-RUNLOG.
+              MOVE   SS-ATUAL         TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS      TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-PAGOS      TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
+
+       GRAVA-NUNCA-PAGO.
+              ADD 1 TO TOTAL-NUNCA-PAGOS.
+              IF TOTAL-NUNCA-PAGOS EQUAL 1
+                     WRITE REG-REL-NPAG FROM CAB-NPAG-01
+                           AFTER ADVANCING 1 LINE.
+              MOVE   NUMERO-SOCIO-MSOC-TAB(IDX-MSOC) TO
+                     NUMERO-SOCIO-NPAG.
+              MOVE   NOME-SOCIO-MSOC-TAB(IDX-MSOC)   TO
+                     NOME-SOCIO-NPAG.
+              WRITE  REG-REL-NPAG FROM DETALHE-NPAG
+                     AFTER ADVANCING 2 LINES.
+
+      * Sinaliza para o batch driver (req 019) que este run merece
+      * atencao: nenhum pagamento postado em CADSOC2 apesar de ter
+      * lido CADSOC1.DAT, ou pagamentos duplicados em excesso.
+       VERIFICA-RETURN-CODE.
+              MOVE ZEROES TO RETURN-CODE.
+              IF TOTAL-LIDOS GREATER THAN ZEROES
+                AND TOTAL-PAGOS EQUAL ZEROES
+                AND TOTAL-SOCIOS EQUAL ZEROES
+                     MOVE 1 TO RETURN-CODE.
+              IF TOTAL-DUPLICADOS GREATER THAN 100
+                     MOVE 1 TO RETURN-CODE.
+              IF TOTAL-INVALIDOS GREATER THAN 100
+                     MOVE 1 TO RETURN-CODE.
 
