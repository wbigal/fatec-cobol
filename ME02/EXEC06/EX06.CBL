@@ -1,342 +1,842 @@
-       IDENTIFICATION       DIVISION.
-       PROGRAM-ID.          EX06.
-       AUTHOR.              WAGNER BIGAL.
-       INSTALLATION.        FATEC-SP.
-       DATE-WRITTEN.        10/04/2017.
-       DATE-COMPILED.
-       SECURITY.     APENAS O AUTOR PODE MODIFICA-LO.
-      *REMARKS.      VERIFICA AS INFORMACOES DA LISTA DE CADASTROS
-                     E GERA UM ARQUIVO .DAT PARA OS CADASTROS VALIDOS
-                     E UM RELATORIO COM OS INVALIDOS.
-
-      *==============================================================
-       ENVIRONMENT          DIVISION.
-
-       CONFIGURATION        SECTION.
-       SOURCE-COMPUTER.     IBM-PC.
-       OBJECT-COMPUTER.     IBM-PC.
-       SPECIAL-NAMES.       DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT         SECTION.
-       FILE-CONTROL.
-              SELECT CADCLI ASSIGN TO DISK
-              ORGANIZATION IS LINE SEQUENTIAL.
-
-              SELECT CADOK ASSIGN TO DISK
-              ORGANIZATION IS LINE SEQUENTIAL.
-
-              SELECT RELOCOR ASSIGN TO DISK.
-
-      *==============================================================
-       DATA                 DIVISION.
-
-       FILE                 SECTION.
-
-       FD     CADCLI
-              LABEL RECORD ARE STANDARD
-              VALUE OF FILE-ID IS "CADCLI.DAT".
-       01     REG-ENT.
-              02 CODIGO            PIC 9(03).
-              02 CPF               PIC 9(11).
-              02 NOME              PIC X(30).
-              02 ESTADO            PIC X(02).
-              02 CIDADE            PIC X(30).
-              02 EMAIL             PIC X(30).
-              02 TELEFONE          PIC 9(10).
-
-       FD     CADOK
-              LABEL RECORD ARE STANDARD
-              VALUE OF FILE-ID IS "CADOK.DAT".
-       01     REG-OK.
-              02 CPF2              PIC 9(11).
-              02 NOME2             PIC X(30).
-              02 ESTADO2           PIC X(02).
-              02 CIDADE2           PIC X(30).
-              02 EMAIL2            PIC X(30).
-              02 TELEFONE2         PIC 9(10).
-
-       FD     RELOCOR
-              LABEL RECORD IS OMITTED.
-       01     REG-REL              PIC X(80).
-
-       WORKING-STORAGE      SECTION.
-       77 FIM-ARQ                  PIC X(03) VALUE "NAO".
-       77 CT-LIN                   PIC 9(02) VALUE 40.
-       77 CT-PAG                   PIC 9(02) VALUE ZEROES.
-       77 CT-INVALIDOS             PIC 9(01) VALUE ZEROES.
-       77 CT-EXIBE-INVLD           PIC 9(01) VALUE ZEROES.
-       77 MSG-INVALIDO             PIC X(20) OCCURS 5 TIMES.
-       77 CT-ESTADOS               PIC 9(02) VALUE ZEROES.
-
-      * VARIAVEIS PARA A VALIDACAO DO CPF
-       77 TEMP-CPF          PIC 9(11).
-       77 TEMP-DIVISAO      PIC 9(11).
-       77 ATUAL-VALOR       PIC 9(02).
-       77 POS-DIGITO        PIC 9(02) VALUE 2.
-       77 RESULT-DIGITO     PIC 9(03).
-       77 SOMATORIA         PIC 9(03).
-       77 QUOCIENTE         PIC 9(03).
-       77 RESTO             PIC 9(02).
-       77 DIGITO1           PIC 9(01).
-       77 DIGITO2           PIC 9(01).
-       77 DIGITO-VRF        PIC 9(02).
-       77 DIGITO-VRF-TMP    PIC 9(02).
-      *************************************
-
-       01     TABELA-ESTADO.
-              02 DEF-ESTADO.
-                     03 FILLER     PIC X(02) VALUE "AC".
-                     03 FILLER     PIC X(02) VALUE "AL".
-                     03 FILLER     PIC X(02) VALUE "AP".
-                     03 FILLER     PIC X(02) VALUE "AM".
-                     03 FILLER     PIC X(02) VALUE "BA".
-                     03 FILLER     PIC X(02) VALUE "CE".
-                     03 FILLER     PIC X(02) VALUE "DF".
-                     03 FILLER     PIC X(02) VALUE "ES".
-                     03 FILLER     PIC X(02) VALUE "GO".
-                     03 FILLER     PIC X(02) VALUE "MA".
-                     03 FILLER     PIC X(02) VALUE "MT".
-                     03 FILLER     PIC X(02) VALUE "MS".
-                     03 FILLER     PIC X(02) VALUE "MG".
-                     03 FILLER     PIC X(02) VALUE "PA".
-                     03 FILLER     PIC X(02) VALUE "PB".
-                     03 FILLER     PIC X(02) VALUE "PR".
-                     03 FILLER     PIC X(02) VALUE "PE".
-                     03 FILLER     PIC X(02) VALUE "PI".
-                     03 FILLER     PIC X(02) VALUE "RJ".
-                     03 FILLER     PIC X(02) VALUE "RN".
-                     03 FILLER     PIC X(02) VALUE "RS".
-                     03 FILLER     PIC X(02) VALUE "RO".
-                     03 FILLER     PIC X(02) VALUE "RR".
-                     03 FILLER     PIC X(02) VALUE "SC".
-                     03 FILLER     PIC X(02) VALUE "SP".
-                     03 FILLER     PIC X(02) VALUE "SE".
-                     03 FILLER     PIC X(02) VALUE "TO".
-
-       01     TABELA-ESTADOS-RED REDEFINES TABELA-ESTADO.
-              02 ESTADOS           PIC X(02) OCCURS 27 TIMES.
-
-       01     CAB-01.
-              02 FILLER            PIC X(31) VALUE SPACES.
-              02 FILLER            PIC X(17) VALUE "TURISMAR TURISMO".
-              02 FILLER            PIC X(32) VALUE SPACES.
-
-       01     CAB-02.
-              02 FILLER            PIC X(17) VALUE SPACES.
-              02 FILLER            PIC X(45)
-                 VALUE "RELATORIO DE DADOS DE CLIENTES INCONSISTENTES".
-              02 FILLER            PIC X(18).
-
-       01     CAB-03.
-              02 FILLER            PIC X(10) VALUE SPACES.
-              02 FILLER            PIC X(17) VALUE "CODIGO DO CLIENTE".
-              02 FILLER            PIC X(06) VALUE SPACES.
-              02 FILLER            PIC X(15) VALUE "DADOS INVALIDOS".
-              02 FILLER            PIC X(32) VALUE SPACES.
-
-       01     CAB-04.
-              02 FILLER            PIC X(80) VALUE ALL "-".
-
-       01     DETALHE-01.
-              02 FILLER            PIC X(10) VALUE SPACES.
-              02 VAR-CODIGO        PIC 999.
-              02 FILLER            PIC X(20) VALUE SPACES.
-              02 VAR-INVALIDOS     PIC X(37).
-              02 FILLER            PIC X(10) VALUE SPACES.
-
-
-       01     DETALHE-02.
-              02 FILLER            PIC X(33) VALUE SPACES.
-              02 VAR-INVALIDOS2    PIC X(37).
-              02 FILLER            PIC X(10) VALUE SPACES.
-
-      *==============================================================
-       PROCEDURE            DIVISION.
-
-       PGM-EX02.
-              PERFORM INICIO.
-              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
-              PERFORM FIM.
-              STOP RUN.
-
-       INICIO.
-              OPEN   INPUT  CADCLI
-                     OUTPUT CADOK
-                     OUTPUT RELOCOR.
-              PERFORM LEITURA.
-
-       LEITURA.
-              READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
-
-       PRINCIPAL.
-              PERFORM VALIDACAO.
-              PERFORM LEITURA.
-
-       VALIDACAO.
-              PERFORM LIMPAR-INVALIDOS.
-              PERFORM VALIDA-CPF.
-              PERFORM VALIDA-NOME.
-              PERFORM VALIDA-ESTADO.
-              PERFORM VALIDA-CIDADE.
-              PERFORM VALIDA-EMAIL.
-              IF CT-INVALIDOS EQUAL ZEROES
-                     PERFORM GRAVAOK
-              ELSE
-                     PERFORM IMPRESSAO.
-
-       LIMPAR-INVALIDOS.
-              MOVE ZEROES TO CT-INVALIDOS.
-              MOVE SPACES TO MSG-INVALIDO(1).
-              MOVE SPACES TO MSG-INVALIDO(2).
-              MOVE SPACES TO MSG-INVALIDO(3).
-              MOVE SPACES TO MSG-INVALIDO(4).
-              MOVE SPACES TO MSG-INVALIDO(5).
-
-       VALIDA-CPF.
-              IF CPF EQUAL ZEROES OR EQUAL SPACES
-                     PERFORM CPF-INVALIDO
-              ELSE
-                     PERFORM VALIDA-CPF-FORMATO.
-
-       CPF-INVALIDO.
-              ADD 1 TO CT-INVALIDOS.
-              MOVE "CPF INVALIDO" TO MSG-INVALIDO(CT-INVALIDOS).
-
-       VALIDA-CPF-FORMATO.
-              PERFORM CALCULA-DIGITO-1.
-              PERFORM CALCULA-DIGITO-2.
-              DIVIDE CPF BY 100 GIVING TEMP-CPF REMAINDER DIGITO-VRF.
-              MULTIPLY DIGITO1 BY 10 GIVING DIGITO-VRF-TMP.
-              ADD DIGITO2 TO DIGITO-VRF-TMP.
-
-              IF DIGITO-VRF-TMP NOT EQUAL DIGITO-VRF
-                     PERFORM CPF-INVALIDO.
-
-       CALCULA-DIGITO-1.
-              MOVE CPF      TO TEMP-CPF.
-              MOVE 2        TO POS-DIGITO.
-              MOVE ZEROES   TO SOMATORIA.
-              DIVIDE TEMP-CPF BY 100
-                              GIVING TEMP-CPF.
-              PERFORM CALCULA-DIGITO 9 TIMES.
-
-              DIVIDE SOMATORIA BY 11
-                               GIVING QUOCIENTE
-                               REMAINDER RESTO.
-              IF RESTO LESS THAN 2
-                     MOVE 0 TO DIGITO1
-              ELSE
-                     SUBTRACT 11 FROM RESTO GIVING DIGITO1.
-
-       CALCULA-DIGITO-2.
-              MOVE CPF      TO TEMP-CPF.
-              MOVE 2        TO POS-DIGITO.
-              MOVE ZEROES   TO SOMATORIA.
-              DIVIDE TEMP-CPF BY 10
-                              GIVING TEMP-CPF.
-              PERFORM CALCULA-DIGITO 10 TIMES.
-
-              DIVIDE SOMATORIA BY 11
-                               GIVING QUOCIENTE
-                               REMAINDER RESTO.
-
-              IF RESTO LESS THAN 2
-                     MOVE 0 TO DIGITO2
-              ELSE
-                     SUBTRACT 11 FROM RESTO GIVING DIGITO2.
-
-       CALCULA-DIGITO.
-              DIVIDE TEMP-CPF BY 10
-                              GIVING TEMP-CPF
-                              REMAINDER ATUAL-VALOR.
-              MULTIPLY ATUAL-VALOR BY POS-DIGITO GIVING RESULT-DIGITO.
-              ADD 1 TO POS-DIGITO.
-              ADD RESULT-DIGITO TO SOMATORIA.
-
-       VALIDA-NOME.
-              IF NOME EQUAL SPACES
-                     PERFORM NOME-BRANCO.
-
-       NOME-BRANCO.
-              ADD 1 TO CT-INVALIDOS.
-              MOVE "NOME NAO INFORMADO" TO MSG-INVALIDO(CT-INVALIDOS).
-
-       VALIDA-ESTADO.
-              MOVE ZEROES TO CT-ESTADOS.
-              IF ESTADO EQUAL SPACES
-                     PERFORM ESTADO-INVALIDO
-              ELSE
-                     PERFORM VALIDA-ESTADO-EXISTE.
-
-       VALIDA-ESTADO-EXISTE.
-              ADD 1 TO CT-ESTADOS.
-              IF CT-ESTADOS NOT LESS THAN 28
-                     PERFORM ESTADO-INVALIDO
-              ELSE IF ESTADOS(CT-ESTADOS) NOT EQUAL ESTADO
-                     PERFORM VALIDA-ESTADO-EXISTE.       
-
-       ESTADO-INVALIDO.
-              ADD 1 TO CT-INVALIDOS.
-              MOVE "ESTADO INVALIDO" TO MSG-INVALIDO(CT-INVALIDOS).
-
-       VALIDA-CIDADE.
-              IF CIDADE EQUAL SPACES
-                     PERFORM CIDADE-BRANCO.
-
-       CIDADE-BRANCO.
-              ADD 1 TO CT-INVALIDOS.
-              MOVE "CIDADE NAO INFORMADA" TO MSG-INVALIDO(CT-INVALIDOS).
-
-       VALIDA-EMAIL.
-              IF EMAIL EQUAL SPACES AND NOT EQUAL "NAO TEM"
-                     PERFORM EMAIL-BRANCO.
-
-       EMAIL-BRANCO.
-              ADD 1 TO CT-INVALIDOS.
-              MOVE "EMAIL SEM DESCRICAO" TO MSG-INVALIDO(CT-INVALIDOS).
-
-       GRAVAOK.
-              MOVE   CPF           TO CPF2.
-              MOVE   NOME          TO NOME2.
-              MOVE   ESTADO        TO ESTADO2.
-              MOVE   CIDADE        TO CIDADE2.
-              MOVE   EMAIL         TO EMAIL2.
-              MOVE   TELEFONE      TO TELEFONE2.
-              WRITE  REG-OK.
-
-       IMPRESSAO.
-              IF CT-LIN GREATER THAN 39
-                     PERFORM CABECALHO.
-              PERFORM IMPED.
-
-       CABECALHO.
-              ADD 1 TO CT-PAG.
-              MOVE   SPACES         TO REG-REL.
-              WRITE  REG-REL FROM CAB-01.
-              WRITE  REG-REL FROM CAB-02 AFTER ADVANCING 2 LINE.
-              WRITE  REG-REL FROM CAB-03 AFTER ADVANCING 2 LINE.
-              WRITE  REG-REL FROM CAB-04 AFTER ADVANCING 1 LINE.
-              MOVE   ZEROES TO CT-LIN.
-
-       IMPED.
-              MOVE   CODIGO        TO VAR-CODIGO.
-              MOVE   1             TO CT-EXIBE-INVLD.
-              MOVE   MSG-INVALIDO(CT-EXIBE-INVLD) TO VAR-INVALIDOS.
-              WRITE  REG-REL FROM DETALHE-01 AFTER ADVANCING 2 LINE.
-              ADD 1 TO CT-LIN.
-
-              IF CT-INVALIDOS GREATER THAN 1
-                     PERFORM IMPERRO.
-
-       IMPERRO.
-              SUBTRACT 1 FROM CT-INVALIDOS.
-              ADD      1 TO CT-EXIBE-INVLD.
-              MOVE   MSG-INVALIDO(CT-EXIBE-INVLD) TO VAR-INVALIDOS2.
-              WRITE  REG-REL FROM DETALHE-02 AFTER ADVANCING 1 LINE.
-              ADD 1 TO CT-LIN.
-              PERFORM IMPERRO UNTIL CT-INVALIDOS EQUAL 1.
-
-       FIM.
-              CLOSE  CADCLI
-                     CADOK
-                     RELOCOR.
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          EX06.
+       AUTHOR.              WAGNER BIGAL.
+       INSTALLATION.        FATEC-SP.
+       DATE-WRITTEN.        10/04/2017.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.      VERIFICA AS INFORMACOES DA LISTA DE CADASTROS
+                     E GERA UM ARQUIVO .DAT PARA OS CADASTROS VALIDOS
+                     E UM RELATORIO COM OS INVALIDOS.
+
+      *==============================================================
+       ENVIRONMENT          DIVISION.
+
+       CONFIGURATION        SECTION.
+       SOURCE-COMPUTER.     IBM-PC.
+       OBJECT-COMPUTER.     IBM-PC.
+       SPECIAL-NAMES.       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+              SELECT CADCLI ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL CADOK ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CPF2
+              FILE STATUS IS CADOK-STATUS.
+
+              SELECT RELOCOR ASSIGN TO DISK.
+
+              SELECT RELBLACK ASSIGN TO DISK.
+
+              SELECT OPTIONAL CKPT-EX06 ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL PARM-EX06 ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL PARM-PAG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
+      *==============================================================
+       DATA                 DIVISION.
+
+       FILE                 SECTION.
+
+       FD     CADCLI
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "CADCLI.DAT".
+       01     REG-ENT.
+              02 CODIGO            PIC 9(03).
+              02 CPF               PIC 9(11).
+              02 NOME              PIC X(30).
+              02 ESTADO            PIC X(02).
+              02 CIDADE            PIC X(30).
+              02 EMAIL             PIC X(30).
+              02 TELEFONE          PIC 9(10).
+      * STATUS: "A" (ativo) ou "B" (blacklist) - req 033.
+              02 STATUS-CLIENTE    PIC X(01).
+
+       FD     CADOK
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "CADOK.DAT".
+       01     REG-OK.
+              02 CPF2              PIC 9(11).
+              02 NOME2             PIC X(30).
+              02 ESTADO2           PIC X(02).
+              02 CIDADE2           PIC X(30).
+              02 EMAIL2            PIC X(30).
+              02 TELEFONE2         PIC 9(10).
+
+       FD     RELOCOR
+              LABEL RECORD IS OMITTED.
+       01     REG-REL              PIC X(80).
+
+      * RELBLACK: clientes com STATUS "B" detectados na entrada -
+      * desviados antes mesmo da validacao normal, sem chegar a ser
+      * gravados em CADOK.DAT (req 033).
+       FD     RELBLACK
+              LABEL RECORD IS OMITTED.
+       01     REG-REL-BLACK        PIC X(80).
+
+      * CKPT-EX06: checkpoint do run, gravado a cada CHECKPOINT-
+      * INTERVALO registros. Se presente e diferente de zero no
+      * INICIO, o run anterior foi interrompido no meio; CADCLI e
+      * reposicionado (via leituras de descarte) e CADOK/RELOCOR sao
+      * reabertos em EXTEND para retomar de onde parou.
+       FD     CKPT-EX06
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "CKPTEX06.DAT".
+       01     REG-CKPT-EX06.
+              02     REGISTROS-PROCESSADOS-CKPT   PIC 9(07).
+              02     GRAVADOS-PROCESSADOS-CKPT    PIC 9(07).
+              02     REJEITADOS-PROCESSADOS-CKPT  PIC 9(07).
+
+      * PARM-EX06: limiar de taxa de rejeicao (%) a partir do qual o
+      * run e sinalizado como merecedor de atencao. Se ausente ou
+      * vazio, mantem o limiar historico de 50% (req 019); o pedido
+      * de 20% de um uploader especifico entra como parametro, sem
+      * baixar o limiar padrao para todos os outros (req 037).
+       FD     PARM-EX06
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMEX06.DAT".
+       01     REG-PARM-EX06.
+              02     LIMIAR-REJEICAO-PARM         PIC 9(03).
+
+      * PARM-PAG: tamanho de pagina compartilhado entre os programas
+      * de relatorio (req 038).
+       FD     PARM-PAG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "PARMPAG.DAT".
+       COPY PARMPAG.
+
+      * RUNLOG: log de execucoes compartilhado entre os programas
+      * CADxxx (req 046).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
+       WORKING-STORAGE      SECTION.
+       77 CADOK-STATUS             PIC X(02) VALUE "00".
+       77 RUNLOG-STATUS            PIC X(02) VALUE "00".
+       01 HORA-ATUAL.
+              02 HH-ATUAL          PIC 99.
+              02 MM-ATUAL          PIC 99.
+              02 SS-ATUAL          PIC 99.
+              02 CS-ATUAL          PIC 99.
+       77 FIM-ARQ                  PIC X(03) VALUE "NAO".
+       77 FIM-PARM-PAG             PIC X(03) VALUE "NAO".
+       77 LINHAS-POR-PAGINA        PIC 9(02) VALUE 40.
+       77 LIMITE-LINHAS            PIC 9(02) VALUE 39.
+       77 CT-LIN                   PIC 9(02) VALUE 99.
+       77 CT-PAG                   PIC 9(02) VALUE ZEROES.
+       77 CT-INVALIDOS             PIC 9(02) VALUE ZEROES.
+       77 CT-EXIBE-INVLD           PIC 9(02) VALUE ZEROES.
+
+      * Cada problema detectado grava um codigo numerico estruturado
+      * (COD-INVALIDO) junto com a mensagem de texto (MSG-INVALIDO),
+      * para automacao downstream poder tabular o tipo de rejeicao
+      * sem reler o texto. Tabela ampliada para 10 posicoes para nao
+      * truncar registros com mais de 5 problemas simultaneos.
+       77 COD-CPF-INVALIDO         PIC 9(02) VALUE 01.
+       77 COD-NOME-INVALIDO        PIC 9(02) VALUE 02.
+       77 COD-ESTADO-INVALIDO      PIC 9(02) VALUE 03.
+       77 COD-CIDADE-INVALIDO      PIC 9(02) VALUE 04.
+       77 COD-EMAIL-INVALIDO       PIC 9(02) VALUE 05.
+       77 COD-TELEFONE-INVALIDO    PIC 9(02) VALUE 06.
+       77 COD-EMAIL-FORMATO-INVALIDO PIC 9(02) VALUE 07.
+       77 COD-CPF-DUPLICADO        PIC 9(02) VALUE 08.
+       77 POS-ARROBA               PIC 9(02) VALUE ZEROES.
+       77 POS-PONTO                PIC 9(02) VALUE ZEROES.
+       77 IDX-EMAIL                PIC 9(02) VALUE ZEROES.
+       01     TABELA-INVALIDOS.
+              02 OCORRENCIA-INVALIDA OCCURS 10 TIMES.
+                     03 COD-INVALIDO      PIC 9(02).
+      * Ampliado de X(20) para X(24) para caber o detalhe de qual
+      * digito verificador do CPF falhou e o valor esperado (req 043).
+                     03 MSG-INVALIDO      PIC X(24).
+       77 CT-ESTADOS               PIC 9(02) VALUE ZEROES.
+
+      * ESTADO normalizado (maiusculas, sem espaco a direita) para a
+      * comparacao em VALIDA-ESTADO-EXISTE (req 047).
+       77 ESTADO-NORM              PIC X(02) VALUE SPACES.
+
+      * Detalhe de qual digito verificador do CPF falhou, devolvido
+      * por VALCPF, e montagem da mensagem especifica (req 043).
+       77 DIGITO1-OK-SUBR          PIC X(01).
+       77 DIGITO2-OK-SUBR          PIC X(01).
+       77 DIGITO1-ESPERADO-SUBR    PIC 9(01).
+       77 DIGITO2-ESPERADO-SUBR    PIC 9(01).
+       01     MSG-DV-MONTADA.
+              02 MSG-DV-TEXTO      PIC X(23).
+              02 MSG-DV-DIGITO     PIC X(01).
+
+      * Totais de reconciliacao do run, impressos em rodape ao final
+      * (RELOCOR) para operacao confirmar LIDOS = GRAVADOS + REJEITADOS
+      * antes de liberar CADOK.DAT para os processos seguintes.
+       77 TOTAL-LIDOS              PIC 9(05) VALUE ZEROES.
+       77 TOTAL-GRAVADOS           PIC 9(05) VALUE ZEROES.
+       77 TOTAL-REJEITADOS         PIC 9(05) VALUE ZEROES.
+
+      * Limite de taxa de rejeicao (%) acima do qual o run e
+      * sinalizado via RETURN-CODE para o batch driver (req 019);
+      * tambem usado pelo alerta de rodape (req 037).
+       77 LIMIAR-REJEICAO          PIC 9(03) VALUE 50.
+       77 TAXA-REJEICAO            PIC 9(03) VALUE ZEROES.
+       77 IDX-TOTAL-COD            PIC 9(02) VALUE ZEROES.
+       01     TABELA-TOTAL-POR-COD.
+              02 TOTAL-POR-COD OCCURS 10 TIMES PIC 9(05).
+
+      * Checkpoint/restart: grava a posicao a cada N registros para
+      * nao reprocessar o arquivo inteiro apos uma falha no meio.
+       77 FIM-CKPT                 PIC X(03) VALUE "NAO".
+       77 FIM-PARM                 PIC X(03) VALUE "NAO".
+       77 REGISTROS-JA-PROCESSADOS PIC 9(07) VALUE ZEROES.
+       77 GRAVADOS-JA-PROCESSADOS  PIC 9(07) VALUE ZEROES.
+       77 REJEITADOS-JA-PROCESSADOS PIC 9(07) VALUE ZEROES.
+       77 CHECKPOINT-INTERVALO     PIC 9(05) VALUE 100.
+       77 CT-DESDE-CHECKPOINT      PIC 9(05) VALUE ZEROES.
+       77 IDX-PULAR                PIC 9(07) VALUE ZEROES.
+
+      * Deteccao de CPF duplicado entre CADCLI e CADOK: agora que
+      * CADOK e indexado por CPF2, a checagem e uma leitura pela
+      * chave (em vez da tabela em memoria usada antes de CADOK ser
+      * convertido para INDEXED).
+       77 ACHOU-CPF-DUPLICADO      PIC X(03) VALUE "NAO".
+
+      * VALIDACAO DO CPF: digitos verificadores calculados pela
+      * subrotina compartilhada VALCPF (req 027), que recebe o CPF e
+      * devolve "S"/"N" em CPF-VALIDO-SUBR.
+       77 TEMP-DIVISAO      PIC 9(11).
+       77 CPF-VALIDO-SUBR   PIC X(01).
+      *************************************
+
+       01     TABELA-ESTADO.
+              02 DEF-ESTADO.
+                     03 FILLER     PIC X(02) VALUE "AC".
+                     03 FILLER     PIC X(02) VALUE "AL".
+                     03 FILLER     PIC X(02) VALUE "AP".
+                     03 FILLER     PIC X(02) VALUE "AM".
+                     03 FILLER     PIC X(02) VALUE "BA".
+                     03 FILLER     PIC X(02) VALUE "CE".
+                     03 FILLER     PIC X(02) VALUE "DF".
+                     03 FILLER     PIC X(02) VALUE "ES".
+                     03 FILLER     PIC X(02) VALUE "GO".
+                     03 FILLER     PIC X(02) VALUE "MA".
+                     03 FILLER     PIC X(02) VALUE "MT".
+                     03 FILLER     PIC X(02) VALUE "MS".
+                     03 FILLER     PIC X(02) VALUE "MG".
+                     03 FILLER     PIC X(02) VALUE "PA".
+                     03 FILLER     PIC X(02) VALUE "PB".
+                     03 FILLER     PIC X(02) VALUE "PR".
+                     03 FILLER     PIC X(02) VALUE "PE".
+                     03 FILLER     PIC X(02) VALUE "PI".
+                     03 FILLER     PIC X(02) VALUE "RJ".
+                     03 FILLER     PIC X(02) VALUE "RN".
+                     03 FILLER     PIC X(02) VALUE "RS".
+                     03 FILLER     PIC X(02) VALUE "RO".
+                     03 FILLER     PIC X(02) VALUE "RR".
+                     03 FILLER     PIC X(02) VALUE "SC".
+                     03 FILLER     PIC X(02) VALUE "SP".
+                     03 FILLER     PIC X(02) VALUE "SE".
+                     03 FILLER     PIC X(02) VALUE "TO".
+
+       01     TABELA-ESTADOS-RED REDEFINES TABELA-ESTADO.
+              02 ESTADOS           PIC X(02) OCCURS 27 TIMES.
+
+       01     CAB-01.
+              02 FILLER            PIC X(31) VALUE SPACES.
+              02 FILLER            PIC X(17) VALUE "TURISMAR TURISMO".
+              02 FILLER            PIC X(32) VALUE SPACES.
+
+       01     CAB-02.
+              02 FILLER            PIC X(17) VALUE SPACES.
+              02 FILLER            PIC X(45)
+                 VALUE "RELATORIO DE DADOS DE CLIENTES INCONSISTENTES".
+              02 FILLER            PIC X(18).
+
+       01     CAB-03.
+              02 FILLER            PIC X(10) VALUE SPACES.
+              02 FILLER            PIC X(17) VALUE "CODIGO DO CLIENTE".
+              02 FILLER            PIC X(12) VALUE SPACES.
+              02 FILLER            PIC X(03) VALUE "COD".
+              02 FILLER            PIC X(04) VALUE SPACES.
+              02 FILLER            PIC X(15) VALUE "DADOS INVALIDOS".
+              02 FILLER            PIC X(19) VALUE SPACES.
+
+       01     CAB-04.
+              02 FILLER            PIC X(80) VALUE ALL "-".
+
+       01     DETALHE-01.
+              02 FILLER            PIC X(10) VALUE SPACES.
+              02 VAR-CODIGO        PIC 999.
+              02 FILLER            PIC X(12) VALUE SPACES.
+              02 VAR-COD-ERRO      PIC 99.
+              02 FILLER            PIC X(04) VALUE SPACES.
+              02 VAR-INVALIDOS     PIC X(33).
+              02 FILLER            PIC X(10) VALUE SPACES.
+
+
+       01     DETALHE-02.
+              02 FILLER            PIC X(25) VALUE SPACES.
+              02 VAR-COD-ERRO2     PIC 99.
+              02 FILLER            PIC X(04) VALUE SPACES.
+              02 VAR-INVALIDOS2    PIC X(33).
+              02 FILLER            PIC X(10) VALUE SPACES.
+
+       01     CAB-RODAPE.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER            PIC X(30)
+                 VALUE "Totais de reconciliacao do run".
+              02 FILLER            PIC X(45) VALUE SPACES.
+
+       01     ROD-LIDOS.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER            PIC X(28)
+                 VALUE "Lidos de CADCLI:           ".
+              02 VAR-TOTAL-LIDOS   PIC ZZ.ZZ9.
+              02 FILLER            PIC X(42) VALUE SPACES.
+
+       01     ROD-GRAVADOS.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER            PIC X(28)
+                 VALUE "Gravados em CADOK:         ".
+              02 VAR-TOTAL-GRAVADOS PIC ZZ.ZZ9.
+              02 FILLER            PIC X(42) VALUE SPACES.
+
+       01     ROD-REJEITADOS.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER            PIC X(28)
+                 VALUE "Rejeitados em RELOCOR:     ".
+              02 VAR-TOTAL-REJEITADOS PIC ZZ.ZZ9.
+              02 FILLER            PIC X(42) VALUE SPACES.
+
+       01     CAB-RODAPE-COD.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER            PIC X(30)
+                 VALUE "Rejeicoes por codigo de motivo".
+              02 FILLER            PIC X(45) VALUE SPACES.
+
+      * Alerta visivel no proprio relatorio quando a taxa de rejeicao
+      * ultrapassa o limiar - ate agora so havia o RETURN-CODE (req
+      * 019), que passa batido se ninguem checa o log do job (req 037).
+       01     ALERTA-REJEICAO.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER            PIC X(16)
+                 VALUE "*** ATENCAO -- ".
+              02 FILLER            PIC X(20)
+                 VALUE "TAXA DE REJEICAO DE ".
+              02 VAR-TAXA-ALERTA   PIC ZZ9.
+              02 FILLER            PIC X(17)
+                 VALUE "% EXCEDE O LIMITE".
+              02 FILLER            PIC X(01) VALUE SPACES.
+              02 VAR-LIMIAR-ALERTA PIC ZZ9.
+              02 FILLER            PIC X(04) VALUE "% **".
+              02 FILLER            PIC X(07) VALUE SPACES.
+
+       77     TOTAL-BLACKLIST      PIC 9(05) VALUE ZEROES.
+       01     CAB-BLACK-01.
+              02 FILLER            PIC X(10) VALUE SPACES.
+              02 FILLER            PIC X(44)
+                 VALUE "CLIENTES BLOQUEADOS (BLACKLIST) NA ENTRADA".
+              02 FILLER            PIC X(26) VALUE SPACES.
+
+       01     DETALHE-BLACK.
+              02 FILLER            PIC X(10) VALUE SPACES.
+              02 VAR-CODIGO-BLACK  PIC 999.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 VAR-NOME-BLACK    PIC X(30).
+              02 FILLER            PIC X(32) VALUE SPACES.
+
+       01     DET-RODAPE-COD.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 FILLER            PIC X(08) VALUE "Codigo ".
+              02 VAR-RODAPE-COD    PIC 99.
+              02 FILLER            PIC X(05) VALUE SPACES.
+              02 VAR-RODAPE-QTD    PIC ZZ.ZZ9.
+              02 FILLER            PIC X(58) VALUE SPACES.
+
+      *==============================================================
+       PROCEDURE            DIVISION.
+
+       PGM-EX02.
+              PERFORM INICIO.
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+              PERFORM FIM.
+              STOP RUN.
+
+       INICIO.
+              PERFORM LER-CHECKPOINT.
+              PERFORM LER-PARAMETRO.
+              PERFORM LER-PARAMETRO-PAGINA.
+              OPEN   INPUT  CADCLI.
+              IF REGISTROS-JA-PROCESSADOS GREATER THAN ZEROES
+                     OPEN I-O CADOK
+                     OPEN EXTEND RELOCOR
+                     OPEN EXTEND RELBLACK
+                     MOVE REGISTROS-JA-PROCESSADOS TO TOTAL-LIDOS
+                     MOVE GRAVADOS-JA-PROCESSADOS TO TOTAL-GRAVADOS
+                     MOVE REJEITADOS-JA-PROCESSADOS TO TOTAL-REJEITADOS
+                     PERFORM PULAR-PROCESSADOS
+              ELSE
+      * Run novo (nao e um restart): recria CADOK vazio (indexado nao
+      * aceita OPEN OUTPUT sobre um arquivo ja existente mais tarde,
+      * entao cria e fecha antes de reabrir em I-O para permitir
+      * tambem a leitura usada na checagem de CPF duplicado).
+                     OPEN OUTPUT CADOK
+                     CLOSE CADOK
+                     OPEN I-O CADOK
+                     OPEN OUTPUT RELOCOR
+                     OPEN OUTPUT RELBLACK.
+              PERFORM LEITURA.
+
+      * PARM-EX06: permite rebaixar o limiar de taxa de rejeicao para
+      * um upload especifico, sem recompilar o programa (req 037).
+       LER-PARAMETRO.
+              OPEN INPUT PARM-EX06.
+              READ PARM-EX06
+                     AT END
+                     MOVE "SIM" TO FIM-PARM.
+              IF FIM-PARM EQUAL "NAO" AND LIMIAR-REJEICAO-PARM
+                 GREATER THAN ZEROES
+                     MOVE LIMIAR-REJEICAO-PARM TO LIMIAR-REJEICAO.
+              CLOSE PARM-EX06.
+
+      * PARM-PAG: se presente e nao-zero, sobrescreve o tamanho de
+      * pagina historico deste programa (req 038).
+       LER-PARAMETRO-PAGINA.
+              OPEN INPUT PARM-PAG.
+              READ PARM-PAG
+                     AT END
+                     MOVE "SIM" TO FIM-PARM-PAG.
+              IF FIM-PARM-PAG EQUAL "NAO" AND LINHAS-POR-PAGINA-PARM
+                 GREATER THAN ZEROES
+                     MOVE LINHAS-POR-PAGINA-PARM TO LINHAS-POR-PAGINA
+                     COMPUTE LIMITE-LINHAS = LINHAS-POR-PAGINA - 1
+              END-IF.
+              CLOSE PARM-PAG.
+
+      * Le o checkpoint do run anterior, se existir. Arquivo ausente
+      * ou com zero indica um run novo, comecando do inicio.
+       LER-CHECKPOINT.
+              OPEN INPUT CKPT-EX06.
+              READ CKPT-EX06
+                     AT END MOVE "SIM" TO FIM-CKPT.
+              IF FIM-CKPT EQUAL "NAO"
+                     MOVE REGISTROS-PROCESSADOS-CKPT
+                       TO REGISTROS-JA-PROCESSADOS
+                     MOVE GRAVADOS-PROCESSADOS-CKPT
+                       TO GRAVADOS-JA-PROCESSADOS
+                     MOVE REJEITADOS-PROCESSADOS-CKPT
+                       TO REJEITADOS-JA-PROCESSADOS.
+              CLOSE CKPT-EX06.
+
+      * Descarta por leitura os registros ja processados no run
+      * anterior, reposicionando CADCLI para retomar o processamento.
+       PULAR-PROCESSADOS.
+              PERFORM VARYING IDX-PULAR FROM 1 BY 1
+                      UNTIL IDX-PULAR GREATER THAN
+                            REGISTROS-JA-PROCESSADOS
+                      READ CADCLI AT END MOVE "SIM" TO FIM-ARQ
+              END-PERFORM.
+
+       LEITURA.
+              READ CADCLI
+                     AT END MOVE "SIM" TO FIM-ARQ
+                     NOT AT END ADD 1 TO TOTAL-LIDOS
+              END-READ.
+
+       PRINCIPAL.
+              PERFORM VALIDACAO.
+              ADD 1 TO CT-DESDE-CHECKPOINT.
+              IF CT-DESDE-CHECKPOINT NOT LESS THAN CHECKPOINT-INTERVALO
+                     PERFORM GRAVA-CHECKPOINT
+                     MOVE ZEROES TO CT-DESDE-CHECKPOINT.
+              PERFORM LEITURA.
+
+      * Grava o total de registros ja processados, para que um
+      * reinicio apos falha saiba de onde retomar.
+       GRAVA-CHECKPOINT.
+              OPEN OUTPUT CKPT-EX06.
+              MOVE TOTAL-LIDOS TO REGISTROS-PROCESSADOS-CKPT.
+              MOVE TOTAL-GRAVADOS TO GRAVADOS-PROCESSADOS-CKPT.
+              MOVE TOTAL-REJEITADOS TO REJEITADOS-PROCESSADOS-CKPT.
+              WRITE REG-CKPT-EX06.
+              CLOSE CKPT-EX06.
+
+       VALIDACAO.
+              IF STATUS-CLIENTE EQUAL "B"
+                     PERFORM IMPRIME-BLACKLIST
+              ELSE
+                     PERFORM LIMPAR-INVALIDOS
+                     PERFORM NORMALIZA-NOME-CIDADE
+                     PERFORM VALIDA-CPF
+                     PERFORM VALIDA-NOME
+                     PERFORM VALIDA-ESTADO
+                     PERFORM VALIDA-CIDADE
+                     PERFORM VALIDA-EMAIL
+                     PERFORM VALIDA-TELEFONE
+                     PERFORM VALIDA-CPF-DUPLICADO
+                     IF CT-INVALIDOS EQUAL ZEROES
+                            PERFORM GRAVAOK
+                     ELSE
+                            PERFORM IMPRESSAO
+                     END-IF
+              END-IF.
+
+      * Cliente bloqueado (STATUS "B") na entrada: nunca chega a ser
+      * validado nem gravado em CADOK.DAT, apenas registrado em
+      * RELBLACK (req 033).
+       IMPRIME-BLACKLIST.
+              ADD 1 TO TOTAL-BLACKLIST.
+              ADD 1 TO TOTAL-REJEITADOS.
+              IF TOTAL-BLACKLIST EQUAL 1
+                     WRITE REG-REL-BLACK FROM CAB-BLACK-01
+                           AFTER ADVANCING 1 LINE.
+              MOVE   CODIGO TO VAR-CODIGO-BLACK.
+              MOVE   NOME   TO VAR-NOME-BLACK.
+              WRITE  REG-REL-BLACK FROM DETALHE-BLACK
+                     AFTER ADVANCING 2 LINES.
+
+      * Remove acentos de NOME e CIDADE antes de validar/gravar (req
+      * 028), para que o agrupamento por cidade em EX04 (ME03) nao
+      * separe "Sao Paulo" de "São Paulo".
+       NORMALIZA-NOME-CIDADE.
+              CALL "NORMTXT" USING NOME.
+              CALL "NORMTXT" USING CIDADE.
+
+       LIMPAR-INVALIDOS.
+              MOVE ZEROES TO CT-INVALIDOS.
+              PERFORM VARYING CT-EXIBE-INVLD FROM 1 BY 1
+                      UNTIL CT-EXIBE-INVLD GREATER THAN 10
+                      MOVE ZEROES TO COD-INVALIDO(CT-EXIBE-INVLD)
+                      MOVE SPACES TO MSG-INVALIDO(CT-EXIBE-INVLD)
+              END-PERFORM.
+              MOVE ZEROES TO CT-EXIBE-INVLD.
+
+       VALIDA-CPF.
+              IF CPF EQUAL ZEROES OR EQUAL SPACES
+                     PERFORM CPF-INVALIDO
+              ELSE
+                     PERFORM VALIDA-CPF-FORMATO.
+
+       CPF-INVALIDO.
+              ADD 1 TO TOTAL-POR-COD(COD-CPF-INVALIDO).
+              IF CT-INVALIDOS LESS THAN 10
+                     ADD 1 TO CT-INVALIDOS
+                     MOVE COD-CPF-INVALIDO TO COD-INVALIDO(CT-INVALIDOS)
+                     MOVE "CPF INVALIDO" TO MSG-INVALIDO(CT-INVALIDOS).
+
+       VALIDA-CPF-FORMATO.
+              CALL "VALCPF" USING CPF CPF-VALIDO-SUBR
+                   DIGITO1-OK-SUBR DIGITO2-OK-SUBR
+                   DIGITO1-ESPERADO-SUBR DIGITO2-ESPERADO-SUBR.
+              IF CPF-VALIDO-SUBR NOT EQUAL "S"
+                     PERFORM CPF-DIGITO-INVALIDO.
+
+      * Identifica, a partir do detalhe devolvido por VALCPF, se foi o
+      * 1o digito verificador, o 2o, ou ambos que nao bateram, e qual
+      * era o valor esperado - para o operador saber exatamente o que
+      * reteclar em vez de so "CPF INVALIDO" (req 043).
+       CPF-DIGITO-INVALIDO.
+              ADD 1 TO TOTAL-POR-COD(COD-CPF-INVALIDO).
+              MOVE SPACE TO MSG-DV-DIGITO.
+              IF DIGITO1-OK-SUBR EQUAL "N" AND DIGITO2-OK-SUBR EQUAL "N"
+                     MOVE "AMBOS DIGITOS INVALIDOS" TO MSG-DV-TEXTO
+              ELSE IF DIGITO1-OK-SUBR EQUAL "N"
+                     MOVE "DIGITO 1 INVALIDO, ESP " TO MSG-DV-TEXTO
+                     MOVE DIGITO1-ESPERADO-SUBR     TO MSG-DV-DIGITO
+              ELSE
+                     MOVE "DIGITO 2 INVALIDO, ESP " TO MSG-DV-TEXTO
+                     MOVE DIGITO2-ESPERADO-SUBR     TO MSG-DV-DIGITO.
+              IF CT-INVALIDOS LESS THAN 10
+                     ADD 1 TO CT-INVALIDOS
+                     MOVE COD-CPF-INVALIDO TO
+                          COD-INVALIDO(CT-INVALIDOS)
+                     MOVE MSG-DV-MONTADA TO
+                          MSG-INVALIDO(CT-INVALIDOS)
+              END-IF.
+
+       VALIDA-NOME.
+              IF NOME EQUAL SPACES
+                     PERFORM NOME-BRANCO.
+
+       NOME-BRANCO.
+              ADD 1 TO TOTAL-POR-COD(COD-NOME-INVALIDO).
+              IF CT-INVALIDOS LESS THAN 10
+                     ADD 1 TO CT-INVALIDOS
+                     MOVE COD-NOME-INVALIDO
+                       TO COD-INVALIDO(CT-INVALIDOS)
+                     MOVE "NOME NAO INFORMADO"
+                       TO MSG-INVALIDO(CT-INVALIDOS).
+
+       VALIDA-ESTADO.
+              MOVE ZEROES TO CT-ESTADOS.
+              IF ESTADO EQUAL SPACES
+                     PERFORM ESTADO-INVALIDO
+              ELSE
+                     PERFORM NORMALIZA-ESTADO
+                     PERFORM VALIDA-ESTADO-EXISTE.
+
+      * Maiusculiza ESTADO antes de comparar com a tabela, para que
+      * "sp" valide do mesmo jeito que "SP" (req 047).
+       NORMALIZA-ESTADO.
+              MOVE ESTADO TO ESTADO-NORM.
+              INSPECT ESTADO-NORM CONVERTING
+                 "abcdefghijklmnopqrstuvwxyz"
+                 TO    "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       VALIDA-ESTADO-EXISTE.
+              ADD 1 TO CT-ESTADOS.
+              IF CT-ESTADOS NOT LESS THAN 28
+                     PERFORM ESTADO-INVALIDO
+              ELSE IF ESTADOS(CT-ESTADOS) NOT EQUAL ESTADO-NORM
+                     PERFORM VALIDA-ESTADO-EXISTE.
+
+       ESTADO-INVALIDO.
+              ADD 1 TO TOTAL-POR-COD(COD-ESTADO-INVALIDO).
+              IF CT-INVALIDOS LESS THAN 10
+                     ADD 1 TO CT-INVALIDOS
+                     MOVE COD-ESTADO-INVALIDO TO
+                          COD-INVALIDO(CT-INVALIDOS)
+                     MOVE "ESTADO INVALIDO" TO
+                          MSG-INVALIDO(CT-INVALIDOS).
+
+       VALIDA-CIDADE.
+              IF CIDADE EQUAL SPACES
+                     PERFORM CIDADE-BRANCO.
+
+       CIDADE-BRANCO.
+              ADD 1 TO TOTAL-POR-COD(COD-CIDADE-INVALIDO).
+              IF CT-INVALIDOS LESS THAN 10
+                     ADD 1 TO CT-INVALIDOS
+                     MOVE COD-CIDADE-INVALIDO TO
+                          COD-INVALIDO(CT-INVALIDOS)
+                     MOVE "CIDADE NAO INFORMADA" TO
+                          MSG-INVALIDO(CT-INVALIDOS).
+
+       VALIDA-EMAIL.
+              IF EMAIL EQUAL SPACES AND NOT EQUAL "NAO TEM"
+                     PERFORM EMAIL-BRANCO
+              ELSE IF EMAIL NOT EQUAL SPACES
+                  AND EMAIL NOT EQUAL "NAO TEM"
+                     PERFORM VALIDA-EMAIL-FORMATO.
+
+       EMAIL-BRANCO.
+              ADD 1 TO TOTAL-POR-COD(COD-EMAIL-INVALIDO).
+              IF CT-INVALIDOS LESS THAN 10
+                     ADD 1 TO CT-INVALIDOS
+                     MOVE COD-EMAIL-INVALIDO TO
+                          COD-INVALIDO(CT-INVALIDOS)
+                     MOVE "EMAIL SEM DESCRICAO" TO
+                          MSG-INVALIDO(CT-INVALIDOS).
+
+      * Exige um "@" seguido, em algum ponto posterior, de um ".",
+      * padrao minimo para rejeitar enderecos claramente invalidos
+      * que ja chegaram ao CADOK.DAT e geraram rejeicoes de campanha.
+       VALIDA-EMAIL-FORMATO.
+              MOVE ZEROES TO POS-ARROBA POS-PONTO.
+              PERFORM VARYING IDX-EMAIL FROM 1 BY 1
+                      UNTIL IDX-EMAIL GREATER THAN 30
+                      IF EMAIL(IDX-EMAIL:1) EQUAL "@"
+                        AND POS-ARROBA EQUAL ZEROES
+                             MOVE IDX-EMAIL TO POS-ARROBA
+                      END-IF
+              END-PERFORM.
+              IF POS-ARROBA GREATER THAN ZEROES
+                     PERFORM VARYING IDX-EMAIL FROM POS-ARROBA BY 1
+                             UNTIL IDX-EMAIL GREATER THAN 30
+                             IF EMAIL(IDX-EMAIL:1) EQUAL "."
+                                  MOVE IDX-EMAIL TO POS-PONTO
+                             END-IF
+                     END-PERFORM.
+              IF POS-ARROBA EQUAL ZEROES
+                OR POS-PONTO EQUAL ZEROES
+                OR POS-PONTO EQUAL POS-ARROBA + 1
+                     PERFORM EMAIL-FORMATO-INVALIDO.
+
+       EMAIL-FORMATO-INVALIDO.
+              ADD 1 TO TOTAL-POR-COD(COD-EMAIL-FORMATO-INVALIDO).
+              IF CT-INVALIDOS LESS THAN 10
+                     ADD 1 TO CT-INVALIDOS
+                     MOVE COD-EMAIL-FORMATO-INVALIDO
+                       TO COD-INVALIDO(CT-INVALIDOS)
+                     MOVE "EMAIL FORMATO INVALIDO"
+                       TO MSG-INVALIDO(CT-INVALIDOS).
+
+      * Rejeita telefone totalmente zerado ou com menos de 7 digitos
+      * significativos (numero incompleto/inutilizavel).
+       VALIDA-TELEFONE.
+              IF TELEFONE EQUAL ZEROES OR TELEFONE LESS THAN 1000000
+                     PERFORM TELEFONE-INVALIDO.
+
+       TELEFONE-INVALIDO.
+              ADD 1 TO TOTAL-POR-COD(COD-TELEFONE-INVALIDO).
+              IF CT-INVALIDOS LESS THAN 10
+                     ADD 1 TO CT-INVALIDOS
+                     MOVE COD-TELEFONE-INVALIDO
+                       TO COD-INVALIDO(CT-INVALIDOS)
+                     MOVE "TELEFONE INVALIDO"
+                       TO MSG-INVALIDO(CT-INVALIDOS).
+
+      * Compara o CPF do registro atual contra os CPFs ja gravados em
+      * CADOK (de runs anteriores ou deste mesmo run), sinalizando uma
+      * nova rejeicao em vez de deixar a mala-direta duplicar o envio.
+      * CADOK e indexado por CPF2, entao a checagem e uma leitura pela
+      * chave em vez de uma tabela em memoria.
+       VALIDA-CPF-DUPLICADO.
+              MOVE "NAO" TO ACHOU-CPF-DUPLICADO.
+              MOVE CPF   TO CPF2.
+              READ CADOK KEY IS CPF2
+                     INVALID KEY
+                            CONTINUE
+                     NOT INVALID KEY
+                            MOVE "SIM" TO ACHOU-CPF-DUPLICADO
+              END-READ.
+              IF ACHOU-CPF-DUPLICADO EQUAL "SIM"
+                     PERFORM CPF-DUPLICADO-INVALIDO.
+
+       CPF-DUPLICADO-INVALIDO.
+              ADD 1 TO TOTAL-POR-COD(COD-CPF-DUPLICADO).
+              IF CT-INVALIDOS LESS THAN 10
+                     ADD 1 TO CT-INVALIDOS
+                     MOVE COD-CPF-DUPLICADO
+                       TO COD-INVALIDO(CT-INVALIDOS)
+                     MOVE "CPF DUPLICADO"
+                       TO MSG-INVALIDO(CT-INVALIDOS).
+
+       GRAVAOK.
+              MOVE   CPF           TO CPF2.
+              MOVE   NOME          TO NOME2.
+              MOVE   ESTADO        TO ESTADO2.
+              MOVE   CIDADE        TO CIDADE2.
+              MOVE   EMAIL         TO EMAIL2.
+              MOVE   TELEFONE      TO TELEFONE2.
+              WRITE  REG-OK
+                     INVALID KEY
+                            PERFORM CPF-DUPLICADO-INVALIDO
+                     NOT INVALID KEY
+                            ADD 1 TO TOTAL-GRAVADOS
+              END-WRITE.
+
+       IMPRESSAO.
+              ADD 1 TO TOTAL-REJEITADOS.
+              IF CT-LIN GREATER THAN LIMITE-LINHAS
+                     PERFORM CABECALHO.
+              PERFORM IMPED.
+
+       CABECALHO.
+              ADD 1 TO CT-PAG.
+              MOVE   SPACES         TO REG-REL.
+              WRITE  REG-REL FROM CAB-01.
+              WRITE  REG-REL FROM CAB-02 AFTER ADVANCING 2 LINE.
+              WRITE  REG-REL FROM CAB-03 AFTER ADVANCING 2 LINE.
+              WRITE  REG-REL FROM CAB-04 AFTER ADVANCING 1 LINE.
+              MOVE   ZEROES TO CT-LIN.
+
+       IMPED.
+              MOVE   CODIGO        TO VAR-CODIGO.
+              MOVE   1             TO CT-EXIBE-INVLD.
+              MOVE   COD-INVALIDO(CT-EXIBE-INVLD) TO VAR-COD-ERRO.
+              MOVE   MSG-INVALIDO(CT-EXIBE-INVLD) TO VAR-INVALIDOS.
+              WRITE  REG-REL FROM DETALHE-01 AFTER ADVANCING 2 LINE.
+              ADD 1 TO CT-LIN.
+
+              IF CT-INVALIDOS GREATER THAN 1
+                     PERFORM IMPERRO.
+
+       IMPERRO.
+              SUBTRACT 1 FROM CT-INVALIDOS.
+              ADD      1 TO CT-EXIBE-INVLD.
+              MOVE   COD-INVALIDO(CT-EXIBE-INVLD) TO VAR-COD-ERRO2.
+              MOVE   MSG-INVALIDO(CT-EXIBE-INVLD) TO VAR-INVALIDOS2.
+              WRITE  REG-REL FROM DETALHE-02 AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN.
+              PERFORM IMPERRO UNTIL CT-INVALIDOS EQUAL 1.
+
+       FIM.
+              MOVE ZEROES TO REG-CKPT-EX06.
+              OPEN OUTPUT CKPT-EX06.
+              WRITE REG-CKPT-EX06.
+              CLOSE CKPT-EX06.
+              PERFORM VERIFICA-RETURN-CODE.
+              PERFORM RODAPE.
+              PERFORM GRAVA-RUNLOG.
+              CLOSE  CADCLI
+                     CADOK
+                     RELOCOR
+                     RELBLACK.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (EX01 ME02, req 041).
+       GRAVA-RUNLOG.
+              MOVE   "EX06"           TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG      FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL       FROM TIME.
+              MOVE   HH-ATUAL         TO HH-RUNLOG.
+              MOVE   MM-ATUAL         TO MM-RUNLOG.
+              MOVE   SS-ATUAL         TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS      TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-GRAVADOS   TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
+
+      * Sinaliza para a cadeia de processamento (batch driver) que
+      * este run merece atencao: taxa de rejeicao acima do limite ou
+      * nenhum registro valido gravado em CADOK, apesar de ter lido
+      * registros de entrada. O driver confere o RETURN-CODE de cada
+      * etapa antes de acionar a proxima.
+       VERIFICA-RETURN-CODE.
+              MOVE ZEROES TO RETURN-CODE.
+              IF TOTAL-LIDOS GREATER THAN ZEROES
+                     COMPUTE TAXA-REJEICAO ROUNDED =
+                             TOTAL-REJEITADOS * 100 / TOTAL-LIDOS
+                     IF TAXA-REJEICAO GREATER THAN LIMIAR-REJEICAO
+                       OR TOTAL-GRAVADOS EQUAL ZEROES
+                             MOVE 1 TO RETURN-CODE
+                     END-IF
+              END-IF.
+
+       RODAPE.
+              MOVE   TOTAL-LIDOS      TO VAR-TOTAL-LIDOS.
+              MOVE   TOTAL-GRAVADOS   TO VAR-TOTAL-GRAVADOS.
+              MOVE   TOTAL-REJEITADOS TO VAR-TOTAL-REJEITADOS.
+              WRITE  REG-REL FROM CAB-RODAPE AFTER ADVANCING 3 LINES.
+              WRITE  REG-REL FROM ROD-LIDOS AFTER ADVANCING 2 LINES.
+              WRITE  REG-REL FROM ROD-GRAVADOS AFTER ADVANCING 1 LINE.
+              WRITE  REG-REL FROM ROD-REJEITADOS AFTER ADVANCING 1 LINE.
+              IF TAXA-REJEICAO GREATER THAN LIMIAR-REJEICAO
+                     MOVE TAXA-REJEICAO   TO VAR-TAXA-ALERTA
+                     MOVE LIMIAR-REJEICAO TO VAR-LIMIAR-ALERTA
+                     WRITE REG-REL FROM ALERTA-REJEICAO
+                           AFTER ADVANCING 2 LINES.
+              WRITE  REG-REL FROM CAB-RODAPE-COD
+                     AFTER ADVANCING 2 LINES.
+              PERFORM VARYING IDX-TOTAL-COD FROM 1 BY 1
+                      UNTIL IDX-TOTAL-COD GREATER THAN 10
+                      IF TOTAL-POR-COD(IDX-TOTAL-COD) GREATER THAN
+                           ZEROES
+                             MOVE IDX-TOTAL-COD TO VAR-RODAPE-COD
+                             MOVE TOTAL-POR-COD(IDX-TOTAL-COD)
+                                  TO VAR-RODAPE-QTD
+                             WRITE REG-REL FROM DET-RODAPE-COD
+                                   AFTER ADVANCING 1 LINE
+                      END-IF
+              END-PERFORM.
