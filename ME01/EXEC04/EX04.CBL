@@ -0,0 +1,287 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          EX04.
+       AUTHOR.              WAGNER BIGAL.
+       INSTALLATION.        FATEC-SP.
+       DATE-WRITTEN.        08/08/2026.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.      ACUMULA, TERMO A TERMO, OS REGISTROS GRAVADOS
+      *              PELO EX03 (ME01) EM CADATU.DAT - QUE E
+      *              SOBRESCRITO A CADA EXECUCAO - EM UM HISTORICO
+      *              PERSISTENTE (HISTGPA.DAT) E CALCULA A MEDIA
+      *              ACUMULADA (GPA) POR ALUNO AO LONGO DOS TERMOS
+      *              JA LANCADOS, PRODUZINDO UM HISTORICO ESCOLAR.
+
+      *==============================================================
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      IBM-PC.
+       OBJECT-COMPUTER.      IBM-PC.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+              SELECT CADATU ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OPTIONAL HISTGPA ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT RELGPA ASSIGN TO DISK.
+
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
+      *==============================================================
+       DATA                 DIVISION.
+       FILE                 SECTION.
+
+      * CADATU: saida do termo que acabou de ser processado pelo
+      * EX03 (mesmo layout de REG-SAI, incluindo TERMO-SAI do
+      * req 030, aqui usado para rotular a que termo cada media
+      * pertence).
+       FD     CADATU
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "CADATU.DAT".
+       01     REG-ATU.
+              02 NUMERO-ATU        PIC 9(05).
+              02 MEDIA-ATU         PIC 9(02)V99.
+              02 SITUACAO-ATU      PIC X(09).
+              02 TERMO-ATU         PIC 9(02).
+
+      * HISTGPA: historico persistente, um registro por aluno/termo,
+      * acumulado ao longo de varias execucoes deste programa (e
+      * portanto de varios runs de EX03 ao longo dos termos).
+       FD     HISTGPA
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "HISTGPA.DAT".
+       01     REG-HIST.
+              02 NUMERO-HIST       PIC 9(05).
+              02 TERMO-HIST        PIC 9(02).
+              02 MEDIA-HIST        PIC 9(02)V99.
+
+       FD     RELGPA
+              LABEL RECORD IS OMITTED.
+       01     REG-REL              PIC X(80).
+
+      * RUNLOG: log de execucoes compartilhado entre os programas que
+      * gravam um cadastro ou relatorio de saida (req 046).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
+
+       WORKING-STORAGE      SECTION.
+       77     FIM-ATU       PIC X(03) VALUE "NAO".
+       77     FIM-HIST      PIC X(03) VALUE "NAO".
+       77     RUNLOG-STATUS PIC X(02) VALUE "00".
+       77     TOTAL-LIDOS   PIC 9(04) VALUE ZEROS.
+       01     HORA-ATUAL.
+              02 HH-ATUAL   PIC 9(02).
+              02 MM-ATUAL   PIC 9(02).
+              02 SS-ATUAL   PIC 9(02).
+
+       77     TOTAL-HIST    PIC 9(04) VALUE ZEROS.
+       77     IDX-HIST      PIC 9(04) VALUE ZEROS.
+       77     ACHOU-HIST    PIC X(03) VALUE "NAO".
+       01     TABELA-HIST.
+              02 HIST-REG   OCCURS 2000 TIMES.
+                     03 NUMERO-HIST-TAB PIC 9(05).
+                     03 TERMO-HIST-TAB  PIC 9(02).
+                     03 MEDIA-HIST-TAB  PIC 9(02)V99.
+
+       77     TOTAL-ALUNOS-GPA PIC 9(03) VALUE ZEROS.
+       77     IDX-ALUNO-GPA    PIC 9(03) VALUE ZEROS.
+       77     ACHOU-ALUNO-GPA  PIC X(03) VALUE "NAO".
+       01     TABELA-ALUNOS-GPA.
+              02 ALUNO-GPA-REG OCCURS 200 TIMES.
+                     03 NUMERO-GPA-TAB    PIC 9(05).
+                     03 QTD-TERMOS-TAB    PIC 9(02).
+                     03 SOMA-MEDIAS-TAB   PIC 9(04)V99.
+
+       77     GPA-CALC      PIC 9(02)V99 VALUE ZEROS.
+
+       01     CAB-GPA-01.
+              02 FILLER     PIC X(18) VALUE SPACES.
+              02 FILLER     PIC X(33)
+                 VALUE "HISTORICO ESCOLAR - GPA ACUMULADO".
+              02 FILLER     PIC X(29) VALUE SPACES.
+
+       01     CAB-GPA-02.
+              02 FILLER     PIC X(05) VALUE SPACES.
+              02 FILLER     PIC X(06) VALUE "NUMERO".
+              02 FILLER     PIC X(06) VALUE SPACES.
+              02 FILLER     PIC X(06) VALUE "TERMOS".
+              02 FILLER     PIC X(06) VALUE SPACES.
+              02 FILLER     PIC X(03) VALUE "GPA".
+
+       01     DETALHE-GPA.
+              02 FILLER          PIC X(05) VALUE SPACES.
+              02 VAR-NUMERO-GPA  PIC 9(05).
+              02 FILLER          PIC X(08) VALUE SPACES.
+              02 VAR-QTD-TERMOS  PIC Z9.
+              02 FILLER          PIC X(08) VALUE SPACES.
+              02 VAR-GPA         PIC Z9,99.
+
+      *==============================================================
+       PROCEDURE            DIVISION.
+
+       PGM-EX04.
+              PERFORM INICIO.
+              PERFORM MESCLA-TERMO-ATUAL.
+              PERFORM REGRAVA-HISTORICO.
+              PERFORM CALCULA-GPA.
+              PERFORM IMPRIME-GPA.
+              PERFORM FIM.
+              STOP RUN.
+
+       INICIO.
+              PERFORM CARREGA-HISTORICO.
+              OPEN INPUT CADATU.
+
+      * Le o historico persistente ja existente, se houver, para a
+      * tabela em memoria (mesmo esquema de TABELA-PAGOS/EX01 ME02
+      * para um arquivo opcional carregado por completo no INICIO).
+       CARREGA-HISTORICO.
+              OPEN INPUT HISTGPA.
+              PERFORM UNTIL FIM-HIST EQUAL "SIM"
+                      READ HISTGPA
+                             AT END MOVE "SIM" TO FIM-HIST
+                             NOT AT END
+                                  IF TOTAL-HIST LESS THAN 2000
+                                       ADD 1 TO TOTAL-HIST
+                                       MOVE NUMERO-HIST TO
+                                          NUMERO-HIST-TAB(TOTAL-HIST)
+                                       MOVE TERMO-HIST TO
+                                          TERMO-HIST-TAB(TOTAL-HIST)
+                                       MOVE MEDIA-HIST TO
+                                          MEDIA-HIST-TAB(TOTAL-HIST)
+                                  END-IF
+                      END-READ
+              END-PERFORM.
+              CLOSE HISTGPA.
+
+      * Acrescenta ao historico em memoria os registros do termo
+      * atual (CADATU.DAT) que ainda nao tinham sido lancados -
+      * evita duplicar o mesmo aluno/termo se este programa for
+      * executado mais de uma vez sobre o mesmo CADATU.DAT.
+       MESCLA-TERMO-ATUAL.
+              PERFORM UNTIL FIM-ATU EQUAL "SIM"
+                      READ CADATU
+                             AT END MOVE "SIM" TO FIM-ATU
+                             NOT AT END
+                                  ADD 1 TO TOTAL-LIDOS
+                                  PERFORM VERIFICA-E-ACRESCENTA
+                      END-READ
+              END-PERFORM.
+              CLOSE CADATU.
+
+       VERIFICA-E-ACRESCENTA.
+              MOVE "NAO" TO ACHOU-HIST.
+              PERFORM VARYING IDX-HIST FROM 1 BY 1
+                      UNTIL IDX-HIST GREATER THAN TOTAL-HIST
+                      IF NUMERO-HIST-TAB(IDX-HIST) EQUAL NUMERO-ATU
+                        AND TERMO-HIST-TAB(IDX-HIST) EQUAL TERMO-ATU
+                             MOVE "SIM" TO ACHOU-HIST
+                      END-IF
+              END-PERFORM.
+              IF ACHOU-HIST EQUAL "NAO"
+                AND TOTAL-HIST LESS THAN 2000
+                     ADD 1 TO TOTAL-HIST
+                     MOVE NUMERO-ATU TO NUMERO-HIST-TAB(TOTAL-HIST)
+                     MOVE TERMO-ATU  TO TERMO-HIST-TAB(TOTAL-HIST)
+                     MOVE MEDIA-ATU  TO MEDIA-HIST-TAB(TOTAL-HIST).
+
+      * Regrava HISTGPA.DAT por completo com a tabela mesclada -
+      * LINE SEQUENTIAL nao permite REWRITE de um registro isolado.
+       REGRAVA-HISTORICO.
+              OPEN OUTPUT HISTGPA.
+              PERFORM VARYING IDX-HIST FROM 1 BY 1
+                      UNTIL IDX-HIST GREATER THAN TOTAL-HIST
+                      MOVE NUMERO-HIST-TAB(IDX-HIST) TO NUMERO-HIST
+                      MOVE TERMO-HIST-TAB(IDX-HIST)  TO TERMO-HIST
+                      MOVE MEDIA-HIST-TAB(IDX-HIST)  TO MEDIA-HIST
+                      WRITE REG-HIST
+              END-PERFORM.
+              CLOSE HISTGPA.
+
+      * Agrupa o historico por NUMERO e soma as medias de cada termo
+      * ja lancado, para depois dividir pela quantidade de termos e
+      * obter o GPA acumulado (mesmo esquema de tabela de acumulacao
+      * usado em ACUMULA-ESTADO/ACUMULA-DEPTO em outros programas).
+       CALCULA-GPA.
+              PERFORM VARYING IDX-HIST FROM 1 BY 1
+                      UNTIL IDX-HIST GREATER THAN TOTAL-HIST
+                      PERFORM ACUMULA-ALUNO-GPA
+              END-PERFORM.
+
+       ACUMULA-ALUNO-GPA.
+              MOVE "NAO" TO ACHOU-ALUNO-GPA.
+              PERFORM VARYING IDX-ALUNO-GPA FROM 1 BY 1
+                   UNTIL IDX-ALUNO-GPA GREATER THAN TOTAL-ALUNOS-GPA
+                      IF NUMERO-GPA-TAB(IDX-ALUNO-GPA) EQUAL
+                            NUMERO-HIST-TAB(IDX-HIST)
+                             MOVE "SIM" TO ACHOU-ALUNO-GPA
+                             ADD 1 TO QTD-TERMOS-TAB(IDX-ALUNO-GPA)
+                             ADD MEDIA-HIST-TAB(IDX-HIST) TO
+                                SOMA-MEDIAS-TAB(IDX-ALUNO-GPA)
+                      END-IF
+              END-PERFORM.
+              IF ACHOU-ALUNO-GPA EQUAL "NAO"
+                AND TOTAL-ALUNOS-GPA LESS THAN 200
+                     ADD 1 TO TOTAL-ALUNOS-GPA
+                     MOVE NUMERO-HIST-TAB(IDX-HIST) TO
+                        NUMERO-GPA-TAB(TOTAL-ALUNOS-GPA)
+                     MOVE 1 TO QTD-TERMOS-TAB(TOTAL-ALUNOS-GPA)
+                     MOVE MEDIA-HIST-TAB(IDX-HIST) TO
+                        SOMA-MEDIAS-TAB(TOTAL-ALUNOS-GPA).
+
+       IMPRIME-GPA.
+              OPEN OUTPUT RELGPA.
+              IF TOTAL-ALUNOS-GPA GREATER THAN ZEROS
+                     WRITE REG-REL FROM CAB-GPA-01
+                           AFTER ADVANCING 1 LINE
+                     WRITE REG-REL FROM CAB-GPA-02
+                           AFTER ADVANCING 2 LINES
+                     PERFORM IMPRIME-LINHA-GPA
+                             VARYING IDX-ALUNO-GPA FROM 1 BY 1
+                             UNTIL IDX-ALUNO-GPA GREATER THAN
+                                   TOTAL-ALUNOS-GPA.
+              CLOSE RELGPA.
+
+       IMPRIME-LINHA-GPA.
+              DIVIDE SOMA-MEDIAS-TAB(IDX-ALUNO-GPA) BY
+                     QTD-TERMOS-TAB(IDX-ALUNO-GPA) GIVING GPA-CALC.
+              MOVE   NUMERO-GPA-TAB(IDX-ALUNO-GPA) TO VAR-NUMERO-GPA.
+              MOVE   QTD-TERMOS-TAB(IDX-ALUNO-GPA) TO VAR-QTD-TERMOS.
+              MOVE   GPA-CALC                      TO VAR-GPA.
+              WRITE  REG-REL FROM DETALHE-GPA AFTER ADVANCING 1 LINE.
+
+       FIM.
+              PERFORM GRAVA-RUNLOG.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (req 041). TOTAL-HIST e o total de registros
+      * regravados em HISTGPA.DAT (REGRAVA-HISTORICO), ja mesclado
+      * com o termo atual.
+       GRAVA-RUNLOG.
+              MOVE   "ME01EX04"       TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG      FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL       FROM TIME.
+              MOVE   HH-ATUAL         TO HH-RUNLOG.
+              MOVE   MM-ATUAL         TO MM-RUNLOG.
+              MOVE   SS-ATUAL         TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS      TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-HIST       TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
