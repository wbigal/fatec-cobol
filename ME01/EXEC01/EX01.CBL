@@ -30,6 +30,10 @@
               SELECT CADCLI2       ASSIGN TO     DISK
               ORGANIZATION IS      LINE   SEQUENTIAL.
 
+              SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+
       *==============================================================
       * Data Division: Define como serao os dados armazenados
       *==============================================================
@@ -44,17 +48,58 @@
        01     REG-ENT.
               02     COD-ENT       PIC 9(05).
               02     NOME-ENT      PIC X(20).
+      * STATUS-ENT: "A" (ativo) ou "B" (blacklist), para que um
+      * cliente bloqueado nao continue a ser reencaminhado pelos
+      * processos seguintes (req 033).
+              02     STATUS-ENT    PIC X(01).
 
       * Definicao do arquivo CADCLI2
        FD     CADCLI2
               LABEL         RECORD        ARE           STANDARD
               VALUE         OF FILE-ID    IS            "CADCLI2.DAT".
        01     REG-SAI.
+              03     TIPO-SAI      PIC X(01).
               03     NOME-SAI      PIC X(20).
               03     COD-SAI       PIC 9(05).
+              03     STATUS-SAI    PIC X(01).
+
+      * Registro de controle (trailer), gravado no final do arquivo
+      * para permitir a conferencia de quantidade e integridade dos
+      * registros por quem consome CADCLI2.DAT.
+       01     REG-TRAILER-SAI.
+              03     TIPO-TRAILER-SAI    PIC X(01).
+              03     TOTAL-REG-TRAILER   PIC 9(07).
+              03     CHECKSUM-TRAILER    PIC 9(10).
+
+      * Registro de cabecalho (header), gravado antes do primeiro
+      * REG-SAI, identificando a data da execucao e o arquivo de
+      * origem, para quem recebe CADCLI2.DAT saber de qual dia e de
+      * qual extracao o arquivo veio (req 042).
+       01     REG-HEADER-SAI.
+              03     TIPO-HEADER-SAI     PIC X(01).
+              03     DATA-EXEC-HEADER.
+                     04  ANO-EXEC-HEADER PIC 9(04).
+                     04  MES-EXEC-HEADER PIC 9(02).
+                     04  DIA-EXEC-HEADER PIC 9(02).
+              03     ARQUIVO-ORIGEM-HEADER PIC X(12).
+
+      * RUNLOG: log de execucoes compartilhado entre os programas
+      * CADxxx (req 046).
+       FD     RUNLOG
+              LABEL RECORD ARE STANDARD
+              VALUE OF FILE-ID IS "RUNLOG.DAT".
+       COPY RUNLOG.
 
        WORKING-STORAGE SECTION.
        77     FIM-ARQ       PIC X(03)     VALUE "NAO".
+       77     TOTAL-REGISTROS PIC 9(07)   VALUE ZEROS.
+       77     CHECKSUM-COD    PIC 9(10)   VALUE ZEROS.
+       77     RUNLOG-STATUS   PIC X(02)   VALUE "00".
+       01     HORA-ATUAL.
+              02 HH-ATUAL   PIC 99.
+              02 MM-ATUAL   PIC 99.
+              02 SS-ATUAL   PIC 99.
+              02 CS-ATUAL   PIC 99.
 
       *==============================================================
       * Procedure Division: Definicao dos procedimentos do programa
@@ -71,8 +116,18 @@
        INICIO.
               OPEN   INPUT  CADCLI1
                      OUTPUT CADCLI2.
+              PERFORM GRAVA-HEADER.
               PERFORM LEITURA.
 
+      * Identifica no proprio CADCLI2.DAT a data da execucao e o
+      * arquivo de origem, antes do primeiro registro de detalhe
+      * (req 042).
+       GRAVA-HEADER.
+              MOVE   "H"               TO TIPO-HEADER-SAI.
+              ACCEPT DATA-EXEC-HEADER  FROM DATE YYYYMMDD.
+              MOVE   "CADCLI1.DAT"     TO ARQUIVO-ORIGEM-HEADER.
+              WRITE  REG-HEADER-SAI.
+
        LEITURA.
               READ   CADCLI1
                      AT END
@@ -83,12 +138,50 @@
               PERFORM LEITURA.
 
        GRAVACAO.
+              MOVE   "D"           TO TIPO-SAI.
               MOVE   COD-ENT       TO COD-SAI.
               MOVE   NOME-ENT      TO NOME-SAI.
+              MOVE   STATUS-ENT    TO STATUS-SAI.
               WRITE  REG-SAI.
+              ADD    1             TO TOTAL-REGISTROS.
+              ADD    COD-ENT       TO CHECKSUM-COD.
+
+       GRAVA-TRAILER.
+              MOVE   "T"               TO TIPO-TRAILER-SAI.
+              MOVE   TOTAL-REGISTROS   TO TOTAL-REG-TRAILER.
+              MOVE   CHECKSUM-COD      TO CHECKSUM-TRAILER.
+              WRITE  REG-TRAILER-SAI.
 
        TERMINO.
+              PERFORM GRAVA-TRAILER.
+              PERFORM GRAVA-RUNLOG.
               CLOSE  CADCLI1
                      CADCLI2.
 
+      * Acrescenta uma linha ao log de execucoes compartilhado, com o
+      * id do programa, data/hora da execucao e a contagem de
+      * registros (este programa copia sem filtrar, entao lidos e
+      * gravados sao o mesmo total) - req 046. Mesmo esquema de
+      * probe por FILE STATUS "35" do ABRE-HISTORICO (req 041), ja
+      * que RUNLOG tambem acumula execucao apos execucao.
+       GRAVA-RUNLOG.
+              MOVE   "ME01EX01"       TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG      FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL       FROM TIME.
+              MOVE   HH-ATUAL         TO HH-RUNLOG.
+              MOVE   MM-ATUAL         TO MM-RUNLOG.
+              MOVE   SS-ATUAL         TO SS-RUNLOG.
+              MOVE   TOTAL-REGISTROS  TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-REGISTROS  TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
+
        
