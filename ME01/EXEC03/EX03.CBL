@@ -24,6 +24,15 @@
               SELECT        CADATU        ASSIGN        TO DISK
               ORGANIZATION  IS            LINE          SEQUENTIAL.
 
+              SELECT  OPTIONAL  PARM-EX03   ASSIGN        TO DISK
+              ORGANIZATION  IS            LINE          SEQUENTIAL.
+
+              SELECT        RELRANK       ASSIGN        TO DISK.
+
+              SELECT  OPTIONAL  RUNLOG      ASSIGN        TO DISK
+              ORGANIZATION  IS            LINE          SEQUENTIAL
+              FILE STATUS   IS            RUNLOG-STATUS.
+
       *==============================================================
        DATA                        DIVISION.
 
@@ -37,6 +46,10 @@
               02     NOTA1         PIC 9(02)V99.
               02     NOTA2         PIC 9(02)V99.
               02     NOTA3         PIC 9(02)V99.
+      * TERMO-ENT: numero de termos (semestres) que o aluno ja
+      * cursou, contando o atual, para a segmentacao por tempo de
+      * curso pedida pela coordenacao (req 030).
+              02     TERMO-ENT     PIC 9(02).
 
        FD     CADATU
               LABEL         RECORD        ARE    STANDARD
@@ -44,12 +57,140 @@
        01     REG-SAI.
               02     NUMERO-SAI    PIC 9(05).
               02     MEDIA-SAI     PIC 9(02)V99.
+              02     SITUACAO-SAI  PIC X(09).
+      * TERMO-SAI: rotula o termo a que esta media se refere, para
+      * que o EX04 (historico/GPA multi-termo, req 031) saiba a que
+      * termo cada registro de CADATU.DAT pertence ao acumula-lo.
+              02     TERMO-SAI     PIC 9(02).
+
+      * PARM-EX03: parametro opcional de modo de calculo da media.
+      * Se o arquivo nao existir ou vier vazio, assume-se o modo
+      * simples (1) com pesos iguais, preservando o comportamento
+      * historico do programa.
+       FD     PARM-EX03
+              LABEL         RECORD        ARE    STANDARD
+              VALUE         OF FILE-ID    IS     "PARMEX03.DAT".
+       01     REG-PARM-EX03.
+              02     MODO-MEDIA-PARM      PIC 9(01).
+              02     PESO1-PARM           PIC 9(01).
+              02     PESO2-PARM           PIC 9(01).
+              02     PESO3-PARM           PIC 9(01).
+
+       FD     RELRANK
+              LABEL         RECORD IS     OMITTED.
+       01     REG-REL                     PIC X(80).
+
+      * RUNLOG: log de execucoes compartilhado entre os programas que
+      * gravam um cadastro ou relatorio de saida (req 046).
+       FD     RUNLOG
+              LABEL         RECORD        ARE    STANDARD
+              VALUE         OF FILE-ID    IS     "RUNLOG.DAT".
+       COPY RUNLOG.
 
        WORKING-STORAGE             SECTION.
+       77     CT-PAG        PIC 9(02)     VALUE ZEROS.
+       77     CT-LIN        PIC 9(02)     VALUE 30.
+       77     RUNLOG-STATUS PIC X(02)     VALUE "00".
+       77     TOTAL-LIDOS   PIC 9(05)     VALUE ZEROS.
+       77     TOTAL-GRAVADOS PIC 9(05)    VALUE ZEROS.
+       01     HORA-ATUAL.
+              02 HH-ATUAL   PIC 9(02).
+              02 MM-ATUAL   PIC 9(02).
+              02 SS-ATUAL   PIC 9(02).
+
+       01     CAB-01.
+              02     FILLER        PIC X(24) VALUE SPACES.
+              02     FILLER        PIC X(26)
+                     VALUE "RANKING DE MEDIAS DA TURMA".
+              02     FILLER        PIC X(30) VALUE SPACES.
+
+       01     CAB-02.
+              02     FILLER        PIC X(05) VALUE SPACES.
+              02     FILLER        PIC X(08) VALUE "POSICAO".
+              02     FILLER        PIC X(04) VALUE SPACES.
+              02     FILLER        PIC X(06) VALUE "NUMERO".
+              02     FILLER        PIC X(04) VALUE SPACES.
+              02     FILLER        PIC X(04) VALUE "NOME".
+              02     FILLER        PIC X(17) VALUE SPACES.
+              02     FILLER        PIC X(05) VALUE "MEDIA".
+              02     FILLER        PIC X(04) VALUE SPACES.
+              02     FILLER        PIC X(09) VALUE "SITUACAO".
+
+       01     DETALHE-RANK.
+              02     FILLER        PIC X(05) VALUE SPACES.
+              02     VAR-POSICAO   PIC ZZ9.
+              02     FILLER        PIC X(06) VALUE SPACES.
+              02     VAR-NUMERO    PIC 9(05).
+              02     FILLER        PIC X(04) VALUE SPACES.
+              02     VAR-NOME      PIC X(20).
+              02     FILLER        PIC X(02) VALUE SPACES.
+              02     VAR-MEDIA     PIC ZZ,99.
+              02     FILLER        PIC X(05) VALUE SPACES.
+              02     VAR-SITUACAO  PIC X(09).
        77     FIM-ARQ       PIC X(03)     VALUE "NAO".
+       77     FIM-PARM      PIC X(03)     VALUE "NAO".
        77     SOMA-NOTA     PIC 9(02)V99  VALUE ZEROS.
        77     MEDIA-CALC    PIC 9(02)V99  VALUE ZEROS.
 
+      * 1 = media simples (tres notas), 2 = media ponderada
+      * (NOTA3, a prova final, com peso maior).
+       77     MODO-MEDIA    PIC 9(01)     VALUE 1.
+       77     PESO1         PIC 9(01)     VALUE 1.
+       77     PESO2         PIC 9(01)     VALUE 1.
+       77     PESO3         PIC 9(01)     VALUE 2.
+       77     SOMA-PESOS    PIC 9(02)     VALUE ZEROS.
+       77     SOMA-PONDERADA PIC 9(04)V99 VALUE ZEROS.
+       77     MEDIA-MINIMA  PIC 9(01)V99  VALUE 6,00.
+
+       77     TOTAL-ALUNOS  PIC 9(03)     VALUE ZEROS.
+       01     TABELA-ALUNOS.
+              02     ALUNO-REG     OCCURS 200 TIMES.
+                     03     ALU-NUMERO    PIC 9(05).
+                     03     ALU-NOME      PIC X(20).
+                     03     ALU-MEDIA     PIC 9(02)V99.
+                     03     ALU-SITUACAO  PIC X(09).
+                     03     ALU-TERMO     PIC 9(02).
+
+      * Segmentacao por tempo de curso (req 030): aluno de primeiro
+      * termo reprovado e tratado separadamente de um aluno repetente
+      * reprovado, a pedido da coordenacao pedagogica.
+       77     TOTAL-1-TERMO           PIC 9(03) VALUE ZEROS.
+       77     TOTAL-1-TERMO-REPROV    PIC 9(03) VALUE ZEROS.
+       77     TOTAL-REPETENTE         PIC 9(03) VALUE ZEROS.
+       77     TOTAL-REPETENTE-REPROV  PIC 9(03) VALUE ZEROS.
+
+       01     CAB-TENURE-01.
+              02     FILLER        PIC X(20) VALUE SPACES.
+              02     FILLER        PIC X(33)
+                     VALUE "SEGMENTACAO POR TEMPO DE CURSO".
+              02     FILLER        PIC X(27) VALUE SPACES.
+
+       01     LINHA-1-TERMO.
+              02     FILLER        PIC X(05) VALUE SPACES.
+              02     FILLER        PIC X(26)
+                     VALUE "ALUNOS DE PRIMEIRO TERMO:".
+              02     VAR-TOTAL-1-TERMO    PIC ZZ9.
+              02     FILLER        PIC X(14)
+                     VALUE "  REPROVADOS: ".
+              02     VAR-1-TERMO-REPROV   PIC ZZ9.
+
+       01     LINHA-REPETENTE.
+              02     FILLER        PIC X(05) VALUE SPACES.
+              02     FILLER        PIC X(26)
+                     VALUE "ALUNOS REPETENTES:       ".
+              02     VAR-TOTAL-REPETENTE  PIC ZZ9.
+              02     FILLER        PIC X(14)
+                     VALUE "  REPROVADOS: ".
+              02     VAR-REPETENTE-REPROV PIC ZZ9.
+
+       77     IDX-A         PIC 9(03)     VALUE ZEROS.
+       77     IDX-B         PIC 9(03)     VALUE ZEROS.
+       01     ALUNO-TMP.
+              02     TMP-NUMERO    PIC 9(05).
+              02     TMP-NOME      PIC X(20).
+              02     TMP-MEDIA     PIC 9(02)V99.
+              02     TMP-SITUACAO  PIC X(09).
+
       *==============================================================
        PROCEDURE                   DIVISION.
 
@@ -63,26 +204,192 @@
        INICIO.
               OPEN   INPUT  CADALU
                      OUTPUT CADATU.
+              PERFORM LER-PARAMETRO.
               PERFORM LEITURA.
 
+       LER-PARAMETRO.
+              MOVE "NAO" TO FIM-PARM.
+              OPEN INPUT PARM-EX03.
+              READ PARM-EX03
+                     AT END
+                     MOVE "SIM" TO FIM-PARM.
+              IF FIM-PARM EQUAL "NAO"
+                AND (MODO-MEDIA-PARM EQUAL 1 OR 2)
+                     MOVE MODO-MEDIA-PARM TO MODO-MEDIA
+                     MOVE PESO1-PARM      TO PESO1
+                     MOVE PESO2-PARM      TO PESO2
+                     MOVE PESO3-PARM      TO PESO3.
+              CLOSE PARM-EX03.
+
        LEITURA.
               READ CADALU
                      AT END
-                     MOVE "SIM" TO FIM-ARQ.
+                     MOVE "SIM" TO FIM-ARQ
+                     NOT AT END
+                     ADD 1 TO TOTAL-LIDOS
+              END-READ.
        PRINCIPAL.
               PERFORM CALCMEDIA.
               PERFORM GRAVACAO.
               PERFORM LEITURA.
 
        CALCMEDIA.
+              IF MODO-MEDIA EQUAL 2
+                     PERFORM CALCMEDIA-PONDERADA
+              ELSE
+                     PERFORM CALCMEDIA-SIMPLES.
+
+       CALCMEDIA-SIMPLES.
               ADD NOTA1, NOTA2, NOTA2 GIVING SOMA-NOTA.
               DIVIDE SOMA-NOTA BY 3 GIVING MEDIA-CALC.
 
+       CALCMEDIA-PONDERADA.
+              ADD PESO1, PESO2, PESO3 GIVING SOMA-PESOS.
+              IF SOMA-PESOS EQUAL ZEROES
+                     PERFORM CALCMEDIA-SIMPLES
+              ELSE
+                     COMPUTE SOMA-PONDERADA =
+                             (NOTA1 * PESO1) + (NOTA2 * PESO2)
+                             + (NOTA3 * PESO3)
+                     DIVIDE SOMA-PONDERADA BY SOMA-PESOS
+                            GIVING MEDIA-CALC.
+
        GRAVACAO.
+              ADD 1 TO TOTAL-GRAVADOS.
               MOVE   NUMERO        TO NUMERO-SAI.
               MOVE   MEDIA-CALC    TO MEDIA-SAI.
+              MOVE   TERMO-ENT     TO TERMO-SAI.
+              IF MEDIA-CALC NOT LESS THAN MEDIA-MINIMA
+                     MOVE "APROVADO"  TO SITUACAO-SAI
+              ELSE
+                     MOVE "REPROVADO" TO SITUACAO-SAI.
               WRITE  REG-SAI.
+              PERFORM GUARDA-RANKING.
+              PERFORM ACUMULA-TENURE.
+
+       GUARDA-RANKING.
+              IF TOTAL-ALUNOS LESS THAN 200
+                     ADD 1 TO TOTAL-ALUNOS
+                     MOVE NUMERO       TO ALU-NUMERO(TOTAL-ALUNOS)
+                     MOVE NOME         TO ALU-NOME(TOTAL-ALUNOS)
+                     MOVE MEDIA-CALC   TO ALU-MEDIA(TOTAL-ALUNOS)
+                     MOVE SITUACAO-SAI TO ALU-SITUACAO(TOTAL-ALUNOS)
+                     MOVE TERMO-ENT    TO ALU-TERMO(TOTAL-ALUNOS).
+
+      * Acumula os contadores de primeiro-termo/repetente usados no
+      * bloco de segmentacao impresso ao final do ranking (req 030).
+       ACUMULA-TENURE.
+              IF TERMO-ENT LESS THAN 2
+                     ADD 1 TO TOTAL-1-TERMO
+                     IF SITUACAO-SAI EQUAL "REPROVADO"
+                            ADD 1 TO TOTAL-1-TERMO-REPROV
+                     END-IF
+              ELSE
+                     ADD 1 TO TOTAL-REPETENTE
+                     IF SITUACAO-SAI EQUAL "REPROVADO"
+                            ADD 1 TO TOTAL-REPETENTE-REPROV
+                     END-IF
+              END-IF.
 
        TERMINO.
+              PERFORM GRAVA-RUNLOG.
               CLOSE  CADALU
                      CADATU.
+              PERFORM GERAR-RANKING.
+
+      * Acrescenta uma linha ao log de execucoes compartilhado (req
+      * 046); mesmo esquema de probe por FILE STATUS "35" de ABRE-
+      * HISTORICO (req 041).
+       GRAVA-RUNLOG.
+              MOVE   "ME01EX03"       TO PROGRAMA-RUNLOG.
+              ACCEPT DATA-RUNLOG      FROM DATE YYYYMMDD.
+              ACCEPT HORA-ATUAL       FROM TIME.
+              MOVE   HH-ATUAL         TO HH-RUNLOG.
+              MOVE   MM-ATUAL         TO MM-RUNLOG.
+              MOVE   SS-ATUAL         TO SS-RUNLOG.
+              MOVE   TOTAL-LIDOS      TO TOTAL-LIDOS-RUNLOG.
+              MOVE   TOTAL-GRAVADOS   TO TOTAL-GRAVADOS-RUNLOG.
+              OPEN INPUT RUNLOG.
+              IF RUNLOG-STATUS EQUAL "35"
+                     CLOSE RUNLOG
+                     OPEN OUTPUT RUNLOG
+              ELSE
+                     CLOSE RUNLOG
+                     OPEN EXTEND RUNLOG
+              END-IF.
+              WRITE REG-RUNLOG.
+              CLOSE RUNLOG.
+
+       GERAR-RANKING.
+              IF TOTAL-ALUNOS GREATER THAN ZEROS
+                     PERFORM ORDENA-RANKING
+                     OPEN OUTPUT RELRANK
+                     PERFORM IMPRIME-RANKING
+                             VARYING IDX-A FROM 1 BY 1
+                             UNTIL IDX-A GREATER THAN TOTAL-ALUNOS
+                     PERFORM IMPRIME-TENURE
+                     CLOSE RELRANK.
+
+      * Bloco de segmentacao por tempo de curso, impresso apos o
+      * ranking no mesmo RELRANK.DAT (req 030).
+       IMPRIME-TENURE.
+              MOVE   TOTAL-1-TERMO         TO VAR-TOTAL-1-TERMO.
+              MOVE   TOTAL-1-TERMO-REPROV  TO VAR-1-TERMO-REPROV.
+              MOVE   TOTAL-REPETENTE       TO VAR-TOTAL-REPETENTE.
+              MOVE   TOTAL-REPETENTE-REPROV TO VAR-REPETENTE-REPROV.
+              WRITE  REG-REL FROM CAB-TENURE-01
+                     AFTER ADVANCING 2 LINES.
+              WRITE  REG-REL FROM LINHA-1-TERMO
+                     AFTER ADVANCING 2 LINES.
+              WRITE  REG-REL FROM LINHA-REPETENTE
+                     AFTER ADVANCING 1 LINE.
+
+      * Ordenacao simples (bubble sort) por media decrescente; a
+      * turma cabe confortavelmente na tabela em memoria, entao um
+      * SORT externo nao se justifica para este volume.
+       ORDENA-RANKING.
+              PERFORM VARYING IDX-A FROM 1 BY 1
+                      UNTIL IDX-A NOT LESS THAN TOTAL-ALUNOS
+                      PERFORM VARYING IDX-B FROM 1 BY 1
+                              UNTIL IDX-B NOT LESS THAN
+                                    (TOTAL-ALUNOS - IDX-A + 1)
+                              IF ALU-MEDIA(IDX-B)
+                                 LESS THAN ALU-MEDIA(IDX-B + 1)
+                                    PERFORM TROCA-ALUNOS
+                              END-IF
+                      END-PERFORM
+              END-PERFORM.
+
+       TROCA-ALUNOS.
+              MOVE ALU-NUMERO(IDX-B)   TO TMP-NUMERO.
+              MOVE ALU-NOME(IDX-B)     TO TMP-NOME.
+              MOVE ALU-MEDIA(IDX-B)    TO TMP-MEDIA.
+              MOVE ALU-SITUACAO(IDX-B) TO TMP-SITUACAO.
+
+              MOVE ALU-NUMERO(IDX-B + 1)   TO ALU-NUMERO(IDX-B).
+              MOVE ALU-NOME(IDX-B + 1)     TO ALU-NOME(IDX-B).
+              MOVE ALU-MEDIA(IDX-B + 1)    TO ALU-MEDIA(IDX-B).
+              MOVE ALU-SITUACAO(IDX-B + 1) TO ALU-SITUACAO(IDX-B).
+
+              MOVE TMP-NUMERO       TO ALU-NUMERO(IDX-B + 1).
+              MOVE TMP-NOME         TO ALU-NOME(IDX-B + 1).
+              MOVE TMP-MEDIA        TO ALU-MEDIA(IDX-B + 1).
+              MOVE TMP-SITUACAO     TO ALU-SITUACAO(IDX-B + 1).
+
+       IMPRIME-RANKING.
+              IF CT-LIN GREATER THAN 29
+                     PERFORM CABECALHO-RANKING.
+              MOVE   IDX-A          TO VAR-POSICAO.
+              MOVE   ALU-NUMERO(IDX-A)   TO VAR-NUMERO.
+              MOVE   ALU-NOME(IDX-A)     TO VAR-NOME.
+              MOVE   ALU-MEDIA(IDX-A)    TO VAR-MEDIA.
+              MOVE   ALU-SITUACAO(IDX-A) TO VAR-SITUACAO.
+              WRITE  REG-REL FROM DETALHE-RANK AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN.
+
+       CABECALHO-RANKING.
+              ADD 1 TO CT-PAG.
+              MOVE   SPACES         TO REG-REL.
+              WRITE  REG-REL FROM CAB-01 AFTER ADVANCING 1 LINE.
+              WRITE  REG-REL FROM CAB-02 AFTER ADVANCING 2 LINES.
+              MOVE   ZEROS          TO CT-LIN.
